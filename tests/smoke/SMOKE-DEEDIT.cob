@@ -12,14 +12,21 @@
        01 WS-EDITED-1   PIC Z(4)9.99.
        01 WS-EDITED-2   PIC ZZ,ZZ9.
        01 WS-EDITED-3   PIC ZZ9.
+      * Floating-insertion source fields (sign and currency)
+       01 WS-EDITED-4   PIC -(6)9.99.
+       01 WS-EDITED-5   PIC $(6)9.99.
       * Target numeric fields
        01 WS-NUM-1       PIC 9(5)V99.
        01 WS-NUM-2       PIC 9(5).
        01 WS-NUM-3       PIC 9(3).
+       01 WS-NUM-4       PIC S9(5)V99.
+       01 WS-NUM-5       PIC 9(5)V99.
       * Source plain numeric for setup
        01 WS-AMOUNT      PIC 9(5)V99 VALUE 1234.56.
        01 WS-INTVAL      PIC 9(5) VALUE 42.
        01 WS-SMALL       PIC 9(3) VALUE 7.
+       01 WS-NEGVAL      PIC S9(5)V99 VALUE -1234.56.
+       01 WS-POSVAL      PIC 9(5)V99 VALUE 987.65.
        PROCEDURE DIVISION.
       *
       * TEST 1: Numeric-edited with zero suppress and decimal
@@ -52,4 +59,25 @@
            ELSE
                DISPLAY "FAIL DEEDIT-3: [" WS-NUM-3 "]"
            END-IF.
+      *
+      * TEST 4: Floating minus sign, negative value de-edits with
+      *         its sign intact.
+      *
+           MOVE WS-NEGVAL TO WS-EDITED-4.
+           MOVE WS-EDITED-4 TO WS-NUM-4.
+           IF WS-NUM-4 = -1234.56
+               DISPLAY "PASS DEEDIT-4"
+           ELSE
+               DISPLAY "FAIL DEEDIT-4: [" WS-NUM-4 "]"
+           END-IF.
+      *
+      * TEST 5: Floating dollar sign de-edits back to the raw amount.
+      *
+           MOVE WS-POSVAL TO WS-EDITED-5.
+           MOVE WS-EDITED-5 TO WS-NUM-5.
+           IF WS-NUM-5 = 987.65
+               DISPLAY "PASS DEEDIT-5"
+           ELSE
+               DISPLAY "FAIL DEEDIT-5: [" WS-NUM-5 "]"
+           END-IF.
            STOP RUN.
