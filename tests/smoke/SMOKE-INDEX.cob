@@ -27,4 +27,24 @@
            ELSE
                DISPLAY "SET-UP FAIL GOT " WS-RESULT
            END-IF.
+      *    TEST 3: SET UP BY lands exactly on the table's upper
+      *    boundary (occurrence 10 of 10), not past it.
+           SET WS-IDX TO 6.
+           SET WS-IDX UP BY 4.
+           MOVE WS-ITEM(WS-IDX) TO WS-RESULT.
+           IF WS-RESULT = 10
+               DISPLAY "SET-UP-BOUND PASS"
+           ELSE
+               DISPLAY "SET-UP-BOUND FAIL GOT " WS-RESULT
+           END-IF.
+      *    TEST 4: SET DOWN BY lands exactly on the table's lower
+      *    boundary (occurrence 1 of 10), not past it.
+           SET WS-IDX TO 10.
+           SET WS-IDX DOWN BY 9.
+           MOVE WS-ITEM(WS-IDX) TO WS-RESULT.
+           IF WS-RESULT = 1
+               DISPLAY "SET-DOWN-BOUND PASS"
+           ELSE
+               DISPLAY "SET-DOWN-BOUND FAIL GOT " WS-RESULT
+           END-IF.
            STOP RUN.
