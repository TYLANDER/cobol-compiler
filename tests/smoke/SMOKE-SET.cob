@@ -6,6 +6,14 @@
           88 WS-ACTIVE VALUE "YES".
           88 WS-INACTIVE VALUE "NO ".
        01 WS-IDX PIC 9(4) VALUE 0.
+       01 WS-CODE PIC X VALUE "X".
+          88 WS-VOWEL VALUES "A" "E" "I" "O" "U".
+       01 WS-LEVEL PIC 9(2) VALUE 0.
+          88 WS-LOW-RANGE  VALUES 1 THRU 10.
+          88 WS-MID-RANGE  VALUES 11 THRU 20.
+          88 WS-HIGH-RANGE VALUES 21 THRU 30.
+       01 WS-BUCKET PIC 9(2) VALUE 0.
+          88 WS-SPECIAL VALUES 1 THRU 5, 10, 15 THRU 20.
        PROCEDURE DIVISION.
            SET WS-ACTIVE TO TRUE
            IF WS-STATUS = "YES"
@@ -21,4 +29,38 @@
                DISPLAY "TEST-2 FAIL"
                DISPLAY WS-STATUS
            END-IF
+      *
+      * TEST 3: SET a multi-value 88-level TO TRUE sets the subject to
+      * the first value in the list.
+      *
+           SET WS-VOWEL TO TRUE
+           IF WS-CODE = "A"
+               DISPLAY "TEST-3 PASS"
+           ELSE
+               DISPLAY "TEST-3 FAIL"
+               DISPLAY WS-CODE
+           END-IF
+      *
+      * TEST 4: SET a range-valued (THRU) 88-level TO TRUE sets the
+      * subject to the low end of the range.
+      *
+           SET WS-MID-RANGE TO TRUE
+           IF WS-LEVEL = 11
+               DISPLAY "TEST-4 PASS"
+           ELSE
+               DISPLAY "TEST-4 FAIL"
+               DISPLAY WS-LEVEL
+           END-IF
+      *
+      * TEST 5: SET an 88-level combining discrete values and ranges
+      * TO TRUE sets the subject to the first value of the first
+      * range/value in the list.
+      *
+           SET WS-SPECIAL TO TRUE
+           IF WS-BUCKET = 1
+               DISPLAY "TEST-5 PASS"
+           ELSE
+               DISPLAY "TEST-5 FAIL"
+               DISPLAY WS-BUCKET
+           END-IF
            STOP RUN.
