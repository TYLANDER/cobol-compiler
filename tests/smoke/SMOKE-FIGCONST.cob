@@ -5,6 +5,12 @@
        01 WS-NAME PIC X(10) VALUE "HELLO".
        01 WS-NUM  PIC 9(4) VALUE 1234.
        01 WS-PASS PIC 9 VALUE 0.
+       01 WS-REPEAT PIC X(10) VALUE SPACES.
+       01 WS-HIGH   PIC X(5) VALUE SPACES.
+       01 WS-LOW    PIC X(5) VALUE SPACES.
+       01 WS-TABLE.
+          05 WS-ENTRY OCCURS 4 TIMES INDEXED BY WS-IDX.
+             10 WS-KEY PIC X(5).
        PROCEDURE DIVISION.
            MOVE SPACES TO WS-NAME.
            IF WS-NAME = SPACES
@@ -18,5 +24,44 @@
                DISPLAY "PASS"
            ELSE
                DISPLAY "FAIL: " WS-PASS
-           END-IF
+           END-IF.
+      *
+      * TEST 2: MOVE ALL replicates a literal across the receiving
+      * field rather than moving it once and padding with spaces.
+      *
+           MOVE ALL "AB" TO WS-REPEAT.
+           IF WS-REPEAT = "ABABABABAB"
+               DISPLAY "PASS FIGCONST-2"
+           ELSE
+               DISPLAY "FAIL FIGCONST-2: [" WS-REPEAT "]"
+           END-IF.
+      *
+      * TEST 3: HIGH-VALUES/LOW-VALUES MOVE and comparison
+      *
+           MOVE HIGH-VALUES TO WS-HIGH.
+           MOVE LOW-VALUES TO WS-LOW.
+           IF WS-HIGH = HIGH-VALUES AND WS-LOW = LOW-VALUES
+               DISPLAY "PASS FIGCONST-3"
+           ELSE
+               DISPLAY "FAIL FIGCONST-3"
+           END-IF.
+      *
+      * TEST 4: HIGH-VALUES as an indexed end-of-table sentinel key,
+      * sorting after every ordinary data value in the collating
+      * sequence.
+      *
+           MOVE "AAAAA" TO WS-KEY(1).
+           MOVE "BBBBB" TO WS-KEY(2).
+           MOVE "CCCCC" TO WS-KEY(3).
+           MOVE HIGH-VALUES TO WS-KEY(4).
+           SET WS-IDX TO 1.
+           SEARCH WS-ENTRY VARYING WS-IDX
+               AT END DISPLAY "FAIL FIGCONST-4: NOT FOUND"
+               WHEN WS-KEY(WS-IDX) = HIGH-VALUES
+                   IF WS-IDX = 4
+                       DISPLAY "PASS FIGCONST-4"
+                   ELSE
+                       DISPLAY "FAIL FIGCONST-4: WRONG INDEX"
+                   END-IF
+           END-SEARCH.
            STOP RUN.
