@@ -4,6 +4,17 @@
        WORKING-STORAGE SECTION.
        01 WS-GRADE PIC 9 VALUE 3.
        01 WS-RESULT PIC X(4) VALUE SPACES.
+       01 WS-SCORE PIC 9(3) VALUE 0.
+       01 WS-LETTER PIC X VALUE SPACE.
+       01 WS-AGE PIC 9(3) VALUE 0.
+           88 AGE-CHILD       VALUES 0 THRU 12.
+           88 AGE-TEEN        VALUES 13 THRU 19.
+           88 AGE-ADULT       VALUES 20 THRU 64.
+           88 AGE-SENIOR      VALUES 65 THRU 120.
+       01 WS-CATEGORY PIC X(5) VALUE SPACES.
+       01 WS-DAY PIC 9 VALUE 0.
+       01 WS-SHIFT PIC 9 VALUE 0.
+       01 WS-SCHEDULE PIC X(7) VALUE SPACES.
        PROCEDURE DIVISION.
            EVALUATE WS-GRADE
                WHEN 1
@@ -15,5 +26,66 @@
                WHEN OTHER
                    MOVE "FAIL" TO WS-RESULT
            END-EVALUATE
-           DISPLAY WS-RESULT
+           DISPLAY WS-RESULT.
+      *
+      * TEST 2: EVALUATE with THRU ranges selecting a letter grade
+      *
+           MOVE 87 TO WS-SCORE.
+           EVALUATE WS-SCORE
+               WHEN 90 THRU 100
+                   MOVE "A" TO WS-LETTER
+               WHEN 80 THRU 89
+                   MOVE "B" TO WS-LETTER
+               WHEN 70 THRU 79
+                   MOVE "C" TO WS-LETTER
+               WHEN OTHER
+                   MOVE "F" TO WS-LETTER
+           END-EVALUATE.
+           IF WS-LETTER = "B"
+               DISPLAY "PASS EVALUATE-2"
+           ELSE
+               DISPLAY "FAIL EVALUATE-2: [" WS-LETTER "]"
+           END-IF.
+      *
+      * TEST 3: EVALUATE on an 88-level condition-name
+      *
+           MOVE 45 TO WS-AGE.
+           EVALUATE TRUE
+               WHEN AGE-CHILD
+                   MOVE "CHILD" TO WS-CATEGORY
+               WHEN AGE-TEEN
+                   MOVE "TEEN " TO WS-CATEGORY
+               WHEN AGE-ADULT
+                   MOVE "ADULT" TO WS-CATEGORY
+               WHEN AGE-SENIOR
+                   MOVE "SNR  " TO WS-CATEGORY
+           END-EVALUATE.
+           IF WS-CATEGORY = "ADULT"
+               DISPLAY "PASS EVALUATE-3"
+           ELSE
+               DISPLAY "FAIL EVALUATE-3: [" WS-CATEGORY "]"
+           END-IF.
+      *
+      * TEST 4: Multi-subject EVALUATE (ALSO) matching on two values
+      * at once, e.g. a weekday/shift combination.
+      *
+           MOVE 6 TO WS-DAY.
+           MOVE 2 TO WS-SHIFT.
+           EVALUATE WS-DAY ALSO WS-SHIFT
+               WHEN 1 THRU 5 ALSO 1
+                   MOVE "WKDAY-1" TO WS-SCHEDULE
+               WHEN 1 THRU 5 ALSO 2
+                   MOVE "WKDAY-2" TO WS-SCHEDULE
+               WHEN 6 ALSO ANY
+                   MOVE "SAT-ANY" TO WS-SCHEDULE
+               WHEN 7 ALSO ANY
+                   MOVE "SUN-ANY" TO WS-SCHEDULE
+               WHEN OTHER
+                   MOVE "NONE   " TO WS-SCHEDULE
+           END-EVALUATE.
+           IF WS-SCHEDULE = "SAT-ANY"
+               DISPLAY "PASS EVALUATE-4"
+           ELSE
+               DISPLAY "FAIL EVALUATE-4: [" WS-SCHEDULE "]"
+           END-IF.
            STOP RUN.
