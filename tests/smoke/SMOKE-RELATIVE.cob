@@ -7,19 +7,38 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT REL-FILE ASSIGN TO "/tmp/SMOKE-REL.dat"
+           SELECT REL-FILE ASSIGN DYNAMIC WS-REL-FILE-PATH
              ORGANIZATION IS RELATIVE
-             ACCESS MODE IS SEQUENTIAL.
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-FS-REL.
        DATA DIVISION.
        FILE SECTION.
        FD REL-FILE.
        01 REL-RECORD PIC X(20).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-REL-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-REL PIC XX VALUE SPACES.
        01 WS-RECORD PIC X(20).
        01 WS-EOF PIC 9 VALUE 0.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SMOKE-REL.dat" DELIMITED BY SIZE
+               INTO WS-REL-FILE-PATH
+           END-STRING
       * Write 3 records sequentially
            OPEN OUTPUT REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "SMOKE-RELATIVE-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
            MOVE "RECORD ONE          " TO REL-RECORD.
            WRITE REL-RECORD.
            MOVE "RECORD TWO          " TO REL-RECORD.
@@ -30,6 +49,9 @@
       * Read them back sequentially
            MOVE 0 TO WS-EOF.
            OPEN INPUT REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "SMOKE-RELATIVE-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
            READ REL-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
