@@ -8,4 +8,14 @@
            DISPLAY "MAIN-START".
            CALL "GOBACKSUB".
            DISPLAY "MAIN-END".
+      *
+      * TEST: RETURN-CODE set by the subprogram before GOBACK is
+      * visible to the caller through the RETURN-CODE special
+      * register once control comes back.
+      *
+           IF RETURN-CODE = 77
+               DISPLAY "PASS GOBACK-RETURN-CODE"
+           ELSE
+               DISPLAY "FAIL GOBACK-RETURN-CODE: " RETURN-CODE
+           END-IF.
            STOP RUN.
