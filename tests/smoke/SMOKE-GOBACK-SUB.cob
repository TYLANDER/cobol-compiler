@@ -6,4 +6,5 @@
        01  WS-LOCAL        PIC X(10) VALUE "LOCAL".
        PROCEDURE DIVISION.
            DISPLAY "SUB-START".
+           MOVE 77 TO RETURN-CODE.
            GOBACK.
