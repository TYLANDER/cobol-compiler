@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMOKE-SEARCHALL.
+      *
+      * Test SEARCH ALL (binary search) against an ASCENDING KEY
+      * table, covering a found key, a not-found key, and the two
+      * end-point keys.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-TABLE.
+          05 WS-ENTRY OCCURS 5 TIMES
+             ASCENDING KEY IS WS-VALUE
+             INDEXED BY WS-IDX.
+             10 WS-VALUE PIC 9(3).
+             10 WS-LABEL PIC X(6).
+       PROCEDURE DIVISION.
+           MOVE 10 TO WS-VALUE(1).
+           MOVE "FIRST " TO WS-LABEL(1).
+           MOVE 20 TO WS-VALUE(2).
+           MOVE "SECOND" TO WS-LABEL(2).
+           MOVE 30 TO WS-VALUE(3).
+           MOVE "THIRD " TO WS-LABEL(3).
+           MOVE 40 TO WS-VALUE(4).
+           MOVE "FOURTH" TO WS-LABEL(4).
+           MOVE 50 TO WS-VALUE(5).
+           MOVE "FIFTH " TO WS-LABEL(5).
+      *
+      * TEST 1: Binary search finds a middle key
+      *
+           SET WS-IDX TO 1.
+           SEARCH ALL WS-ENTRY
+               AT END DISPLAY "FAIL SEARCHALL-1: NOT FOUND"
+               WHEN WS-VALUE(WS-IDX) = 30
+                   IF WS-LABEL(WS-IDX) = "THIRD "
+                       DISPLAY "PASS SEARCHALL-1"
+                   ELSE
+                       DISPLAY "FAIL SEARCHALL-1: WRONG LABEL"
+                   END-IF
+           END-SEARCH.
+      *
+      * TEST 2: Binary search on the first table entry
+      *
+           SET WS-IDX TO 1.
+           SEARCH ALL WS-ENTRY
+               AT END DISPLAY "FAIL SEARCHALL-2: NOT FOUND"
+               WHEN WS-VALUE(WS-IDX) = 10
+                   IF WS-LABEL(WS-IDX) = "FIRST "
+                       DISPLAY "PASS SEARCHALL-2"
+                   ELSE
+                       DISPLAY "FAIL SEARCHALL-2: WRONG LABEL"
+                   END-IF
+           END-SEARCH.
+      *
+      * TEST 3: Binary search on the last table entry
+      *
+           SET WS-IDX TO 1.
+           SEARCH ALL WS-ENTRY
+               AT END DISPLAY "FAIL SEARCHALL-3: NOT FOUND"
+               WHEN WS-VALUE(WS-IDX) = 50
+                   IF WS-LABEL(WS-IDX) = "FIFTH "
+                       DISPLAY "PASS SEARCHALL-3"
+                   ELSE
+                       DISPLAY "FAIL SEARCHALL-3: WRONG LABEL"
+                   END-IF
+           END-SEARCH.
+      *
+      * TEST 4: Key not present in the table takes the AT END branch
+      *
+           SET WS-IDX TO 1.
+           SEARCH ALL WS-ENTRY
+               AT END DISPLAY "PASS SEARCHALL-4"
+               WHEN WS-VALUE(WS-IDX) = 35
+                   DISPLAY "FAIL SEARCHALL-4: UNEXPECTEDLY FOUND"
+           END-SEARCH.
+           STOP RUN.
