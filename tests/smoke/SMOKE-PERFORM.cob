@@ -3,6 +3,10 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-COUNT PIC 9(4) VALUE 0.
+       01 WS-FIRST-COUNT PIC 9(4) VALUE 0.
+       01 WS-MID-COUNT   PIC 9(4) VALUE 0.
+       01 WS-LAST-COUNT  PIC 9(4) VALUE 0.
+       01 WS-RECURSE-COUNT PIC 9(4) VALUE 0.
        PROCEDURE DIVISION.
            PERFORM ADD-ONE 5 TIMES.
            IF WS-COUNT = 5
@@ -10,6 +14,37 @@
            ELSE
                DISPLAY "FAIL: " WS-COUNT
            END-IF
+      *    TEST 2: PERFORM ... THRU spanning three paragraphs runs
+      *    every paragraph in the range, once per THRU, the same
+      *    pattern our end-of-job cleanup logic relies on.
+           PERFORM FIRST-PARA THRU LAST-PARA.
+           IF WS-FIRST-COUNT = 1 AND WS-MID-COUNT = 1
+               AND WS-LAST-COUNT = 1
+               DISPLAY "PASS PERFORM-THRU"
+           ELSE
+               DISPLAY "FAIL PERFORM-THRU: " WS-FIRST-COUNT " "
+                   WS-MID-COUNT " " WS-LAST-COUNT
+           END-IF.
+      *    TEST 3: a paragraph that PERFORMs itself recursively stops
+      *    at its own counter-based exit condition rather than
+      *    looping forever.
+           PERFORM RECURSE-PARA.
+           IF WS-RECURSE-COUNT = 5
+               DISPLAY "PASS RECURSE"
+           ELSE
+               DISPLAY "FAIL RECURSE: " WS-RECURSE-COUNT
+           END-IF.
            STOP RUN.
        ADD-ONE.
            ADD 1 TO WS-COUNT.
+       FIRST-PARA.
+           ADD 1 TO WS-FIRST-COUNT.
+       MID-PARA.
+           ADD 1 TO WS-MID-COUNT.
+       LAST-PARA.
+           ADD 1 TO WS-LAST-COUNT.
+       RECURSE-PARA.
+           ADD 1 TO WS-RECURSE-COUNT.
+           IF WS-RECURSE-COUNT < 5
+               PERFORM RECURSE-PARA
+           END-IF.
