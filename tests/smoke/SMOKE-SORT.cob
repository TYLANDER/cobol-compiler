@@ -4,11 +4,14 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO "SORT-IN.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-INPUT.
            SELECT OUTPUT-FILE ASSIGN TO "SORT-OUT.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-OUTPUT.
            SELECT SORT-FILE ASSIGN TO "SORT-WRK.DAT"
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-SORT.
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
@@ -20,11 +23,17 @@
           05 SORT-KEY PIC X(10).
           05 SORT-DATA PIC X(10).
        WORKING-STORAGE SECTION.
+       01 WS-FS-INPUT PIC XX VALUE SPACES.
+       01 WS-FS-OUTPUT PIC XX VALUE SPACES.
+       01 WS-FS-SORT PIC XX VALUE SPACES.
        01 WS-REC PIC X(20).
        01 WS-EOF PIC 9 VALUE 0.
        PROCEDURE DIVISION.
       * Write unsorted data to input file
            OPEN OUTPUT INPUT-FILE.
+           IF WS-FS-INPUT NOT = "00"
+               DISPLAY "SMOKE-SORT-FS-OPEN-INPUT-FILE FAIL " WS-FS-INPUT
+           END-IF.
            MOVE "CHERRY    FRUIT3    " TO IN-REC.
            WRITE IN-REC.
            MOVE "APPLE     FRUIT1    " TO IN-REC.
@@ -41,6 +50,9 @@
 
       * Read sorted output and verify
            OPEN INPUT OUTPUT-FILE.
+           IF WS-FS-OUTPUT NOT = "00"
+               DISPLAY "SMOKE-SORT-FS-OPEN-OUT FAIL " WS-FS-OUTPUT
+           END-IF.
            READ OUTPUT-FILE INTO WS-REC
              AT END MOVE 1 TO WS-EOF
            END-READ.
