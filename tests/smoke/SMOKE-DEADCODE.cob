@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SMOKE-DEADCODE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-X PIC 9(2) VALUE 5.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+      *-----------------------------------------------------------------
+      * Test 1: STOP RUN halts execution before falling into the next
+      * paragraph, so a paragraph declared after it - and never
+      * PERFORMed from anywhere - is provably unreachable rather than
+      * merely unused. If UNREACHABLE-PARA's DISPLAY ever ran, it
+      * would print before this PASS line, so seeing only PASS below
+      * confirms it did not.
+      *-----------------------------------------------------------------
+           IF WS-X = 5
+               DISPLAY "PASS"
+           ELSE
+               DISPLAY "FAIL: " WS-X
+           END-IF.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * Unreachable: declared but never PERFORMed or fallen into - the
+      * STOP RUN above always ends the program first. This generalizes
+      * SMOKE-CONTINUE's EMPTY-PARA (a reachable no-op paragraph) to
+      * the opposite case: a paragraph the compiler never executes at
+      * all, matching dead code left behind after maintenance edits.
+      *-----------------------------------------------------------------
+       UNREACHABLE-PARA.
+           DISPLAY "FAIL: UNREACHABLE-PARA EXECUTED".
