@@ -5,6 +5,16 @@
        01 WS-REC.
           05 WS-NAME PIC X(10) VALUE "DIRTY".
           05 WS-NUM  PIC 9(4)  VALUE 9999.
+       01 WS-REC-2.
+          05 WS-NAME-2 PIC X(10) VALUE "DIRTY".
+          05 WS-NUM-2  PIC 9(4)  VALUE 9999.
+       01 WS-NESTED-REC.
+          05 WS-HEADER-NAME PIC X(8)  VALUE "HDRDIRTY".
+          05 FILLER         PIC X(4)  VALUE "XXXX".
+          05 WS-GROUP OCCURS 3 TIMES.
+             10 WS-ITEM-CODE PIC X(5) VALUE "DIRTY".
+             10 WS-ITEM-AMT  PIC 9(5) VALUE 12345.
+             10 FILLER       PIC X(2) VALUE "ZZ".
        PROCEDURE DIVISION.
            INITIALIZE WS-REC.
            IF WS-NAME = SPACES AND WS-NUM = ZEROS
@@ -12,4 +22,26 @@
            ELSE
                DISPLAY "FAIL: " WS-NAME " " WS-NUM
            END-IF
+      *    TEST 2: INITIALIZE REPLACING sets ALPHANUMERIC and NUMERIC
+      *    fields to chosen values instead of SPACES/ZEROS.
+           INITIALIZE WS-REC-2
+               REPLACING ALPHANUMERIC BY "AAAAAAAAAA"
+                         NUMERIC BY 7.
+           IF WS-NAME-2 = "AAAAAAAAAA" AND WS-NUM-2 = 7
+               DISPLAY "PASS INIT-2"
+           ELSE
+               DISPLAY "FAIL INIT-2: " WS-NAME-2 " " WS-NUM-2
+           END-IF.
+      *    TEST 3: INITIALIZE on a record with a nested OCCURS table
+      *    and FILLER items resets every occurrence of each elementary
+      *    item but leaves FILLER untouched.
+           INITIALIZE WS-NESTED-REC.
+           IF WS-HEADER-NAME = SPACES
+               AND WS-ITEM-CODE(1) = SPACES AND WS-ITEM-AMT(1) = ZEROS
+               AND WS-ITEM-CODE(2) = SPACES AND WS-ITEM-AMT(2) = ZEROS
+               AND WS-ITEM-CODE(3) = SPACES AND WS-ITEM-AMT(3) = ZEROS
+               DISPLAY "PASS INIT-3"
+           ELSE
+               DISPLAY "FAIL INIT-3"
+           END-IF.
            STOP RUN.
