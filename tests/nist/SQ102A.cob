@@ -7,19 +7,38 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SEQ-FILE ASSIGN TO "/tmp/SQ102A.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SEQ-FILE ASSIGN DYNAMIC WS-SEQ-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-SEQ.
        DATA DIVISION.
        FILE SECTION.
        FD SEQ-FILE.
        01 SEQ-RECORD PIC X(20).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-SEQ-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-SEQ PIC XX VALUE SPACES.
        01 WS-RECORD PIC X(20).
        01 WS-EOF PIC 9 VALUE 0.
        01 WS-COUNT PIC 9(2) VALUE 0.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SQ102A.dat" DELIMITED BY SIZE
+               INTO WS-SEQ-FILE-PATH
+           END-STRING
       * Write three records
            OPEN OUTPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ102A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
            MOVE "FIRST RECORD" TO SEQ-RECORD.
            WRITE SEQ-RECORD.
            MOVE "SECOND RECORD" TO SEQ-RECORD.
@@ -29,6 +48,9 @@
            CLOSE SEQ-FILE.
       * Test 1: Read first record
            OPEN INPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ102A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
            READ SEQ-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
