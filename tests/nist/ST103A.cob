@@ -9,12 +9,15 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "/tmp/ST103A-IN.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO "/tmp/ST103A-OUT.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT SORT-FILE ASSIGN TO "/tmp/ST103A-WRK.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INPUT-FILE ASSIGN DYNAMIC WS-INPUT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-INPUT.
+           SELECT OUTPUT-FILE ASSIGN DYNAMIC WS-OUTPUT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-OUTPUT.
+           SELECT SORT-FILE ASSIGN DYNAMIC WS-SORT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-SORT.
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
@@ -26,6 +29,13 @@
           05 SR-LAST-NAME  PIC X(10).
           05 SR-FIRST-NAME PIC X(10).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-INPUT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-OUTPUT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-SORT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-INPUT PIC XX VALUE SPACES.
+       01 WS-FS-OUTPUT PIC XX VALUE SPACES.
+       01 WS-FS-SORT PIC XX VALUE SPACES.
        01 WS-RECORD PIC X(20).
        01 WS-EOF PIC 9 VALUE 0.
        01 WS-READ-COUNT PIC 9 VALUE 0.
@@ -33,8 +43,31 @@
        01 WS-REC2 PIC X(20) VALUE SPACES.
        01 WS-REC5 PIC X(20) VALUE SPACES.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST103A-IN.dat" DELIMITED BY SIZE
+               INTO WS-INPUT-FILE-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST103A-OUT.dat" DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILE-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST103A-WRK.dat" DELIMITED BY SIZE
+               INTO WS-SORT-FILE-PATH
+           END-STRING
       * Write 5 records - some share last names
            OPEN OUTPUT INPUT-FILE.
+           IF WS-FS-INPUT NOT = "00"
+               DISPLAY "ST103A-FS-OPEN-INPUT-FILE FAIL " WS-FS-INPUT
+           END-IF.
            MOVE "SMITH     ZELDA     " TO IN-REC.
            WRITE IN-REC.
            MOVE "JONES     BOB       " TO IN-REC.
@@ -54,6 +87,9 @@
              GIVING OUTPUT-FILE.
       * Read sorted output
            OPEN INPUT OUTPUT-FILE.
+           IF WS-FS-OUTPUT NOT = "00"
+               DISPLAY "ST103A-FS-OPEN-OUTPUT-FILE FAIL " WS-FS-OUTPUT
+           END-IF.
            MOVE 0 TO WS-EOF.
            MOVE 0 TO WS-READ-COUNT.
            PERFORM UNTIL WS-EOF = 1
