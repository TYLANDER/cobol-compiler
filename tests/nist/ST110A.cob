@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ST110A.
+      *
+      * NIST CCVS-style test: MERGE of two pre-sorted files
+      * Two input files, each already in ascending key order, are
+      * merged into one combined, still-ascending output file.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE-1 ASSIGN DYNAMIC WS-INPUT-FILE-1-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-INPUT-1.
+           SELECT INPUT-FILE-2 ASSIGN DYNAMIC WS-INPUT-FILE-2-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-INPUT-2.
+           SELECT OUTPUT-FILE ASSIGN DYNAMIC WS-OUTPUT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-OUTPUT.
+           SELECT MERGE-FILE ASSIGN DYNAMIC WS-MERGE-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-MERGE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE-1.
+       01 IN-REC-1 PIC X(10).
+       FD INPUT-FILE-2.
+       01 IN-REC-2 PIC X(10).
+       FD OUTPUT-FILE.
+       01 OUT-REC PIC X(10).
+       SD MERGE-FILE.
+       01 MERGE-REC.
+          05 MERGE-KEY  PIC X(05).
+          05 MERGE-DATA PIC X(05).
+       WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-INPUT-FILE-1-PATH PIC X(100) VALUE SPACES.
+       01 WS-INPUT-FILE-2-PATH PIC X(100) VALUE SPACES.
+       01 WS-OUTPUT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-MERGE-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-INPUT-1 PIC XX VALUE SPACES.
+       01 WS-FS-INPUT-2 PIC XX VALUE SPACES.
+       01 WS-FS-OUTPUT PIC XX VALUE SPACES.
+       01 WS-FS-MERGE PIC XX VALUE SPACES.
+       01 WS-RECORD PIC X(10).
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-READ-COUNT PIC 9 VALUE 0.
+       01 WS-REC1 PIC X(10) VALUE SPACES.
+       01 WS-REC2 PIC X(10) VALUE SPACES.
+       01 WS-REC3 PIC X(10) VALUE SPACES.
+       01 WS-REC4 PIC X(10) VALUE SPACES.
+       01 WS-REC5 PIC X(10) VALUE SPACES.
+       01 WS-REC6 PIC X(10) VALUE SPACES.
+       PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST110A-IN1.dat" DELIMITED BY SIZE
+               INTO WS-INPUT-FILE-1-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST110A-IN2.dat" DELIMITED BY SIZE
+               INTO WS-INPUT-FILE-2-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST110A-OUT.dat" DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILE-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST110A-WRK.dat" DELIMITED BY SIZE
+               INTO WS-MERGE-FILE-PATH
+           END-STRING
+      * Input file 1: already ascending (00010, 00030, 00050)
+           OPEN OUTPUT INPUT-FILE-1.
+           IF WS-FS-INPUT-1 NOT = "00"
+               DISPLAY "ST110A-FS-OPEN-IN1 FAIL " WS-FS-INPUT-1
+           END-IF.
+           MOVE "00010ODD01" TO IN-REC-1.
+           WRITE IN-REC-1.
+           MOVE "00030ODD02" TO IN-REC-1.
+           WRITE IN-REC-1.
+           MOVE "00050ODD03" TO IN-REC-1.
+           WRITE IN-REC-1.
+           CLOSE INPUT-FILE-1.
+      * Input file 2: already ascending (00020, 00040, 00060)
+           OPEN OUTPUT INPUT-FILE-2.
+           IF WS-FS-INPUT-2 NOT = "00"
+               DISPLAY "ST110A-FS-OPEN-IN2 FAIL " WS-FS-INPUT-2
+           END-IF.
+           MOVE "00020EVN01" TO IN-REC-2.
+           WRITE IN-REC-2.
+           MOVE "00040EVN02" TO IN-REC-2.
+           WRITE IN-REC-2.
+           MOVE "00060EVN03" TO IN-REC-2.
+           WRITE IN-REC-2.
+           CLOSE INPUT-FILE-2.
+      * Merge the two pre-sorted files into one ascending sequence
+           MERGE MERGE-FILE
+             ON ASCENDING KEY MERGE-KEY
+             USING INPUT-FILE-1 INPUT-FILE-2
+             GIVING OUTPUT-FILE.
+      * Expected order: 00010, 00020, 00030, 00040, 00050, 00060
+           OPEN INPUT OUTPUT-FILE.
+           IF WS-FS-OUTPUT NOT = "00"
+               DISPLAY "ST110A-FS-OPEN-OUTPUT-FILE FAIL " WS-FS-OUTPUT
+           END-IF.
+           MOVE 0 TO WS-EOF.
+           MOVE 0 TO WS-READ-COUNT.
+           PERFORM UNTIL WS-EOF = 1
+               READ OUTPUT-FILE INTO WS-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0
+                   ADD 1 TO WS-READ-COUNT
+                   IF WS-READ-COUNT = 1
+                       MOVE WS-RECORD TO WS-REC1
+                   END-IF
+                   IF WS-READ-COUNT = 2
+                       MOVE WS-RECORD TO WS-REC2
+                   END-IF
+                   IF WS-READ-COUNT = 3
+                       MOVE WS-RECORD TO WS-REC3
+                   END-IF
+                   IF WS-READ-COUNT = 4
+                       MOVE WS-RECORD TO WS-REC4
+                   END-IF
+                   IF WS-READ-COUNT = 5
+                       MOVE WS-RECORD TO WS-REC5
+                   END-IF
+                   IF WS-READ-COUNT = 6
+                       MOVE WS-RECORD TO WS-REC6
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CLOSE OUTPUT-FILE.
+      * Test 1: Six records total, interleaved odd/even keys in order
+           IF WS-READ-COUNT = 6
+               DISPLAY "ST110A-TEST-1 PASS"
+           ELSE
+               DISPLAY "ST110A-TEST-1 FAIL"
+               DISPLAY "  COUNT=" WS-READ-COUNT
+           END-IF.
+      * Test 2: Ascending key order across both source files
+           IF WS-REC1 = "00010ODD01" AND WS-REC2 = "00020EVN01"
+              AND WS-REC3 = "00030ODD02" AND WS-REC4 = "00040EVN02"
+               DISPLAY "ST110A-TEST-2 PASS"
+           ELSE
+               DISPLAY "ST110A-TEST-2 FAIL"
+               DISPLAY "  GOT " WS-REC1 " / " WS-REC2 " / " WS-REC3
+                   " / " WS-REC4
+           END-IF.
+      * Test 3: Tail of the merge is in order as well
+           IF WS-REC5 = "00050ODD03" AND WS-REC6 = "00060EVN03"
+               DISPLAY "ST110A-TEST-3 PASS"
+           ELSE
+               DISPLAY "ST110A-TEST-3 FAIL"
+               DISPLAY "  GOT " WS-REC5 " / " WS-REC6
+           END-IF.
+           STOP RUN.
