@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SM221A.
+      *
+      * NIST CCVS-style test: COPY ... REPLACING pseudo-text
+      * Tests COPY REPLACING with the same copybook expanded twice
+      * under two different replacement texts, confirming each
+      * expansion gets its own independent set of data names.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY SM221A-CPY REPLACING ==:TAG:== BY ==WS==.
+       COPY SM221A-CPY REPLACING ==:TAG:== BY ==ALT==.
+       PROCEDURE DIVISION.
+      * Test 1: COPY REPLACING expands the first copybook instance
+           MOVE "HELLO     " TO WS-NAME.
+           MOVE 42 TO WS-COUNT.
+           IF WS-NAME = "HELLO     " AND WS-COUNT = 42
+               DISPLAY "SM221A-TEST-1 PASS"
+           ELSE
+               DISPLAY "SM221A-TEST-1 FAIL"
+               DISPLAY "  NAME=>" WS-NAME "<"
+               DISPLAY "  COUNT=" WS-COUNT
+           END-IF.
+      * Test 2: Second expansion with a different replacement text
+      * produces its own, independent data names (ALT-NAME/ALT-COUNT).
+           MOVE "WORLD     " TO ALT-NAME.
+           MOVE 99 TO ALT-COUNT.
+           IF ALT-NAME = "WORLD     " AND ALT-COUNT = 99
+               DISPLAY "SM221A-TEST-2 PASS"
+           ELSE
+               DISPLAY "SM221A-TEST-2 FAIL"
+               DISPLAY "  NAME=>" ALT-NAME "<"
+               DISPLAY "  COUNT=" ALT-COUNT
+           END-IF.
+      * Test 3: The two expansions are independent storage, not aliases
+      * of one another.
+           ADD 8 TO WS-COUNT.
+           IF WS-COUNT = 50 AND ALT-COUNT = 99
+               DISPLAY "SM221A-TEST-3 PASS"
+           ELSE
+               DISPLAY "SM221A-TEST-3 FAIL"
+               DISPLAY "  WS-COUNT=" WS-COUNT
+               DISPLAY "  ALT-COUNT=" ALT-COUNT
+           END-IF.
+           STOP RUN.
