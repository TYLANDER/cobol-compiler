@@ -7,34 +7,61 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT REL-FILE ASSIGN TO "/tmp/RL104A.dat"
+           SELECT REL-FILE ASSIGN DYNAMIC WS-REL-FILE-PATH
              ORGANIZATION IS RELATIVE
              ACCESS MODE IS DYNAMIC
-             RELATIVE KEY IS WS-REL-KEY.
+             RELATIVE KEY IS WS-REL-KEY
+             FILE STATUS IS WS-FS-REL.
        DATA DIVISION.
        FILE SECTION.
        FD REL-FILE.
        01 REL-RECORD PIC X(20).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-REL-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-REL PIC XX VALUE SPACES.
        01 WS-RECORD PIC X(20).
        01 WS-EOF PIC 9 VALUE 0.
        01 WS-REL-KEY PIC 9(4) VALUE 0.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/RL104A.dat" DELIMITED BY SIZE
+               INTO WS-REL-FILE-PATH
+           END-STRING
       * Write 5 records
            OPEN OUTPUT REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL104A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
+           MOVE 1 TO WS-REL-KEY.
            MOVE "FIRST-RECORD        " TO REL-RECORD.
            WRITE REL-RECORD.
+           MOVE 2 TO WS-REL-KEY.
            MOVE "SECOND-RECORD       " TO REL-RECORD.
            WRITE REL-RECORD.
+           MOVE 3 TO WS-REL-KEY.
            MOVE "THIRD-RECORD        " TO REL-RECORD.
            WRITE REL-RECORD.
+           MOVE 4 TO WS-REL-KEY.
            MOVE "FOURTH-RECORD       " TO REL-RECORD.
            WRITE REL-RECORD.
+           MOVE 5 TO WS-REL-KEY.
            MOVE "FIFTH-RECORD        " TO REL-RECORD.
            WRITE REL-RECORD.
            CLOSE REL-FILE.
       * TEST-1: START at record 3, read it
            OPEN INPUT REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL104A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
            MOVE 3 TO WS-REL-KEY.
            START REL-FILE.
            READ REL-FILE INTO WS-RECORD
