@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IC223A.
+      *
+      * NIST CCVS-style test: DYNAMIC CALL BY PROGRAM-NAME VARIABLE
+      * IC219A/IC220A/IC221A all CALL a hardcoded literal program name.
+      * Our job-step router instead moves the subprogram name to invoke
+      * into a working-storage field and issues CALL identifier USING
+      * ..., picking the target at run time rather than compile time.
+      * This program loads IC223A-SUB1 or IC223A-SUB2 into WS-PROGRAM-
+      * NAME depending on a dispatch code and confirms the correct
+      * subprogram ran (not just that some subprogram ran) with its
+      * numeric parameters intact.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-PROGRAM-NAME        PIC X(12) VALUE SPACES.
+       01  WS-DISP-CODE           PIC X(3)  VALUE SPACES.
+       01  WS-DISP-NUM            PIC 9(6)  VALUE 0.
+       01  WS-DISP-RESULT         PIC 9(8)  VALUE 0.
+       PROCEDURE DIVISION.
+      * Test 1: dispatch code "ADD" loads IC223A-SUB1, which adds 100.
+      * PASS 250, expect 350.
+           MOVE "ADD" TO WS-DISP-CODE.
+           MOVE 250 TO WS-DISP-NUM.
+           MOVE 0 TO WS-DISP-RESULT.
+           IF WS-DISP-CODE = "ADD"
+               MOVE "IC223A-SUB1" TO WS-PROGRAM-NAME
+           END-IF.
+           CALL WS-PROGRAM-NAME USING WS-DISP-NUM
+                                       WS-DISP-RESULT.
+           IF WS-DISP-RESULT = 350
+               DISPLAY "IC223A-TEST-1 PASS"
+           ELSE
+               DISPLAY "IC223A-TEST-1 FAIL"
+               DISPLAY "  Expected 350, got " WS-DISP-RESULT
+           END-IF.
+      * Test 2: dispatch code "DBL" loads IC223A-SUB2, which doubles.
+      * PASS 60, expect 120. Same call statement, variable target, so
+      * this proves the dispatch is genuinely driven by WS-PROGRAM-NAME
+      * and not a name the compiler resolved once at compile time.
+           MOVE "DBL" TO WS-DISP-CODE.
+           MOVE 60 TO WS-DISP-NUM.
+           MOVE 0 TO WS-DISP-RESULT.
+           MOVE "IC223A-SUB2" TO WS-PROGRAM-NAME.
+           CALL WS-PROGRAM-NAME USING WS-DISP-NUM
+                                       WS-DISP-RESULT.
+           IF WS-DISP-RESULT = 120
+               DISPLAY "IC223A-TEST-2 PASS"
+           ELSE
+               DISPLAY "IC223A-TEST-2 FAIL"
+               DISPLAY "  Expected 120, got " WS-DISP-RESULT
+           END-IF.
+      * Test 3: switch back to "ADD" with a different numeric value,
+      * confirming re-dispatch through the same variable still routes
+      * correctly and parameters aren't stale from the prior call.
+           MOVE "ADD" TO WS-DISP-CODE.
+           MOVE 999 TO WS-DISP-NUM.
+           MOVE 0 TO WS-DISP-RESULT.
+           MOVE "IC223A-SUB1" TO WS-PROGRAM-NAME.
+           CALL WS-PROGRAM-NAME USING WS-DISP-NUM
+                                       WS-DISP-RESULT.
+           IF WS-DISP-RESULT = 1099
+               DISPLAY "IC223A-TEST-3 PASS"
+           ELSE
+               DISPLAY "IC223A-TEST-3 FAIL"
+               DISPLAY "  Expected 1099, got " WS-DISP-RESULT
+           END-IF.
+           STOP RUN.
