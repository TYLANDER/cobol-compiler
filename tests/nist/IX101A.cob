@@ -1,46 +1,119 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IX101A.
       *
-      * NIST CCVS-style: Indexed File â€” Sequential Write & Read
+      * NIST CCVS-style: Indexed File - Sequential Write & Read
       * Write records with keys, read them back sequentially.
+      *
+      * The key/data record values, the TEST-1/TEST-2/TEST-3 expected
+      * spot-check values, and the TEST-4 reconciliation count/checksum
+      * used to be inline MOVE literals here. They now live in an
+      * external control file (tests/testdata/IX101A-DATA.ctl) read at
+      * runtime, so a new boundary-value record can be added by
+      * operations staff editing that flat file, with no COBOL
+      * recompile needed.
       *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IDX-FILE ASSIGN TO "/tmp/IX101A.dat"
+           SELECT IDX-FILE ASSIGN DYNAMIC WS-IDX-FILE-PATH
              ORGANIZATION IS INDEXED
              ACCESS MODE IS SEQUENTIAL
-             RECORD KEY IS IDX-KEY.
+             RECORD KEY IS IDX-KEY
+             FILE STATUS IS WS-FS-IDX.
+           SELECT CTL-FILE ASSIGN DYNAMIC WS-CTL-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-CTL.
        DATA DIVISION.
        FILE SECTION.
        FD IDX-FILE.
        01 IDX-RECORD.
           05 IDX-KEY PIC X(5).
           05 IDX-DATA PIC X(15).
+       FD CTL-FILE.
+       01 CTL-RECORD PIC X(80).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-IDX-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-IDX PIC XX VALUE SPACES.
+       01 WS-TESTDATA-DIR PIC X(100) VALUE SPACES.
+       01 WS-CTL-FILE-PATH PIC X(150) VALUE SPACES.
+       01 WS-FS-CTL PIC XX VALUE SPACES.
+       01 WS-EOF-CTL PIC 9 VALUE 0.
+       01 WS-CTL-TAG PIC X(10) VALUE SPACES.
+       01 WS-CTL-VALUE PIC X(70) VALUE SPACES.
+       01 WS-CTL-PTR PIC 9(3) VALUE 1.
        01 WS-RECORD.
           05 WS-KEY PIC X(5).
           05 WS-DATA PIC X(15).
        01 WS-EOF PIC 9 VALUE 0.
+       01 WS-IDX PIC 99 VALUE 0.
+      *    The externalized record table (one row per "REC" control
+      *    line) and the spot-check expectations ("EXP1"/"EXP2"/"EXP3").
+       01 WS-REC-COUNT PIC 99 VALUE 0.
+       01 WS-REC-TABLE.
+          05 WS-REC-ENTRY OCCURS 20 TIMES.
+             10 WS-REC-KEY PIC X(5).
+             10 WS-REC-DATA PIC X(15).
+       01 WS-EXP1 PIC X(5) VALUE SPACES.
+       01 WS-EXP2 PIC X(5) VALUE SPACES.
+       01 WS-EXP3 PIC X(15) VALUE SPACES.
+      * Reconciliation fields: after the write phase, re-read the file
+      * from the top and tally a record count and a hash total (the
+      * sum of each key's embedded sequence number) against the
+      * expected values, the way a batch file-transfer job reconciles
+      * its trailer record against the lines actually written.
+       01 WS-RECON-COUNT PIC 9(4) VALUE 0.
+       01 WS-RECON-CHECKSUM PIC 9(6) VALUE 0.
+       01 WS-RECON-SEQ PIC 9(3) VALUE 0.
+       01 WS-EXPECTED-COUNT PIC 9(4) VALUE 0.
+       01 WS-EXPECTED-CHECKSUM PIC 9(6) VALUE 0.
        PROCEDURE DIVISION.
-      * Write 3 records
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/IX101A.dat" DELIMITED BY SIZE
+               INTO WS-IDX-FILE-PATH
+           END-STRING
+      * Resolve the test-data control-file directory the same way:
+      * CERT_TESTDATA_DIR if the job stream set it, else a path
+      * relative to the current directory (the repo root, for anyone
+      * running this program by hand from a checkout).
+           ACCEPT WS-TESTDATA-DIR FROM ENVIRONMENT "CERT_TESTDATA_DIR"
+           IF WS-TESTDATA-DIR = SPACES
+               MOVE "tests/testdata" TO WS-TESTDATA-DIR
+           END-IF
+           STRING FUNCTION TRIM(WS-TESTDATA-DIR) DELIMITED BY SIZE
+                  "/IX101A-DATA.ctl" DELIMITED BY SIZE
+               INTO WS-CTL-FILE-PATH
+           END-STRING
+           PERFORM 1000-READ-CONTROL-FILE THRU 1000-EXIT
+      * Write the externalized records
            OPEN OUTPUT IDX-FILE.
-           MOVE "KEY01" TO IDX-KEY.
-           MOVE "FIRST RECORD   " TO IDX-DATA.
-           WRITE IDX-RECORD.
-           MOVE "KEY02" TO IDX-KEY.
-           MOVE "SECOND RECORD  " TO IDX-DATA.
-           WRITE IDX-RECORD.
-           MOVE "KEY03" TO IDX-KEY.
-           MOVE "THIRD RECORD   " TO IDX-DATA.
-           WRITE IDX-RECORD.
+           IF WS-FS-IDX NOT = "00"
+               DISPLAY "IX101A-FS-OPEN-IDX-FILE FAIL " WS-FS-IDX
+           END-IF.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-REC-COUNT
+               MOVE WS-REC-KEY(WS-IDX) TO IDX-KEY
+               MOVE WS-REC-DATA(WS-IDX) TO IDX-DATA
+               WRITE IDX-RECORD
+           END-PERFORM.
            CLOSE IDX-FILE.
       * TEST-1: Read first record
            OPEN INPUT IDX-FILE.
+           IF WS-FS-IDX NOT = "00"
+               DISPLAY "IX101A-FS-OPEN-IDX-FILE FAIL " WS-FS-IDX
+           END-IF.
            READ IDX-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
-           IF WS-KEY = "KEY01"
+           IF WS-KEY = WS-EXP1
                DISPLAY "IX101A-TEST-1 PASS"
            ELSE
                DISPLAY "IX101A-TEST-1 FAIL"
@@ -49,7 +122,7 @@
            READ IDX-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
-           IF WS-KEY = "KEY02"
+           IF WS-KEY = WS-EXP2
                DISPLAY "IX101A-TEST-2 PASS"
            ELSE
                DISPLAY "IX101A-TEST-2 FAIL"
@@ -58,10 +131,95 @@
            READ IDX-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
-           IF WS-DATA(1:12) = "THIRD RECORD"
+           IF WS-DATA(1:12) = WS-EXP3(1:12)
                DISPLAY "IX101A-TEST-3 PASS"
            ELSE
                DISPLAY "IX101A-TEST-3 FAIL"
            END-IF.
            CLOSE IDX-FILE.
+      * TEST-4: Reconciliation - re-read the file from the top and
+      * confirm the record count and key-number hash total match what
+      * was actually written, not just the individually sampled
+      * records the earlier tests happened to check.
+           MOVE 0 TO WS-EOF.
+           MOVE 0 TO WS-RECON-COUNT.
+           MOVE 0 TO WS-RECON-CHECKSUM.
+           OPEN INPUT IDX-FILE.
+           IF WS-FS-IDX NOT = "00"
+               DISPLAY "IX101A-FS-OPEN-IDX-FILE FAIL " WS-FS-IDX
+           END-IF.
+           PERFORM UNTIL WS-EOF = 1
+               READ IDX-FILE INTO WS-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0
+                   ADD 1 TO WS-RECON-COUNT
+                   COMPUTE WS-RECON-SEQ = FUNCTION NUMVAL(
+                       WS-KEY(4:2))
+                   ADD WS-RECON-SEQ TO WS-RECON-CHECKSUM
+               END-IF
+           END-PERFORM.
+           CLOSE IDX-FILE.
+           IF WS-RECON-COUNT = WS-EXPECTED-COUNT
+               AND WS-RECON-CHECKSUM = WS-EXPECTED-CHECKSUM
+               DISPLAY "IX101A-TEST-4 PASS"
+           ELSE
+               DISPLAY "IX101A-TEST-4 FAIL COUNT=" WS-RECON-COUNT
+                   " CHECKSUM=" WS-RECON-CHECKSUM
+           END-IF.
            STOP RUN.
+      *
+       1000-READ-CONTROL-FILE.
+           MOVE 0 TO WS-REC-COUNT
+           MOVE 0 TO WS-EOF-CTL
+           OPEN INPUT CTL-FILE
+           IF WS-FS-CTL NOT = "00"
+               DISPLAY "IX101A-FS-OPEN-CTL-FILE FAIL " WS-FS-CTL
+               GO TO 1000-EXIT
+           END-IF
+           PERFORM UNTIL WS-EOF-CTL = 1
+               READ CTL-FILE INTO CTL-RECORD
+                 AT END MOVE 1 TO WS-EOF-CTL
+               END-READ
+               IF WS-EOF-CTL = 0 AND CTL-RECORD NOT = SPACES
+                   PERFORM 1100-DISPATCH-ONE-LINE THRU 1100-EXIT
+               END-IF
+           END-PERFORM
+           CLOSE CTL-FILE.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-DISPATCH-ONE-LINE.
+           MOVE 1 TO WS-CTL-PTR
+           UNSTRING CTL-RECORD DELIMITED BY SPACE
+               INTO WS-CTL-TAG
+               WITH POINTER WS-CTL-PTR
+           END-UNSTRING
+           MOVE CTL-RECORD(WS-CTL-PTR:) TO WS-CTL-VALUE
+           EVALUATE FUNCTION TRIM(WS-CTL-TAG)
+               WHEN "REC"
+                   ADD 1 TO WS-REC-COUNT
+                   MOVE 1 TO WS-CTL-PTR
+                   UNSTRING WS-CTL-VALUE DELIMITED BY SPACE
+                       INTO WS-REC-KEY(WS-REC-COUNT)
+                       WITH POINTER WS-CTL-PTR
+                   END-UNSTRING
+                   MOVE WS-CTL-VALUE(WS-CTL-PTR:)
+                       TO WS-REC-DATA(WS-REC-COUNT)
+               WHEN "EXP1"
+                   MOVE WS-CTL-VALUE TO WS-EXP1
+               WHEN "EXP2"
+                   MOVE WS-CTL-VALUE TO WS-EXP2
+               WHEN "EXP3"
+                   MOVE WS-CTL-VALUE TO WS-EXP3
+               WHEN "COUNT"
+                   COMPUTE WS-EXPECTED-COUNT =
+                       FUNCTION NUMVAL(FUNCTION TRIM(WS-CTL-VALUE))
+               WHEN "CHECKSUM"
+                   COMPUTE WS-EXPECTED-CHECKSUM =
+                       FUNCTION NUMVAL(FUNCTION TRIM(WS-CTL-VALUE))
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       1100-EXIT.
+           EXIT.
