@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ST112A.
+      *
+      * NIST CCVS-style test: STRING/UNSTRING field-splitting and
+      * field-rebuilding boundary conditions.
+      * The ST prefix covers SORT/MERGE (ST101A-ST111A) but none of
+      * our actual mainframe-extract STRING/UNSTRING usage - splitting
+      * a fixed-width line into fields with UNSTRING ... DELIMITED BY
+      * ALL SPACES and rebuilding a record with STRING ... WITH
+      * POINTER - has certification coverage, including what happens
+      * when ON OVERFLOW fires because the receiving field is too
+      * small. This program exercises all four together.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN DYNAMIC WS-INPUT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-INPUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE.
+       01 IN-REC PIC X(40).
+       WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-INPUT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-INPUT PIC XX VALUE SPACES.
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-RECORD PIC X(40).
+      * Test 1 fields: UNSTRING DELIMITED BY ALL SPACES into 3 targets,
+      * with a tally counter, collapsing runs of multiple embedded
+      * spaces down to a single delimiter per split.
+       01 WS-FIELD-1 PIC X(10).
+       01 WS-FIELD-2 PIC X(10).
+       01 WS-FIELD-3 PIC X(10).
+       01 WS-SPLIT-COUNT PIC 9 VALUE 0.
+      * Test 2 fields: STRING ... WITH POINTER rebuilding three source
+      * fields into one record, the pointer advancing past each piece.
+       01 WS-BUILD-RECORD PIC X(30) VALUE SPACES.
+       01 WS-BUILD-POINTER PIC 9(3) VALUE 1.
+      * Test 3 fields: STRING ... ON OVERFLOW into a receiving field
+      * too small to hold all the source data.
+       01 WS-SMALL-FIELD PIC X(8) VALUE SPACES.
+       01 WS-SMALL-POINTER PIC 9(3) VALUE 1.
+       01 WS-OVERFLOW-SW PIC X(01) VALUE "N".
+           88 WS-OVERFLOW-OCCURRED VALUE "Y".
+      * Test 4 fields: STRING with room to spare - confirms the
+      * NOT ON OVERFLOW path (no OVERFLOW clause at all here, since
+      * the base STRING without ON OVERFLOW is the common case) still
+      * completes normally and leaves the pointer where expected.
+       01 WS-ROOM-FIELD PIC X(20) VALUE SPACES.
+       01 WS-ROOM-POINTER PIC 9(3) VALUE 1.
+       PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST112A-IN.dat" DELIMITED BY SIZE
+               INTO WS-INPUT-FILE-PATH
+           END-STRING.
+       0000-MAIN.
+      * Write one fixture line: three fields separated by runs of
+      * multiple embedded spaces, the way a fixed-width mainframe
+      * extract pads columns that don't fill their allotted width.
+           OPEN OUTPUT INPUT-FILE.
+           IF WS-FS-INPUT NOT = "00"
+               DISPLAY "ST112A-FS-OPEN-OUTPUT FAIL " WS-FS-INPUT
+           END-IF.
+           MOVE "ALPHA     BETA       GAMMA" TO IN-REC.
+           WRITE IN-REC.
+           CLOSE INPUT-FILE.
+      *
+           OPEN INPUT INPUT-FILE
+           IF WS-FS-INPUT NOT = "00"
+               DISPLAY "ST112A-OPEN FAIL STATUS " WS-FS-INPUT
+               STOP RUN
+           END-IF
+           READ INPUT-FILE INTO WS-RECORD
+             AT END MOVE 1 TO WS-EOF
+           END-READ
+           CLOSE INPUT-FILE.
+      *
+      * Test 1: UNSTRING ... DELIMITED BY ALL SPACES into 3 targets.
+      * The fixture line has multiple embedded spaces between fields;
+      * DELIMITED BY ALL SPACES must treat each run of spaces as one
+      * delimiter so the three fields land clean with no empty
+      * fields caused by the extra spacing.
+           UNSTRING WS-RECORD DELIMITED BY ALL SPACES
+               INTO WS-FIELD-1 WS-FIELD-2 WS-FIELD-3
+               COUNT IN WS-SPLIT-COUNT
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-FIELD-1) = "ALPHA"
+               AND FUNCTION TRIM(WS-FIELD-2) = "BETA"
+               AND FUNCTION TRIM(WS-FIELD-3) = "GAMMA"
+               DISPLAY "ST112A-TEST-1 PASS"
+           ELSE
+               DISPLAY "ST112A-TEST-1 FAIL [" WS-FIELD-1 "][" WS-FIELD-2
+                   "][" WS-FIELD-3 "]"
+           END-IF.
+      *
+      * Test 2: STRING ... WITH POINTER rebuilding the three split
+      * fields (trimmed) back into one record, verifying both the
+      * assembled content and the final pointer position (which tells
+      * us POINTER tracked the true bytes written, not a fixed stride).
+           STRING FUNCTION TRIM(WS-FIELD-1) DELIMITED BY SIZE
+                  "-"                       DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FIELD-2) DELIMITED BY SIZE
+                  "-"                       DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FIELD-3) DELIMITED BY SIZE
+               INTO WS-BUILD-RECORD
+               WITH POINTER WS-BUILD-POINTER
+           END-STRING
+           IF WS-BUILD-RECORD(1:17) = "ALPHA-BETA-GAMMA "
+               AND WS-BUILD-POINTER = 17
+               DISPLAY "ST112A-TEST-2 PASS"
+           ELSE
+               DISPLAY "ST112A-TEST-2 FAIL [" WS-BUILD-RECORD "] PTR="
+                   WS-BUILD-POINTER
+           END-IF.
+      *
+      * Test 3: STRING ... ON OVERFLOW into an 8-byte field being
+      * asked to hold "ALPHA-BETA-GAMMA" (16 bytes) - ON OVERFLOW must
+      * fire, and the field must stop taking data at the boundary
+      * rather than silently truncating without signalling anything.
+           STRING FUNCTION TRIM(WS-FIELD-1) DELIMITED BY SIZE
+                  "-"                       DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FIELD-2) DELIMITED BY SIZE
+                  "-"                       DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FIELD-3) DELIMITED BY SIZE
+               INTO WS-SMALL-FIELD
+               WITH POINTER WS-SMALL-POINTER
+               ON OVERFLOW
+                   SET WS-OVERFLOW-OCCURRED TO TRUE
+               NOT ON OVERFLOW
+                   DISPLAY "ST112A-TEST-3 FAIL - OVERFLOW NOT RAISED"
+           END-STRING
+           IF WS-OVERFLOW-OCCURRED
+               DISPLAY "ST112A-TEST-3 PASS"
+           ELSE
+               DISPLAY "ST112A-TEST-3 FAIL [" WS-SMALL-FIELD "]"
+           END-IF.
+      *
+      * Test 4: STRING with a receiving field large enough that no
+      * overflow should occur, confirming NOT ON OVERFLOW drives the
+      * normal path when there is room to spare.
+           STRING FUNCTION TRIM(WS-FIELD-1) DELIMITED BY SIZE
+                  "-"                       DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FIELD-2) DELIMITED BY SIZE
+               INTO WS-ROOM-FIELD
+               WITH POINTER WS-ROOM-POINTER
+               ON OVERFLOW
+                   DISPLAY "ST112A-TEST-4 FAIL - UNEXPECTED OVERFLOW"
+               NOT ON OVERFLOW
+                   CONTINUE
+           END-STRING
+           IF WS-ROOM-FIELD(1:10) = "ALPHA-BETA"
+               AND WS-ROOM-POINTER = 11
+               DISPLAY "ST112A-TEST-4 PASS"
+           ELSE
+               DISPLAY "ST112A-TEST-4 FAIL [" WS-ROOM-FIELD "] PTR="
+                   WS-ROOM-POINTER
+           END-IF.
+           STOP RUN.
