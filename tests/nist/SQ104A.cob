@@ -7,22 +7,41 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT REL-FILE ASSIGN TO "/tmp/SQ104A.dat"
+           SELECT REL-FILE ASSIGN DYNAMIC WS-REL-FILE-PATH
              ORGANIZATION IS RELATIVE
              ACCESS MODE IS SEQUENTIAL
-             RELATIVE KEY IS WS-KEY.
+             RELATIVE KEY IS WS-KEY
+             FILE STATUS IS WS-FS-REL.
        DATA DIVISION.
        FILE SECTION.
        FD REL-FILE.
        01 REL-RECORD PIC X(20).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-REL-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-REL PIC XX VALUE SPACES.
        01 WS-KEY PIC 9(4) VALUE 0.
        01 WS-RESULT PIC X(20).
        01 WS-EOF PIC 9 VALUE 0.
        01 WS-PASS-COUNT PIC 9 VALUE 0.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SQ104A.dat" DELIMITED BY SIZE
+               INTO WS-REL-FILE-PATH
+           END-STRING
       * Write 3 records
            OPEN OUTPUT REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "SQ104A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
            MOVE "ORIGINAL-REC-1" TO REL-RECORD.
            WRITE REL-RECORD.
            MOVE "ORIGINAL-REC-2" TO REL-RECORD.
@@ -32,6 +51,9 @@
            CLOSE REL-FILE.
       * Rewrite record 1
            OPEN I-O REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "SQ104A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
            READ REL-FILE INTO WS-RESULT
              AT END MOVE 1 TO WS-EOF.
            MOVE "UPDATED-REC-1" TO REL-RECORD.
@@ -39,6 +61,9 @@
            CLOSE REL-FILE.
       * Read back and verify
            OPEN INPUT REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "SQ104A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
            READ REL-FILE INTO WS-RESULT
              AT END MOVE 1 TO WS-EOF.
            IF WS-RESULT(1:13) = "UPDATED-REC-1"
