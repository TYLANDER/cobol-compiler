@@ -7,19 +7,38 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT REL-FILE ASSIGN TO "/tmp/RL105A.dat"
+           SELECT REL-FILE ASSIGN DYNAMIC WS-REL-FILE-PATH
              ORGANIZATION IS RELATIVE
-             ACCESS MODE IS SEQUENTIAL.
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-FS-REL.
        DATA DIVISION.
        FILE SECTION.
        FD REL-FILE.
        01 REL-RECORD PIC X(20).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-REL-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-REL PIC XX VALUE SPACES.
        01 WS-RECORD PIC X(20).
        01 WS-EOF PIC 9 VALUE 0.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/RL105A.dat" DELIMITED BY SIZE
+               INTO WS-REL-FILE-PATH
+           END-STRING
       * Setup: Write 3 records
            OPEN OUTPUT REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL105A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
            MOVE "AAA-ORIGINAL        " TO REL-RECORD.
            WRITE REL-RECORD.
            MOVE "BBB-ORIGINAL        " TO REL-RECORD.
@@ -29,6 +48,9 @@
            CLOSE REL-FILE.
       * TEST-1: I-O mode, read record 1 and rewrite
            OPEN I-O REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL105A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
            READ REL-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
@@ -47,6 +69,9 @@
       * Verify: read all records back
            MOVE 0 TO WS-EOF.
            OPEN INPUT REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL105A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
            READ REL-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
