@@ -0,0 +1,22 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IC221A-SUB.
+      *
+      * Subprogram for IC221A: BY VALUE parameter test.
+      * Overwrites its local copy of the BY VALUE parameter (which
+      * must not propagate back to the caller) and sets the BY
+      * REFERENCE parameters to signal success, without depending on
+      * what value arrived in the BY VALUE parameter (see the NOTE
+      * in IC221A.cob).
+      *
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LS-VAL-NUM  PIC 9(4).
+       01 LS-REF-NUM  PIC 9(4).
+       01 LS-FLAG     PIC 9(4).
+       PROCEDURE DIVISION USING BY VALUE     LS-VAL-NUM
+                                BY REFERENCE LS-REF-NUM
+                                BY REFERENCE LS-FLAG.
+           MOVE 9999 TO LS-VAL-NUM.
+           MOVE 8888 TO LS-REF-NUM.
+           MOVE 1 TO LS-FLAG.
+           GOBACK.
