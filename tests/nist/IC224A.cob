@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IC224A.
+      *
+      * NIST CCVS-style test: CALL ... ON EXCEPTION for a missing
+      * subprogram. Every other IC-series CALL test assumes the named
+      * subprogram exists and links successfully; none test what
+      * happens when the called program name isn't present at run
+      * time, which is exactly the failure mode hit whenever a
+      * job-step's called module gets accidentally left out of a
+      * build. This program CALLs a deliberately nonexistent program
+      * name inside an ON EXCEPTION phrase and confirms the runtime
+      * takes the exception path (rather than abending the job), then
+      * confirms a CALL to a subprogram that DOES exist still takes
+      * the NOT ON EXCEPTION path and runs normally.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-NUM              PIC 9(4) VALUE 0.
+       01  WS-RESULT           PIC 9(8) VALUE 0.
+       01  WS-EXCEPTION-FLAG   PIC X    VALUE "N".
+       01  WS-NOT-EXCEPT-FLAG  PIC X    VALUE "N".
+       01  WS-PROGRAM-NAME     PIC X(20) VALUE SPACES.
+       PROCEDURE DIVISION.
+      * Test 1: CALLing a program name that has no corresponding
+      * module anywhere in the build takes the ON EXCEPTION branch,
+      * not an abend, and the NOT ON EXCEPTION branch is skipped.
+           CALL "IC224A-NOSUCH-SUB" USING WS-NUM WS-RESULT
+               ON EXCEPTION
+                   MOVE "Y" TO WS-EXCEPTION-FLAG
+               NOT ON EXCEPTION
+                   MOVE "Y" TO WS-NOT-EXCEPT-FLAG
+           END-CALL.
+           IF WS-EXCEPTION-FLAG = "Y" AND WS-NOT-EXCEPT-FLAG = "N"
+               DISPLAY "IC224A-TEST-1 PASS"
+           ELSE
+               DISPLAY "IC224A-TEST-1 FAIL"
+               DISPLAY "  EXCEPTION-FLAG=" WS-EXCEPTION-FLAG
+               DISPLAY "  NOT-EXCEPT-FLAG=" WS-NOT-EXCEPT-FLAG
+           END-IF.
+      * Test 2: a real subprogram CALLed the same way takes the NOT ON
+      * EXCEPTION branch and actually runs (result reflects its work),
+      * proving the ON EXCEPTION phrase doesn't mask a real CALL.
+           MOVE "N" TO WS-EXCEPTION-FLAG.
+           MOVE "N" TO WS-NOT-EXCEPT-FLAG.
+           MOVE 50 TO WS-NUM.
+           MOVE 0 TO WS-RESULT.
+           CALL "IC224A-SUB1" USING WS-NUM WS-RESULT
+               ON EXCEPTION
+                   MOVE "Y" TO WS-EXCEPTION-FLAG
+               NOT ON EXCEPTION
+                   MOVE "Y" TO WS-NOT-EXCEPT-FLAG
+           END-CALL.
+           IF WS-EXCEPTION-FLAG = "N" AND WS-NOT-EXCEPT-FLAG = "Y"
+               AND WS-RESULT = 150
+               DISPLAY "IC224A-TEST-2 PASS"
+           ELSE
+               DISPLAY "IC224A-TEST-2 FAIL"
+               DISPLAY "  EXCEPTION-FLAG=" WS-EXCEPTION-FLAG
+               DISPLAY "  NOT-EXCEPT-FLAG=" WS-NOT-EXCEPT-FLAG
+               DISPLAY "  RESULT=" WS-RESULT
+           END-IF.
+      * Test 3: a missing subprogram name reached through a dynamic
+      * CALL-by-variable (not a literal) is caught the same way,
+      * confirming ON EXCEPTION covers both CALL forms certified by
+      * this suite (literal-name CALL here, and the identifier-CALL
+      * dispatch IC223A certifies separately).
+           MOVE "N" TO WS-EXCEPTION-FLAG.
+           MOVE "N" TO WS-NOT-EXCEPT-FLAG.
+           MOVE "IC224A-ALSO-MISSING" TO WS-PROGRAM-NAME.
+           CALL WS-PROGRAM-NAME USING WS-NUM WS-RESULT
+               ON EXCEPTION
+                   MOVE "Y" TO WS-EXCEPTION-FLAG
+               NOT ON EXCEPTION
+                   MOVE "Y" TO WS-NOT-EXCEPT-FLAG
+           END-CALL.
+           IF WS-EXCEPTION-FLAG = "Y" AND WS-NOT-EXCEPT-FLAG = "N"
+               DISPLAY "IC224A-TEST-3 PASS"
+           ELSE
+               DISPLAY "IC224A-TEST-3 FAIL"
+               DISPLAY "  EXCEPTION-FLAG=" WS-EXCEPTION-FLAG
+               DISPLAY "  NOT-EXCEPT-FLAG=" WS-NOT-EXCEPT-FLAG
+           END-IF.
+           STOP RUN.
