@@ -3,31 +3,107 @@
       *
       * NIST CCVS-style test: Sequential File I/O
       * Tests basic OPEN/WRITE/CLOSE/OPEN/READ/CLOSE cycle.
+      *
+      * TEST-1/TEST-2's expected record values and TEST-4's record set
+      * plus its reconciliation count/checksum used to be inline MOVE
+      * literals here. They now live in an external control file
+      * (tests/testdata/SQ101A-DATA.ctl) read at runtime, so a new
+      * boundary-value record can be added by operations staff editing
+      * that flat file, with no COBOL recompile needed. TEST-3 (AT END
+      * on an empty file) has no literal data to externalize and is
+      * unchanged.
       *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SEQ-FILE ASSIGN TO "/tmp/SQ101A.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SEQ-FILE ASSIGN DYNAMIC WS-SEQ-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-SEQ.
+           SELECT CTL-FILE ASSIGN DYNAMIC WS-CTL-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-CTL.
        DATA DIVISION.
        FILE SECTION.
        FD SEQ-FILE.
        01 SEQ-RECORD PIC X(20).
+       FD CTL-FILE.
+       01 CTL-RECORD PIC X(80).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-SEQ-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-SEQ PIC XX VALUE SPACES.
+       01 WS-TESTDATA-DIR PIC X(100) VALUE SPACES.
+       01 WS-CTL-FILE-PATH PIC X(150) VALUE SPACES.
+       01 WS-FS-CTL PIC XX VALUE SPACES.
+       01 WS-EOF-CTL PIC 9 VALUE 0.
+       01 WS-CTL-TAG PIC X(10) VALUE SPACES.
+       01 WS-CTL-VALUE PIC X(70) VALUE SPACES.
+       01 WS-CTL-PTR PIC 9(3) VALUE 1.
        01 WS-RECORD PIC X(20).
        01 WS-EOF PIC 9 VALUE 0.
+       01 WS-IDX PIC 99 VALUE 0.
+      *    The externalized TEST-4 record table (one row per "REC"
+      *    control line) and the TEST-1/TEST-2 spot-check expectations.
+       01 WS-REC-COUNT PIC 99 VALUE 0.
+       01 WS-REC-TABLE.
+          05 WS-REC-ENTRY OCCURS 20 TIMES PIC X(20).
+       01 WS-EXP1 PIC X(20) VALUE SPACES.
+       01 WS-EXP2 PIC X(20) VALUE SPACES.
+      * Reconciliation fields: TEST-4 below writes several records in
+      * one pass, then re-reads the file from the top and tallies a
+      * record count and a hash total (the sum of each record's
+      * embedded sequence number) against the expected values, the way
+      * a batch file-transfer job reconciles its trailer record
+      * against the lines actually written, rather than spot-checking
+      * one or two records by value the way TEST-1/2/3 above do.
+       01 WS-RECON-COUNT PIC 9(4) VALUE 0.
+       01 WS-RECON-CHECKSUM PIC 9(6) VALUE 0.
+       01 WS-RECON-SEQ PIC 9(3) VALUE 0.
+       01 WS-EXPECTED-COUNT PIC 9(4) VALUE 0.
+       01 WS-EXPECTED-CHECKSUM PIC 9(6) VALUE 0.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SQ101A.dat" DELIMITED BY SIZE
+               INTO WS-SEQ-FILE-PATH
+           END-STRING
+      * Resolve the test-data control-file directory the same way:
+      * CERT_TESTDATA_DIR if the job stream set it, else a path
+      * relative to the current directory (the repo root, for anyone
+      * running this program by hand from a checkout).
+           ACCEPT WS-TESTDATA-DIR FROM ENVIRONMENT "CERT_TESTDATA_DIR"
+           IF WS-TESTDATA-DIR = SPACES
+               MOVE "tests/testdata" TO WS-TESTDATA-DIR
+           END-IF
+           STRING FUNCTION TRIM(WS-TESTDATA-DIR) DELIMITED BY SIZE
+                  "/SQ101A-DATA.ctl" DELIMITED BY SIZE
+               INTO WS-CTL-FILE-PATH
+           END-STRING
+           PERFORM 1000-READ-CONTROL-FILE THRU 1000-EXIT
       * Test 1: Write a record and read it back
            OPEN OUTPUT SEQ-FILE.
-           MOVE "HELLO SEQUENTIAL" TO SEQ-RECORD.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ101A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
+           MOVE WS-EXP1 TO SEQ-RECORD.
            WRITE SEQ-RECORD.
            CLOSE SEQ-FILE.
            OPEN INPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ101A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
            READ SEQ-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
            CLOSE SEQ-FILE.
-           IF WS-RECORD(1:16) = "HELLO SEQUENTIAL"
+           IF WS-RECORD(1:16) = WS-EXP1(1:16)
                DISPLAY "SQ101A-TEST-1 PASS"
            ELSE
                DISPLAY "SQ101A-TEST-1 FAIL"
@@ -36,15 +112,21 @@
            MOVE 0 TO WS-EOF.
            MOVE SPACES TO WS-RECORD.
            OPEN OUTPUT SEQ-FILE.
-           MOVE "RECORD TWO DATA " TO SEQ-RECORD.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ101A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
+           MOVE WS-EXP2 TO SEQ-RECORD.
            WRITE SEQ-RECORD.
            CLOSE SEQ-FILE.
            OPEN INPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ101A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
            READ SEQ-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
            CLOSE SEQ-FILE.
-           IF WS-RECORD(1:15) = "RECORD TWO DATA"
+           IF WS-RECORD(1:15) = WS-EXP2(1:15)
                DISPLAY "SQ101A-TEST-2 PASS"
            ELSE
                DISPLAY "SQ101A-TEST-2 FAIL"
@@ -52,8 +134,14 @@
       * Test 3: Verify AT END is triggered on empty file
            MOVE 0 TO WS-EOF.
            OPEN OUTPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ101A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
            CLOSE SEQ-FILE.
            OPEN INPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ101A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
            READ SEQ-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
@@ -63,4 +151,91 @@
            ELSE
                DISPLAY "SQ101A-TEST-3 FAIL"
            END-IF.
+      * TEST-4: Write the externalized records in one pass, then
+      * reconcile - re-read the file from the top and confirm the
+      * record count and sequence-number hash total match what was
+      * actually written.
+           OPEN OUTPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ101A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-REC-COUNT
+               MOVE WS-REC-ENTRY(WS-IDX) TO SEQ-RECORD
+               WRITE SEQ-RECORD
+           END-PERFORM.
+           CLOSE SEQ-FILE.
+           MOVE 0 TO WS-EOF.
+           MOVE 0 TO WS-RECON-COUNT.
+           MOVE 0 TO WS-RECON-CHECKSUM.
+           OPEN INPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ101A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
+           PERFORM UNTIL WS-EOF = 1
+               READ SEQ-FILE INTO WS-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0
+                   ADD 1 TO WS-RECON-COUNT
+                   COMPUTE WS-RECON-SEQ = FUNCTION NUMVAL(
+                       WS-RECORD(5:4))
+                   ADD WS-RECON-SEQ TO WS-RECON-CHECKSUM
+               END-IF
+           END-PERFORM.
+           CLOSE SEQ-FILE.
+           IF WS-RECON-COUNT = WS-EXPECTED-COUNT
+               AND WS-RECON-CHECKSUM = WS-EXPECTED-CHECKSUM
+               DISPLAY "SQ101A-TEST-4 PASS"
+           ELSE
+               DISPLAY "SQ101A-TEST-4 FAIL COUNT=" WS-RECON-COUNT
+                   " CHECKSUM=" WS-RECON-CHECKSUM
+           END-IF.
            STOP RUN.
+      *
+       1000-READ-CONTROL-FILE.
+           MOVE 0 TO WS-REC-COUNT
+           MOVE 0 TO WS-EOF-CTL
+           OPEN INPUT CTL-FILE
+           IF WS-FS-CTL NOT = "00"
+               DISPLAY "SQ101A-FS-OPEN-CTL-FILE FAIL " WS-FS-CTL
+               GO TO 1000-EXIT
+           END-IF
+           PERFORM UNTIL WS-EOF-CTL = 1
+               READ CTL-FILE INTO CTL-RECORD
+                 AT END MOVE 1 TO WS-EOF-CTL
+               END-READ
+               IF WS-EOF-CTL = 0 AND CTL-RECORD NOT = SPACES
+                   PERFORM 1100-DISPATCH-ONE-LINE THRU 1100-EXIT
+               END-IF
+           END-PERFORM
+           CLOSE CTL-FILE.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-DISPATCH-ONE-LINE.
+           MOVE 1 TO WS-CTL-PTR
+           UNSTRING CTL-RECORD DELIMITED BY SPACE
+               INTO WS-CTL-TAG
+               WITH POINTER WS-CTL-PTR
+           END-UNSTRING
+           MOVE CTL-RECORD(WS-CTL-PTR:) TO WS-CTL-VALUE
+           EVALUATE FUNCTION TRIM(WS-CTL-TAG)
+               WHEN "REC"
+                   ADD 1 TO WS-REC-COUNT
+                   MOVE WS-CTL-VALUE TO WS-REC-ENTRY(WS-REC-COUNT)
+               WHEN "EXP1"
+                   MOVE WS-CTL-VALUE TO WS-EXP1
+               WHEN "EXP2"
+                   MOVE WS-CTL-VALUE TO WS-EXP2
+               WHEN "COUNT"
+                   COMPUTE WS-EXPECTED-COUNT =
+                       FUNCTION NUMVAL(FUNCTION TRIM(WS-CTL-VALUE))
+               WHEN "CHECKSUM"
+                   COMPUTE WS-EXPECTED-CHECKSUM =
+                       FUNCTION NUMVAL(FUNCTION TRIM(WS-CTL-VALUE))
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       1100-EXIT.
+           EXIT.
