@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NC403A.
+      *
+      * NIST CCVS-style test: ACCEPT FROM DATE/DAY-OF-WEEK against
+      * known values, plus a simple operator-prompt ACCEPT.
+      * NC170A/NC296A/NC350A/NC374A/NC391A already certify that
+      * ACCEPT FROM DATE/TIME/DAY/DAY-OF-WEEK return well-formed
+      * values, but none of them cross-check DAY-OF-WEEK against an
+      * independently computed weekday, and none exercise a plain
+      * console ACCEPT. Our month-end close job uses DAY-OF-WEEK to
+      * decide whether today is a valid processing day and then lets
+      * an operator confirm before the final close step runs, so both
+      * gaps matter here.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    Sakamoto's algorithm month-offset table, one digit (0-6)
+      *    per month Jan-Dec, indexed 1-12 to match WS-CM directly.
+       01 WS-T-TABLE-LITERAL  PIC X(12) VALUE "032503514624".
+       01 WS-T-TABLE REDEFINES WS-T-TABLE-LITERAL.
+          05 WS-T-VAL         PIC 9(1) OCCURS 12 TIMES.
+       01 WS-CY               PIC 9(4).
+       01 WS-CM               PIC 9(2).
+       01 WS-CD               PIC 9(2).
+       01 WS-ADJ-YEAR          PIC 9(4).
+       01 WS-Y-DIV4            PIC 9(4).
+       01 WS-Y-DIV100          PIC 9(4).
+       01 WS-Y-DIV400          PIC 9(4).
+       01 WS-SAKAMOTO-RAW       PIC S9(6).
+       01 WS-SAKAMOTO-DOW       PIC 9.
+       01 WS-COMPUTED-DOW       PIC 9.
+      *    Live ACCEPT fields.
+       01 WS-TODAY-DATE        PIC 9(8) VALUE 0.
+       01 WS-TODAY-DATE-X REDEFINES WS-TODAY-DATE.
+          05 WS-TODAY-CY       PIC 9(4).
+          05 WS-TODAY-CM       PIC 9(2).
+          05 WS-TODAY-CD       PIC 9(2).
+       01 WS-TODAY-DOW          PIC 9 VALUE 0.
+      *    Operator-prompt field.
+       01 WS-RESPONSE          PIC X(10) VALUE SPACES.
+       PROCEDURE DIVISION.
+      *    Test 1: ACCEPT FROM DATE YYYYMMDD, then ACCEPT FROM
+      *    DAY-OF-WEEK, then compute today's weekday independently via
+      *    Sakamoto's algorithm and confirm the runtime's DAY-OF-WEEK
+      *    agrees with it - a stronger check than merely range-testing
+      *    1-7, proving the two ACCEPT forms are mutually consistent.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TODAY-DOW FROM DAY-OF-WEEK.
+           MOVE WS-TODAY-CY TO WS-CY.
+           MOVE WS-TODAY-CM TO WS-CM.
+           MOVE WS-TODAY-CD TO WS-CD.
+           PERFORM 1000-COMPUTE-WEEKDAY.
+           IF WS-COMPUTED-DOW = WS-TODAY-DOW
+               DISPLAY "NC403A-TEST-1 PASS"
+           ELSE
+               DISPLAY "NC403A-TEST-1 FAIL"
+               DISPLAY "  DATE=" WS-TODAY-DATE
+                   " DAY-OF-WEEK=" WS-TODAY-DOW
+                   " COMPUTED=" WS-COMPUTED-DOW
+           END-IF.
+      *    Test 2: the same weekday computation against three hardcoded
+      *    known dates (not dependent on today's date), confirming
+      *    against externally-known calendar facts: 2000-01-01 was a
+      *    Saturday, 1999-12-31 was a Friday, 1969-07-20 (the first
+      *    moon landing) was a Sunday.
+           MOVE 2000 TO WS-CY. MOVE 1 TO WS-CM. MOVE 1 TO WS-CD.
+           PERFORM 1000-COMPUTE-WEEKDAY.
+           IF WS-COMPUTED-DOW = 6
+               DISPLAY "NC403A-TEST-2A PASS"
+           ELSE
+               DISPLAY "NC403A-TEST-2A FAIL"
+               DISPLAY "  Expected 6 (Saturday), got " WS-COMPUTED-DOW
+           END-IF.
+           MOVE 1999 TO WS-CY. MOVE 12 TO WS-CM. MOVE 31 TO WS-CD.
+           PERFORM 1000-COMPUTE-WEEKDAY.
+           IF WS-COMPUTED-DOW = 5
+               DISPLAY "NC403A-TEST-2B PASS"
+           ELSE
+               DISPLAY "NC403A-TEST-2B FAIL"
+               DISPLAY "  Expected 5 (Friday), got " WS-COMPUTED-DOW
+           END-IF.
+           MOVE 1969 TO WS-CY. MOVE 7 TO WS-CM. MOVE 20 TO WS-CD.
+           PERFORM 1000-COMPUTE-WEEKDAY.
+           IF WS-COMPUTED-DOW = 7
+               DISPLAY "NC403A-TEST-2C PASS"
+           ELSE
+               DISPLAY "NC403A-TEST-2C FAIL"
+               DISPLAY "  Expected 7 (Sunday), got " WS-COMPUTED-DOW
+           END-IF.
+      *    Test 3: a simple operator-prompt ACCEPT (no FROM clause).
+      *    An unattended batch run has no operator and its stdin is
+      *    typically closed, in which case the runtime must return
+      *    immediately (not hang the whole certification run) with the
+      *    field left as-entered; an interactive run with a real
+      *    operator response is read back unchanged. Either outcome
+      *    certifies the statement itself works; only a hang or an
+      *    abend would be a regression here.
+           DISPLAY "NC403A: ENTER Y TO CONFIRM (OR PRESS ENTER) "
+               WITH NO ADVANCING.
+           ACCEPT WS-RESPONSE.
+           IF WS-RESPONSE = SPACES OR FUNCTION TRIM(WS-RESPONSE) = "Y"
+               DISPLAY "NC403A-TEST-3 PASS"
+           ELSE
+               DISPLAY "NC403A-TEST-3 PASS - OPERATOR ENTERED ["
+                   FUNCTION TRIM(WS-RESPONSE) "]"
+           END-IF.
+           STOP RUN.
+      *
+       1000-COMPUTE-WEEKDAY.
+           IF WS-CM < 3
+               COMPUTE WS-ADJ-YEAR = WS-CY - 1
+           ELSE
+               MOVE WS-CY TO WS-ADJ-YEAR
+           END-IF
+           COMPUTE WS-Y-DIV4 = WS-ADJ-YEAR / 4
+           COMPUTE WS-Y-DIV100 = WS-ADJ-YEAR / 100
+           COMPUTE WS-Y-DIV400 = WS-ADJ-YEAR / 400
+           COMPUTE WS-SAKAMOTO-RAW =
+               WS-ADJ-YEAR + WS-Y-DIV4 - WS-Y-DIV100 + WS-Y-DIV400
+                   + WS-T-VAL(WS-CM) + WS-CD
+           COMPUTE WS-SAKAMOTO-DOW =
+               FUNCTION MOD(WS-SAKAMOTO-RAW, 7)
+      *    Sakamoto returns 0=Sunday..6=Saturday; COBOL DAY-OF-WEEK is
+      *    1=Monday..7=Sunday, so only the Sunday case needs remapping.
+           IF WS-SAKAMOTO-DOW = 0
+               MOVE 7 TO WS-COMPUTED-DOW
+           ELSE
+               MOVE WS-SAKAMOTO-DOW TO WS-COMPUTED-DOW
+           END-IF.
