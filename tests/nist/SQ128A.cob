@@ -0,0 +1,270 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQ128A.
+      *
+      * NIST CCVS-style test: Sequential-file restart/checkpoint
+      * marker for a mid-run failure.
+      *
+      * SQ101A's write-then-reopen-then-read cycle assumes the whole
+      * program runs start-to-finish uninterrupted. This test extends
+      * that pattern with a periodic checkpoint record (the last
+      * successfully-checkpointed sequence number) written to a small
+      * recovery file every few output records, the way a long-running
+      * batch extract would, so that a restarted job can resume past
+      * only the confirmed-good records instead of either reprocessing
+      * the whole extract from scratch or shipping a partial file
+      * downstream undetected.
+      *
+      * Simulated scenario: a 10-record extract with a checkpoint
+      * every 3 records "crashes" after writing 5 records (so records
+      * 4 and 5 were written but never checkpointed, and must be
+      * treated as unverified). The restart step trusts only the
+      * checkpointed records, copies them forward untouched, and
+      * regenerates the remainder from the last checkpoint onward.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN DYNAMIC WS-EXTRACT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-EXTRACT.
+           SELECT CKPT-FILE ASSIGN DYNAMIC WS-CKPT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-CKPT.
+           SELECT RESUME-FILE ASSIGN DYNAMIC WS-RESUME-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-RESUME.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXTRACT-FILE.
+       01 EXTRACT-RECORD PIC X(20).
+       FD CKPT-FILE.
+       01 CKPT-RECORD PIC 9(4).
+       FD RESUME-FILE.
+       01 RESUME-RECORD PIC X(20).
+       WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-EXTRACT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-CKPT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-RESUME-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-EXTRACT PIC XX VALUE SPACES.
+       01 WS-FS-CKPT PIC XX VALUE SPACES.
+       01 WS-FS-RESUME PIC XX VALUE SPACES.
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-IDX PIC 9(4) VALUE 0.
+       01 WS-TOTAL-RECORDS PIC 9(4) VALUE 10.
+       01 WS-CKPT-INTERVAL PIC 9(4) VALUE 3.
+       01 WS-FAILURE-POINT PIC 9(4) VALUE 5.
+       01 WS-LAST-CKPT PIC 9(4) VALUE 0.
+       01 WS-MOD-RESULT PIC 9(4) VALUE 0.
+      *    The record layout written to both EXTRACT-FILE (the
+      *    initial, possibly-crashed run) and RESUME-FILE (the
+      *    restarted run's completed output) - a fixed 20-byte line
+      *    with a 4-digit sequence number, matching SQ101A's TEST-4
+      *    "LINEnnnn OF ..." convention.
+       01 WS-REC-BUILD.
+          05 FILLER PIC X(4) VALUE "LINE".
+          05 WS-REC-SEQ PIC 9(4).
+          05 FILLER PIC X(12) VALUE " OF TEN     ".
+       01 WS-RECORD PIC X(20).
+      * Reconciliation fields for TEST-2: after the restart completes,
+      * re-read RESUME-FILE from the top and tally a record count and
+      * a sequence-number hash total, the same way SQ101A's TEST-4
+      * reconciles its own output.
+       01 WS-RECON-COUNT PIC 9(4) VALUE 0.
+       01 WS-RECON-CHECKSUM PIC 9(6) VALUE 0.
+       01 WS-RECON-SEQ PIC 9(4) VALUE 0.
+       01 WS-EXPECTED-CHECKSUM PIC 9(6) VALUE 55.
+       PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SQ128A-EXTRACT.dat" DELIMITED BY SIZE
+               INTO WS-EXTRACT-FILE-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SQ128A-CKPT.dat" DELIMITED BY SIZE
+               INTO WS-CKPT-FILE-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SQ128A-RESUME.dat" DELIMITED BY SIZE
+               INTO WS-RESUME-FILE-PATH
+           END-STRING
+      * Initial run: write records 1 through WS-FAILURE-POINT, taking
+      * a checkpoint every WS-CKPT-INTERVAL records, then stop - the
+      * job "crashes" before reaching the next checkpoint or the end
+      * of the extract, leaving records beyond the last checkpoint
+      * unverified.
+           MOVE 0 TO WS-LAST-CKPT.
+           OPEN OUTPUT EXTRACT-FILE.
+           IF WS-FS-EXTRACT NOT = "00"
+               DISPLAY "SQ128A-FS-OPEN-EXTRACT-FILE FAIL " WS-FS-EXTRACT
+           END-IF.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-FAILURE-POINT
+               MOVE WS-IDX TO WS-REC-SEQ
+               MOVE WS-REC-BUILD TO EXTRACT-RECORD
+               WRITE EXTRACT-RECORD
+               COMPUTE WS-MOD-RESULT =
+                   FUNCTION MOD(WS-IDX, WS-CKPT-INTERVAL)
+               IF WS-MOD-RESULT = 0
+                   PERFORM 2000-WRITE-CHECKPOINT THRU 2000-EXIT
+               END-IF
+           END-PERFORM.
+           CLOSE EXTRACT-FILE.
+      * TEST-1: the checkpoint file must reflect only the last fully
+      * confirmed checkpoint (3), not the 5 records actually written -
+      * proving the restart logic below cannot be fooled into trusting
+      * unverified tail records.
+           PERFORM 3000-READ-CHECKPOINT THRU 3000-EXIT.
+           IF WS-LAST-CKPT = 3
+               DISPLAY "SQ128A-TEST-1 PASS"
+           ELSE
+               DISPLAY "SQ128A-TEST-1 FAIL - LAST-CKPT=" WS-LAST-CKPT
+           END-IF.
+      * Restart: copy the checkpointed-good records forward untouched,
+      * then resume writing from the last checkpoint onward, taking
+      * checkpoints the same way, until the full extract is complete.
+           PERFORM 4000-RESTART-FROM-CHECKPOINT THRU 4000-EXIT.
+      * TEST-2: reconcile RESUME-FILE - its record count and
+      * sequence-number checksum must match the full 10-record extract
+      * with no gaps or duplicates, despite the restart partway through.
+           MOVE 0 TO WS-EOF.
+           MOVE 0 TO WS-RECON-COUNT.
+           MOVE 0 TO WS-RECON-CHECKSUM.
+           OPEN INPUT RESUME-FILE.
+           IF WS-FS-RESUME NOT = "00"
+               DISPLAY "SQ128A-FS-OPEN-RESUME-FILE FAIL " WS-FS-RESUME
+           END-IF.
+           PERFORM UNTIL WS-EOF = 1
+               READ RESUME-FILE INTO WS-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0
+                   ADD 1 TO WS-RECON-COUNT
+                   COMPUTE WS-RECON-SEQ = FUNCTION NUMVAL(
+                       WS-RECORD(5:4))
+                   ADD WS-RECON-SEQ TO WS-RECON-CHECKSUM
+               END-IF
+           END-PERFORM.
+           CLOSE RESUME-FILE.
+           IF WS-RECON-COUNT = WS-TOTAL-RECORDS
+               AND WS-RECON-CHECKSUM = WS-EXPECTED-CHECKSUM
+               DISPLAY "SQ128A-TEST-2 PASS"
+           ELSE
+               DISPLAY "SQ128A-TEST-2 FAIL COUNT=" WS-RECON-COUNT
+                   " CHECKSUM=" WS-RECON-CHECKSUM
+           END-IF.
+      * TEST-3: the 3rd record (the last one copied forward from the
+      * pre-crash checkpointed file, not regenerated by the restart)
+      * must still read back exactly as originally written.
+           OPEN INPUT RESUME-FILE.
+           IF WS-FS-RESUME NOT = "00"
+               DISPLAY "SQ128A-FS-OPEN-RESUME-FILE FAIL " WS-FS-RESUME
+           END-IF.
+           MOVE 0 TO WS-EOF.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+               READ RESUME-FILE INTO WS-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE RESUME-FILE.
+           IF WS-RECORD = "LINE0003 OF TEN     "
+               DISPLAY "SQ128A-TEST-3 PASS"
+           ELSE
+               DISPLAY "SQ128A-TEST-3 FAIL [" WS-RECORD "]"
+           END-IF.
+      * TEST-4: once the restart has written through to the end of the
+      * extract, the checkpoint file must be current (10), so a second
+      * restart attempted after full completion would find nothing
+      * left to redo.
+           PERFORM 3000-READ-CHECKPOINT THRU 3000-EXIT.
+           IF WS-LAST-CKPT = WS-TOTAL-RECORDS
+               DISPLAY "SQ128A-TEST-4 PASS"
+           ELSE
+               DISPLAY "SQ128A-TEST-4 FAIL - LAST-CKPT=" WS-LAST-CKPT
+           END-IF.
+           STOP RUN.
+      *
+       2000-WRITE-CHECKPOINT.
+      *    Record the last successfully-written sequence number. The
+      *    checkpoint file is small enough to simply rewrite in full
+      *    each time rather than update a single record in place.
+           OPEN OUTPUT CKPT-FILE
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "SQ128A-FS-OPEN-CKPT-FILE FAIL " WS-FS-CKPT
+           END-IF
+           MOVE WS-IDX TO CKPT-RECORD
+           WRITE CKPT-RECORD
+           CLOSE CKPT-FILE.
+       2000-EXIT.
+           EXIT.
+      *
+       3000-READ-CHECKPOINT.
+           MOVE 0 TO WS-LAST-CKPT
+           OPEN INPUT CKPT-FILE
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "SQ128A-FS-OPEN-CKPT-FILE FAIL " WS-FS-CKPT
+               GO TO 3000-EXIT
+           END-IF
+           READ CKPT-FILE
+             AT END MOVE 0 TO WS-LAST-CKPT
+           END-READ
+           IF WS-FS-CKPT = "00"
+               MOVE CKPT-RECORD TO WS-LAST-CKPT
+           END-IF
+           CLOSE CKPT-FILE.
+       3000-EXIT.
+           EXIT.
+      *
+       4000-RESTART-FROM-CHECKPOINT.
+           PERFORM 3000-READ-CHECKPOINT THRU 3000-EXIT
+           OPEN INPUT EXTRACT-FILE
+           IF WS-FS-EXTRACT NOT = "00"
+               DISPLAY "SQ128A-FS-OPEN-EXTRACT-FILE FAIL " WS-FS-EXTRACT
+           END-IF
+           OPEN OUTPUT RESUME-FILE
+           IF WS-FS-RESUME NOT = "00"
+               DISPLAY "SQ128A-FS-OPEN-RESUME-FILE FAIL " WS-FS-RESUME
+           END-IF
+      *    Copy forward only the records through the last confirmed
+      *    checkpoint - anything the crashed run wrote beyond that
+      *    point is unverified and must not be trusted.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-LAST-CKPT
+               READ EXTRACT-FILE INTO WS-RECORD
+                 AT END CONTINUE
+               END-READ
+               MOVE WS-RECORD TO RESUME-RECORD
+               WRITE RESUME-RECORD
+           END-PERFORM
+           CLOSE EXTRACT-FILE
+      *    Resume processing from the last checkpoint onward, taking
+      *    checkpoints the same way as the initial run, through to the
+      *    end of the extract.
+           COMPUTE WS-IDX = WS-LAST-CKPT + 1
+           PERFORM VARYING WS-IDX FROM WS-IDX BY 1
+               UNTIL WS-IDX > WS-TOTAL-RECORDS
+               MOVE WS-IDX TO WS-REC-SEQ
+               MOVE WS-REC-BUILD TO RESUME-RECORD
+               WRITE RESUME-RECORD
+               COMPUTE WS-MOD-RESULT =
+                   FUNCTION MOD(WS-IDX, WS-CKPT-INTERVAL)
+               IF WS-MOD-RESULT = 0
+                   PERFORM 2000-WRITE-CHECKPOINT THRU 2000-EXIT
+               END-IF
+           END-PERFORM
+      *    Make sure the checkpoint is current as of the final record,
+      *    even when the total isn't an exact multiple of the
+      *    checkpoint interval - otherwise a subsequent restart would
+      *    mistakenly believe the last few records are still unverified.
+           MOVE WS-TOTAL-RECORDS TO WS-IDX
+           PERFORM 2000-WRITE-CHECKPOINT THRU 2000-EXIT
+           CLOSE RESUME-FILE.
+       4000-EXIT.
+           EXIT.
