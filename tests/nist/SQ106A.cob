@@ -7,10 +7,12 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FILE-A ASSIGN TO "/tmp/SQ106A-A.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT FILE-B ASSIGN TO "/tmp/SQ106A-B.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-A ASSIGN DYNAMIC WS-FILE-A-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-FILEA.
+           SELECT FILE-B ASSIGN DYNAMIC WS-FILE-B-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-FILEB.
        DATA DIVISION.
        FILE SECTION.
        FD FILE-A.
@@ -18,13 +20,40 @@
        FD FILE-B.
        01 REC-B PIC X(20).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-FILE-A-PATH PIC X(100) VALUE SPACES.
+       01 WS-FILE-B-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-FILEA PIC XX VALUE SPACES.
+       01 WS-FS-FILEB PIC XX VALUE SPACES.
        01 WS-REC-A PIC X(20).
        01 WS-REC-B PIC X(20).
        01 WS-EOF PIC 9 VALUE 0.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SQ106A-A.dat" DELIMITED BY SIZE
+               INTO WS-FILE-A-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SQ106A-B.dat" DELIMITED BY SIZE
+               INTO WS-FILE-B-PATH
+           END-STRING
       * Test 1: Write to both files simultaneously
            OPEN OUTPUT FILE-A.
+           IF WS-FS-FILEA NOT = "00"
+               DISPLAY "SQ106A-FS-OPEN-FILE-A FAIL " WS-FS-FILEA
+           END-IF.
            OPEN OUTPUT FILE-B.
+           IF WS-FS-FILEB NOT = "00"
+               DISPLAY "SQ106A-FS-OPEN-FILE-B FAIL " WS-FS-FILEB
+           END-IF.
            MOVE "DATA FOR FILE A" TO REC-A.
            WRITE REC-A.
            MOVE "DATA FOR FILE B" TO REC-B.
@@ -33,6 +62,9 @@
            CLOSE FILE-B.
       * Read back from file A
            OPEN INPUT FILE-A.
+           IF WS-FS-FILEA NOT = "00"
+               DISPLAY "SQ106A-FS-OPEN-FILE-A FAIL " WS-FS-FILEA
+           END-IF.
            READ FILE-A INTO WS-REC-A
              AT END MOVE 1 TO WS-EOF
            END-READ.
@@ -45,6 +77,9 @@
       * Test 2: Read back from file B
            MOVE 0 TO WS-EOF.
            OPEN INPUT FILE-B.
+           IF WS-FS-FILEB NOT = "00"
+               DISPLAY "SQ106A-FS-OPEN-FILE-B FAIL " WS-FS-FILEB
+           END-IF.
            READ FILE-B INTO WS-REC-B
              AT END MOVE 1 TO WS-EOF
            END-READ.
@@ -59,7 +94,13 @@
            MOVE SPACES TO WS-REC-A.
            MOVE SPACES TO WS-REC-B.
            OPEN INPUT FILE-A.
+           IF WS-FS-FILEA NOT = "00"
+               DISPLAY "SQ106A-FS-OPEN-FILE-A FAIL " WS-FS-FILEA
+           END-IF.
            OPEN INPUT FILE-B.
+           IF WS-FS-FILEB NOT = "00"
+               DISPLAY "SQ106A-FS-OPEN-FILE-B FAIL " WS-FS-FILEB
+           END-IF.
            READ FILE-A INTO WS-REC-A
              AT END MOVE 1 TO WS-EOF
            END-READ.
