@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NC401A.
+      *
+      * NIST CCVS-style test: COMP-3 (packed-decimal) rounding and
+      * truncation correctness. A correctness-focused companion to
+      * BENCH-DECIMAL's timing-only loop: runs a table of COMPUTE
+      * ROUNDED cases against known expected results, independent of
+      * performance.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-PRICE          PIC S9(3)V999 COMP-3 VALUE 12.345.
+       01 WS-QTY             PIC S9(3)     COMP-3 VALUE 1.
+       01 WS-ROUNDED-RESULT  PIC S9(5)V99  COMP-3.
+       01 WS-TRUNC-RESULT    PIC S9(5)V99  COMP-3.
+       01 WS-NEG-PRICE       PIC S9(3)V999 COMP-3 VALUE -12.345.
+       01 WS-NEG-ROUNDED     PIC S9(5)V99  COMP-3.
+       01 WS-HALF-CENT       PIC S9(3)V999 COMP-3 VALUE 0.125.
+       01 WS-HALF-ROUNDED    PIC S9(3)V99  COMP-3.
+       01 WS-LINE-AMT        PIC S9(5)V99  COMP-3.
+       01 WS-LINE-TOTAL      PIC S9(7)V99  COMP-3 VALUE 0.
+       01 WS-LINE-COUNT      PIC 9(4)      COMP-3 VALUE 0.
+       PROCEDURE DIVISION.
+      *    TEST 1: COMPUTE ROUNDED on a COMP-3 result rounds the third
+      *    decimal place up (12.345 * 1 rounds to 12.35).
+           COMPUTE WS-ROUNDED-RESULT ROUNDED = WS-PRICE * WS-QTY.
+           IF WS-ROUNDED-RESULT = 12.35
+               DISPLAY "NC401A-TEST-1 PASS"
+           ELSE
+               DISPLAY "NC401A-TEST-1 FAIL " WS-ROUNDED-RESULT
+           END-IF.
+      *    TEST 2: the same COMPUTE without ROUNDED truncates instead
+      *    of rounding (12.345 * 1 truncates to 12.34).
+           COMPUTE WS-TRUNC-RESULT = WS-PRICE * WS-QTY.
+           IF WS-TRUNC-RESULT = 12.34
+               DISPLAY "NC401A-TEST-2 PASS"
+           ELSE
+               DISPLAY "NC401A-TEST-2 FAIL " WS-TRUNC-RESULT
+           END-IF.
+      *    TEST 3: ROUNDED on a negative COMP-3 value rounds away
+      *    from zero, matching the positive case's magnitude.
+           COMPUTE WS-NEG-ROUNDED ROUNDED = WS-NEG-PRICE * WS-QTY.
+           IF WS-NEG-ROUNDED = -12.35
+               DISPLAY "NC401A-TEST-3 PASS"
+           ELSE
+               DISPLAY "NC401A-TEST-3 FAIL " WS-NEG-ROUNDED
+           END-IF.
+      *    TEST 4: an exact half-cent value (0.125 to 2 decimals)
+      *    rounds up under standard ROUNDED (round-half-up), not down.
+           COMPUTE WS-HALF-ROUNDED ROUNDED = WS-HALF-CENT * 1.
+           IF WS-HALF-ROUNDED = 0.13
+               DISPLAY "NC401A-TEST-4 PASS"
+           ELSE
+               DISPLAY "NC401A-TEST-4 FAIL " WS-HALF-ROUNDED
+           END-IF.
+      *    TEST 5: rounding drift does not compound across many
+      *    COMP-3 COMPUTE ROUNDED line-item additions the way a
+      *    one-cent-per-line drift would (1000 lines of 12.345 each,
+      *    summed after per-line rounding, matches the exact total).
+           MOVE 0 TO WS-LINE-TOTAL.
+           PERFORM VARYING WS-LINE-COUNT FROM 1 BY 1
+               UNTIL WS-LINE-COUNT > 1000
+               COMPUTE WS-LINE-AMT ROUNDED = WS-PRICE * WS-QTY
+               ADD WS-LINE-AMT TO WS-LINE-TOTAL
+           END-PERFORM.
+           IF WS-LINE-TOTAL = 12350.00
+               DISPLAY "NC401A-TEST-5 PASS"
+           ELSE
+               DISPLAY "NC401A-TEST-5 FAIL " WS-LINE-TOTAL
+           END-IF.
+           STOP RUN.
