@@ -0,0 +1,12 @@
+      *IC220A-SUB - SUB-PROGRAM FOR NUMERIC PARAMETER CALL TEST
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IC220A-SUB.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-DISP-NUM           PIC 9(6).
+       01  LS-DISP-RESULT        PIC 9(8).
+       PROCEDURE DIVISION USING LS-DISP-NUM
+                                 LS-DISP-RESULT.
+       IC220A-SUB-MAIN.
+           COMPUTE LS-DISP-RESULT = LS-DISP-NUM + 100
+           GOBACK.
