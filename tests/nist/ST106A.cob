@@ -7,12 +7,15 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "/tmp/ST106A-IN.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO "/tmp/ST106A-OUT.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT SORT-FILE ASSIGN TO "/tmp/ST106A-WRK.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INPUT-FILE ASSIGN DYNAMIC WS-INPUT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-INPUT.
+           SELECT OUTPUT-FILE ASSIGN DYNAMIC WS-OUTPUT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-OUTPUT.
+           SELECT SORT-FILE ASSIGN DYNAMIC WS-SORT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-SORT.
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
@@ -24,12 +27,42 @@
           05 SORT-KEY  PIC X(10).
           05 SORT-DATA PIC X(10).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-INPUT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-OUTPUT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-SORT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-INPUT PIC XX VALUE SPACES.
+       01 WS-FS-OUTPUT PIC XX VALUE SPACES.
+       01 WS-FS-SORT PIC XX VALUE SPACES.
        01 WS-RECORD PIC X(20).
        01 WS-EOF PIC 9 VALUE 0.
        01 WS-READ-COUNT PIC 9 VALUE 0.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST106A-IN.dat" DELIMITED BY SIZE
+               INTO WS-INPUT-FILE-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST106A-OUT.dat" DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILE-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST106A-WRK.dat" DELIMITED BY SIZE
+               INTO WS-SORT-FILE-PATH
+           END-STRING
       * Write a single record
            OPEN OUTPUT INPUT-FILE.
+           IF WS-FS-INPUT NOT = "00"
+               DISPLAY "ST106A-FS-OPEN-INPUT-FILE FAIL " WS-FS-INPUT
+           END-IF.
            MOVE "ONLY-ONE  DATA-ONLY " TO IN-REC.
            WRITE IN-REC.
            CLOSE INPUT-FILE.
@@ -40,6 +73,9 @@
              GIVING OUTPUT-FILE.
       * Read sorted output
            OPEN INPUT OUTPUT-FILE.
+           IF WS-FS-OUTPUT NOT = "00"
+               DISPLAY "ST106A-FS-OPEN-OUTPUT-FILE FAIL " WS-FS-OUTPUT
+           END-IF.
            MOVE 0 TO WS-EOF.
            MOVE 0 TO WS-READ-COUNT.
            PERFORM UNTIL WS-EOF = 1
