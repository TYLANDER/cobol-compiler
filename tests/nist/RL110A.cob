@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RL110A.
+      *
+      * NIST CCVS-style test: CONCURRENT RELATIVE-FILE REWRITE CONFLICT
+      * RL105A proves REWRITE-in-place works for one program, one
+      * process, rewriting records in sequence. Our overnight batch
+      * occasionally runs two job steps - a poster and a corrector -
+      * against the same relative file at the same time, and depends on
+      * the runtime returning a sane file-status conflict code rather
+      * than silently tearing the write when both try to OPEN I-O and
+      * REWRITE near the same moment. This program re-executes its own
+      * compiled binary twice as background OS processes (one in the
+      * POSTER role, one in the CORRECTOR role, selected by the
+      * RL110A_ROLE environment variable run_nist_suite.sh's run_dir
+      * step does not set, so the un-set top-level invocation is always
+      * the orchestrator) racing each other to OPEN I-O the same
+      * relative file, then confirms exactly one of them won the lock
+      * cleanly and the other was rejected with a non-zero FILE STATUS
+      * instead of corrupting the record.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REL-FILE ASSIGN DYNAMIC WS-REL-FILE-PATH
+             ORGANIZATION IS RELATIVE
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-FS-REL.
+           SELECT RESULT-FILE ASSIGN DYNAMIC WS-RESULT-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-RESULT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD REL-FILE.
+       01 REL-RECORD PIC X(20).
+       FD RESULT-FILE.
+       01 RESULT-RECORD PIC X(20).
+       WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-REL-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-REL PIC XX VALUE SPACES.
+       01 WS-RECORD PIC X(20).
+       01 WS-ROLE PIC X(10) VALUE SPACES.
+       01 WS-SELF-PATH PIC X(200) VALUE SPACES.
+       01 WS-RESULT-PATH PIC X(150) VALUE SPACES.
+       01 WS-FS-RESULT PIC XX VALUE SPACES.
+       01 WS-POSTER-RESULT-PATH PIC X(150) VALUE SPACES.
+       01 WS-CORRECTOR-RESULT-PATH PIC X(150) VALUE SPACES.
+       01 WS-POSTER-OUTCOME PIC X(20) VALUE SPACES.
+       01 WS-CORRECTOR-OUTCOME PIC X(20) VALUE SPACES.
+       01 WS-BUSY-IDX PIC 9(5) VALUE 0.
+       01 WS-CMD PIC X(400) VALUE SPACES.
+       01 WS-WON-COUNT PIC 9 VALUE 0.
+       01 WS-LOST-COUNT PIC 9 VALUE 0.
+       PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front, the
+      * same CERT_TMP_PREFIX idiom every other NIST program now uses,
+      * so two certification runs on the same build box don't collide.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/RL110A.dat" DELIMITED BY SIZE
+               INTO WS-REL-FILE-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/RL110A-POSTER.result" DELIMITED BY SIZE
+               INTO WS-POSTER-RESULT-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/RL110A-CORRECTOR.result" DELIMITED BY SIZE
+               INTO WS-CORRECTOR-RESULT-PATH
+           END-STRING
+           ACCEPT WS-ROLE FROM ENVIRONMENT "RL110A_ROLE"
+           IF WS-ROLE = SPACES
+               PERFORM 1000-ORCHESTRATE THRU 1000-EXIT
+           ELSE
+               PERFORM 2000-RACE THRU 2000-EXIT
+           END-IF
+           STOP RUN.
+      *
+       1000-ORCHESTRATE.
+      * Setup: write the 2-record fixture both racers will contend for.
+           OPEN OUTPUT REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL110A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+               GO TO 1000-EXIT
+           END-IF
+           MOVE "AAA-ORIGINAL        " TO REL-RECORD.
+           WRITE REL-RECORD.
+           MOVE "BBB-ORIGINAL        " TO REL-RECORD.
+           WRITE REL-RECORD.
+           CLOSE REL-FILE.
+      * A child racer with no self-path to re-exec can't be launched;
+      * this only happens if run_nist_suite.sh's run_dir step was not
+      * updated to export CERT_SELF_PATH, which every other NIST
+      * program simply ignores.
+           ACCEPT WS-SELF-PATH FROM ENVIRONMENT "CERT_SELF_PATH"
+           IF WS-SELF-PATH = SPACES
+               DISPLAY "RL110A-TEST-1 FAIL - CERT_SELF_PATH NOT SET"
+               DISPLAY "RL110A-TEST-2 FAIL - CERT_SELF_PATH NOT SET"
+               GO TO 1000-EXIT
+           END-IF
+      * Race: launch both roles as background shell children of one
+      * "sh -c '... & ... & wait'" command, which blocks this process
+      * until both racers have finished, no polling loop required.
+           STRING "sh -c '"
+                  "CERT_TMP_PREFIX=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  " RL110A_ROLE=POSTER " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SELF-PATH) DELIMITED BY SIZE
+                  " & CERT_TMP_PREFIX=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  " RL110A_ROLE=CORRECTOR " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SELF-PATH) DELIMITED BY SIZE
+                  " & wait'" DELIMITED BY SIZE
+               INTO WS-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-CMD.
+      * TEST-1: Exactly one racer reports WON with FILE STATUS 00, and
+      * the other reports LOST with a non-zero conflict status - the
+      * runtime must say so plainly rather than letting both believe
+      * they got the lock.
+           PERFORM 1100-READ-OUTCOME THRU 1100-EXIT.
+           IF WS-WON-COUNT = 1 AND WS-LOST-COUNT = 1
+               DISPLAY "RL110A-TEST-1 PASS"
+           ELSE
+               DISPLAY "RL110A-TEST-1 FAIL WON=" WS-WON-COUNT
+                   " LOST=" WS-LOST-COUNT
+               DISPLAY "  POSTER: " WS-POSTER-OUTCOME
+               DISPLAY "  CORRECTOR: " WS-CORRECTOR-OUTCOME
+           END-IF.
+      * TEST-2: The file itself was not torn by the race - record 1
+      * must be exactly one racer's clean rewrite (not blank, not a
+      * mixture of both), and record 2 (which neither racer touches)
+      * must still read back unchanged.
+           MOVE 0 TO WS-FS-REL.
+           OPEN INPUT REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL110A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+               GO TO 1000-EXIT
+           END-IF
+           READ REL-FILE INTO WS-RECORD.
+           MOVE WS-RECORD TO WS-RECORD.
+           IF (WS-RECORD(1:16) = "AAA-POSTER-WRITE"
+               OR WS-RECORD(1:19) = "AAA-CORRECTOR-WRITE")
+               MOVE SPACES TO WS-RECORD
+               READ REL-FILE INTO WS-RECORD
+               IF WS-RECORD(1:12) = "BBB-ORIGINAL"
+                   DISPLAY "RL110A-TEST-2 PASS"
+               ELSE
+                   DISPLAY "RL110A-TEST-2 FAIL - RECORD 2 CHANGED ["
+                       WS-RECORD "]"
+               END-IF
+           ELSE
+               DISPLAY "RL110A-TEST-2 FAIL - RECORD 1 TORN [" WS-RECORD
+                   "]"
+           END-IF.
+           CLOSE REL-FILE.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-READ-OUTCOME.
+           MOVE 0 TO WS-WON-COUNT.
+           MOVE 0 TO WS-LOST-COUNT.
+           MOVE SPACES TO WS-RESULT-PATH.
+           MOVE WS-POSTER-RESULT-PATH TO WS-RESULT-PATH.
+           OPEN INPUT RESULT-FILE.
+           IF WS-FS-RESULT = "00"
+               READ RESULT-FILE INTO RESULT-RECORD
+               MOVE RESULT-RECORD TO WS-POSTER-OUTCOME
+               CLOSE RESULT-FILE
+           ELSE
+               MOVE "NO RESULT FILE" TO WS-POSTER-OUTCOME
+           END-IF.
+           IF WS-POSTER-OUTCOME(1:3) = "WON"
+               ADD 1 TO WS-WON-COUNT
+           END-IF.
+           IF WS-POSTER-OUTCOME(1:4) = "LOST"
+               ADD 1 TO WS-LOST-COUNT
+           END-IF.
+           MOVE SPACES TO WS-RESULT-PATH.
+           MOVE WS-CORRECTOR-RESULT-PATH TO WS-RESULT-PATH.
+           MOVE 0 TO WS-FS-RESULT.
+           OPEN INPUT RESULT-FILE.
+           IF WS-FS-RESULT = "00"
+               READ RESULT-FILE INTO RESULT-RECORD
+               MOVE RESULT-RECORD TO WS-CORRECTOR-OUTCOME
+               CLOSE RESULT-FILE
+           ELSE
+               MOVE "NO RESULT FILE" TO WS-CORRECTOR-OUTCOME
+           END-IF.
+           IF WS-CORRECTOR-OUTCOME(1:3) = "WON"
+               ADD 1 TO WS-WON-COUNT
+           END-IF.
+           IF WS-CORRECTOR-OUTCOME(1:4) = "LOST"
+               ADD 1 TO WS-LOST-COUNT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *
+       2000-RACE.
+      * This process is one of the two racers. Resolve the same shared
+      * relative-file path and this racer's own result-file path, then
+      * try to OPEN I-O - if the lock is granted, hold it open across a
+      * short busy-wait (simulating processing time) before rewriting,
+      * giving the other racer's OPEN a real window to collide with.
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/RL110A.dat" DELIMITED BY SIZE
+               INTO WS-REL-FILE-PATH
+           END-STRING
+           IF WS-ROLE(1:6) = "POSTER"
+               MOVE WS-POSTER-RESULT-PATH TO WS-RESULT-PATH
+           ELSE
+               MOVE WS-CORRECTOR-RESULT-PATH TO WS-RESULT-PATH
+           END-IF
+           OPEN I-O REL-FILE
+           IF WS-FS-REL = "00"
+               PERFORM VARYING WS-BUSY-IDX FROM 1 BY 1
+                   UNTIL WS-BUSY-IDX > 50000
+                   CONTINUE
+               END-PERFORM
+               READ REL-FILE INTO WS-RECORD
+               IF WS-ROLE(1:6) = "POSTER"
+                   MOVE "AAA-POSTER-WRITE    " TO REL-RECORD
+               ELSE
+                   MOVE "AAA-CORRECTOR-WRITE " TO REL-RECORD
+               END-IF
+               REWRITE REL-RECORD
+               CLOSE REL-FILE
+               MOVE "WON " TO RESULT-RECORD
+               MOVE WS-FS-REL TO RESULT-RECORD(5:2)
+           ELSE
+               MOVE "LOST " TO RESULT-RECORD
+               MOVE WS-FS-REL TO RESULT-RECORD(6:2)
+           END-IF
+           OPEN OUTPUT RESULT-FILE.
+           WRITE RESULT-RECORD.
+           CLOSE RESULT-FILE.
+       2000-EXIT.
+           EXIT.
