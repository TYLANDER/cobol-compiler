@@ -7,11 +7,11 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IDX-FILE ASSIGN TO "/tmp/IX108A.dat"
+           SELECT IDX-FILE ASSIGN DYNAMIC WS-IDX-FILE-PATH
              ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
              RECORD KEY IS IDX-KEY
-             RELATIVE KEY IS WS-REL-KEY.
+             FILE STATUS IS WS-FS-IDX.
        DATA DIVISION.
        FILE SECTION.
        FD IDX-FILE.
@@ -19,14 +19,31 @@
           05 IDX-KEY PIC X(4).
           05 IDX-DATA PIC X(16).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-IDX-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-IDX PIC XX VALUE SPACES.
        01 WS-RECORD.
           05 WS-KEY PIC X(4).
           05 WS-DATA PIC X(16).
        01 WS-EOF PIC 9 VALUE 0.
-       01 WS-REL-KEY PIC 9(4) VALUE 0.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/IX108A.dat" DELIMITED BY SIZE
+               INTO WS-IDX-FILE-PATH
+           END-STRING
       * Write 5 records
            OPEN OUTPUT IDX-FILE.
+           IF WS-FS-IDX NOT = "00"
+               DISPLAY "IX108A-FS-OPEN-IDX-FILE FAIL " WS-FS-IDX
+           END-IF.
            MOVE "K001" TO IDX-KEY.
            MOVE "FIRST-DATA      " TO IDX-DATA.
            WRITE IDX-RECORD.
@@ -45,8 +62,11 @@
            CLOSE IDX-FILE.
       * TEST-1: START at record 3
            OPEN INPUT IDX-FILE.
-           MOVE 3 TO WS-REL-KEY.
-           START IDX-FILE.
+           IF WS-FS-IDX NOT = "00"
+               DISPLAY "IX108A-FS-OPEN-IDX-FILE FAIL " WS-FS-IDX
+           END-IF.
+           MOVE "K003" TO IDX-KEY.
+           START IDX-FILE KEY IS = IDX-KEY.
            READ IDX-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
@@ -65,8 +85,8 @@
                DISPLAY "IX108A-TEST-2 FAIL"
            END-IF.
       * TEST-3: START at record 1
-           MOVE 1 TO WS-REL-KEY.
-           START IDX-FILE.
+           MOVE "K001" TO IDX-KEY.
+           START IDX-FILE KEY IS = IDX-KEY.
            READ IDX-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
