@@ -0,0 +1,14 @@
+      *IC224A-SUB1 - REAL CALL TARGET, ADD-100 OPERATION
+      *Used by IC224A's NOT ON EXCEPTION test to prove the ON
+      *EXCEPTION phrase doesn't mask a genuine, existing CALL.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IC224A-SUB1.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-NUM              PIC 9(4).
+       01  LS-RESULT           PIC 9(8).
+       PROCEDURE DIVISION USING LS-NUM
+                                 LS-RESULT.
+       IC224A-SUB1-MAIN.
+           COMPUTE LS-RESULT = LS-NUM + 100
+           GOBACK.
