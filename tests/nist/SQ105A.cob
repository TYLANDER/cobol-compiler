@@ -7,45 +7,65 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SEQ-FILE ASSIGN TO "/tmp/SQ105A.dat"
+           SELECT SEQ-FILE ASSIGN DYNAMIC WS-SEQ-FILE-PATH
              ORGANIZATION IS LINE SEQUENTIAL
-             FILE STATUS IS WS-STATUS.
+             FILE STATUS IS WS-FS-SEQ.
        DATA DIVISION.
        FILE SECTION.
        FD SEQ-FILE.
        01 SEQ-RECORD PIC X(20).
        WORKING-STORAGE SECTION.
-       01 WS-STATUS PIC XX VALUE SPACES.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-SEQ-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-SEQ PIC XX VALUE SPACES.
        01 WS-RECORD PIC X(20).
        01 WS-PASS-COUNT PIC 9 VALUE 0.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SQ105A.dat" DELIMITED BY SIZE
+               INTO WS-SEQ-FILE-PATH
+           END-STRING
       * Test 1: OPEN OUTPUT sets status 00
            OPEN OUTPUT SEQ-FILE.
-           IF WS-STATUS = "00"
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ105A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
+           IF WS-FS-SEQ = "00"
              ADD 1 TO WS-PASS-COUNT
            END-IF.
       * Test 2: WRITE sets status 00
            MOVE "TEST-RECORD-1" TO SEQ-RECORD.
            WRITE SEQ-RECORD.
-           IF WS-STATUS = "00"
+           IF WS-FS-SEQ = "00"
              ADD 1 TO WS-PASS-COUNT
            END-IF.
       * Test 3: CLOSE sets status 00
            CLOSE SEQ-FILE.
-           IF WS-STATUS = "00"
+           IF WS-FS-SEQ = "00"
              ADD 1 TO WS-PASS-COUNT
            END-IF.
       * Test 4: READ sets status 00 on success
            OPEN INPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ105A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
            READ SEQ-FILE INTO WS-RECORD
              AT END CONTINUE.
-           IF WS-STATUS = "00"
+           IF WS-FS-SEQ = "00"
              ADD 1 TO WS-PASS-COUNT
            END-IF.
       * Test 5: READ at EOF sets status 10
            READ SEQ-FILE INTO WS-RECORD
              AT END CONTINUE.
-           IF WS-STATUS = "10"
+           IF WS-FS-SEQ = "10"
              ADD 1 TO WS-PASS-COUNT
            END-IF.
            CLOSE SEQ-FILE.
