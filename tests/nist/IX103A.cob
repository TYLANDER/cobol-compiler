@@ -7,10 +7,11 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IDX-FILE ASSIGN TO "/tmp/IX103A.dat"
+           SELECT IDX-FILE ASSIGN DYNAMIC WS-IDX-FILE-PATH
              ORGANIZATION IS INDEXED
              ACCESS MODE IS SEQUENTIAL
-             RECORD KEY IS IDX-KEY.
+             RECORD KEY IS IDX-KEY
+             FILE STATUS IS WS-FS-IDX.
        DATA DIVISION.
        FILE SECTION.
        FD IDX-FILE.
@@ -18,6 +19,9 @@
           05 IDX-KEY PIC 9(4).
           05 IDX-DATA PIC X(16).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-IDX-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-IDX PIC XX VALUE SPACES.
        01 WS-RECORD.
           05 WS-KEY PIC 9(4).
           05 WS-DATA PIC X(16).
@@ -25,8 +29,23 @@
        01 WS-COUNT PIC 9(4) VALUE 0.
        01 WS-IDX PIC 9(4) VALUE 0.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/IX103A.dat" DELIMITED BY SIZE
+               INTO WS-IDX-FILE-PATH
+           END-STRING
       * Write 15 records
            OPEN OUTPUT IDX-FILE.
+           IF WS-FS-IDX NOT = "00"
+               DISPLAY "IX103A-FS-OPEN-IDX-FILE FAIL " WS-FS-IDX
+           END-IF.
            PERFORM VARYING WS-IDX FROM 1 BY 1
              UNTIL WS-IDX > 15
                MOVE WS-IDX TO IDX-KEY
@@ -37,6 +56,9 @@
       * TEST-1: Read first record
            MOVE 0 TO WS-EOF.
            OPEN INPUT IDX-FILE.
+           IF WS-FS-IDX NOT = "00"
+               DISPLAY "IX103A-FS-OPEN-IDX-FILE FAIL " WS-FS-IDX
+           END-IF.
            READ IDX-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
