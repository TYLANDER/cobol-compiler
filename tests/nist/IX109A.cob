@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IX109A.
+      *
+      * NIST CCVS-style: Indexed File - Out-of-Order Insert, Dup Key
+      * Writes records with keys in non-ascending order and confirms
+      * sequential READ still returns them in key order; also confirms a
+      * WRITE of an already-present key is rejected as a duplicate.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE ASSIGN DYNAMIC WS-IDX-FILE-PATH
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS IDX-KEY
+             FILE STATUS IS WS-FS-IDX.
+       DATA DIVISION.
+       FILE SECTION.
+       FD IDX-FILE.
+       01 IDX-RECORD.
+          05 IDX-KEY PIC X(5).
+          05 IDX-DATA PIC X(15).
+       WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-IDX-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-IDX PIC XX VALUE SPACES.
+       01 WS-RECORD.
+          05 WS-KEY PIC X(5).
+          05 WS-DATA PIC X(15).
+       01 WS-EOF PIC 9 VALUE 0.
+       PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/IX109A.dat" DELIMITED BY SIZE
+               INTO WS-IDX-FILE-PATH
+           END-STRING
+      * Write 3 records with keys out of ascending order: 3, 1, 2
+           OPEN OUTPUT IDX-FILE.
+           IF WS-FS-IDX NOT = "00"
+               DISPLAY "IX109A-FS-OPEN-OUTPUT FAIL " WS-FS-IDX
+           END-IF.
+           MOVE "KEY03" TO IDX-KEY.
+           MOVE "THIRD RECORD   " TO IDX-DATA.
+           WRITE IDX-RECORD.
+           MOVE "KEY01" TO IDX-KEY.
+           MOVE "FIRST RECORD   " TO IDX-DATA.
+           WRITE IDX-RECORD.
+           MOVE "KEY02" TO IDX-KEY.
+           MOVE "SECOND RECORD  " TO IDX-DATA.
+           WRITE IDX-RECORD.
+      * TEST-1: Re-writing an existing key in the same OUTPUT session
+      * is rejected as a duplicate key (FILE STATUS 22).
+           MOVE "KEY02" TO IDX-KEY.
+           MOVE "DUPLICATE DATA " TO IDX-DATA.
+           WRITE IDX-RECORD.
+           IF WS-FS-IDX = "22"
+               DISPLAY "IX109A-TEST-1 PASS"
+           ELSE
+               DISPLAY "IX109A-TEST-1 FAIL"
+               DISPLAY "  FS=" WS-FS-IDX
+           END-IF.
+           CLOSE IDX-FILE.
+      * TEST-2: Sequential READ returns records in key order (1, 2, 3)
+      * even though they were written out of order (3, 1, 2).
+           OPEN INPUT IDX-FILE.
+           IF WS-FS-IDX NOT = "00"
+               DISPLAY "IX109A-FS-OPEN-INPUT FAIL " WS-FS-IDX
+           END-IF.
+           READ IDX-FILE INTO WS-RECORD
+             AT END MOVE 1 TO WS-EOF
+           END-READ.
+           IF WS-KEY = "KEY01"
+               DISPLAY "IX109A-TEST-2 PASS"
+           ELSE
+               DISPLAY "IX109A-TEST-2 FAIL"
+               DISPLAY "  KEY=" WS-KEY
+           END-IF.
+      * TEST-3: Second record in sequence is KEY02, not the KEY03 that
+      * was physically written first.
+           READ IDX-FILE INTO WS-RECORD
+             AT END MOVE 1 TO WS-EOF
+           END-READ.
+           IF WS-KEY = "KEY02" AND WS-DATA(1:13) = "SECOND RECORD"
+               DISPLAY "IX109A-TEST-3 PASS"
+           ELSE
+               DISPLAY "IX109A-TEST-3 FAIL"
+               DISPLAY "  KEY=" WS-KEY
+           END-IF.
+      * TEST-4: Third record in sequence is KEY03, and its data was not
+      * clobbered by the rejected duplicate WRITE attempt above.
+           READ IDX-FILE INTO WS-RECORD
+             AT END MOVE 1 TO WS-EOF
+           END-READ.
+           IF WS-KEY = "KEY03" AND WS-DATA(1:12) = "THIRD RECORD"
+               DISPLAY "IX109A-TEST-4 PASS"
+           ELSE
+               DISPLAY "IX109A-TEST-4 FAIL"
+               DISPLAY "  KEY=" WS-KEY
+           END-IF.
+           CLOSE IDX-FILE.
+           STOP RUN.
