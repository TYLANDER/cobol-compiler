@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQ126A.
+      *
+      * NIST CCVS-style test: Multi-record-type sequential file
+      * Tests a file carrying header/detail/trailer records sharing
+      * one FD, distinguished by a leading record-type code and read
+      * back using REDEFINES to reinterpret each record's layout.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-FILE ASSIGN DYNAMIC WS-SEQ-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-SEQ.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SEQ-FILE.
+       01 SEQ-RECORD PIC X(30).
+       WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-SEQ-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-SEQ PIC XX VALUE SPACES.
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-HEADER-COUNT PIC 9(3) VALUE 0.
+       01 WS-DETAIL-COUNT PIC 9(3) VALUE 0.
+       01 WS-DETAIL-TOTAL PIC 9(7) VALUE 0.
+       01 WS-TRAILER-COUNT PIC 9(3) VALUE 0.
+       01 WS-TRAILER-TOTAL PIC 9(7) VALUE 0.
+       01 WS-RECORD PIC X(30).
+       01 WS-HEADER-VIEW REDEFINES WS-RECORD.
+           05 WS-H-TYPE     PIC X(1).
+           05 WS-H-RUN-DATE PIC 9(8).
+           05 FILLER        PIC X(21).
+       01 WS-DETAIL-VIEW REDEFINES WS-RECORD.
+           05 WS-D-TYPE     PIC X(1).
+           05 WS-D-ITEM-ID  PIC X(5).
+           05 WS-D-AMOUNT   PIC 9(7).
+           05 FILLER        PIC X(17).
+       01 WS-TRAILER-VIEW REDEFINES WS-RECORD.
+           05 WS-T-TYPE     PIC X(1).
+           05 WS-T-COUNT    PIC 9(3).
+           05 WS-T-TOTAL    PIC 9(7).
+           05 FILLER        PIC X(19).
+       PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SQ126A.dat" DELIMITED BY SIZE
+               INTO WS-SEQ-FILE-PATH
+           END-STRING
+      * Test 1: write a header, three detail records, and a trailer
+      * into one file, each with a different record layout.
+           OPEN OUTPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ126A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
+           MOVE SPACES TO WS-RECORD.
+           MOVE "H" TO WS-H-TYPE.
+           MOVE 20000101 TO WS-H-RUN-DATE.
+           MOVE WS-RECORD TO SEQ-RECORD.
+           WRITE SEQ-RECORD.
+
+           MOVE SPACES TO WS-RECORD.
+           MOVE "D" TO WS-D-TYPE.
+           MOVE "A0001" TO WS-D-ITEM-ID.
+           MOVE 100 TO WS-D-AMOUNT.
+           MOVE WS-RECORD TO SEQ-RECORD.
+           WRITE SEQ-RECORD.
+
+           MOVE SPACES TO WS-RECORD.
+           MOVE "D" TO WS-D-TYPE.
+           MOVE "A0002" TO WS-D-ITEM-ID.
+           MOVE 250 TO WS-D-AMOUNT.
+           MOVE WS-RECORD TO SEQ-RECORD.
+           WRITE SEQ-RECORD.
+
+           MOVE SPACES TO WS-RECORD.
+           MOVE "D" TO WS-D-TYPE.
+           MOVE "A0003" TO WS-D-ITEM-ID.
+           MOVE 375 TO WS-D-AMOUNT.
+           MOVE WS-RECORD TO SEQ-RECORD.
+           WRITE SEQ-RECORD.
+
+           MOVE SPACES TO WS-RECORD.
+           MOVE "T" TO WS-T-TYPE.
+           MOVE 3 TO WS-T-COUNT.
+           MOVE 725 TO WS-T-TOTAL.
+           MOVE WS-RECORD TO SEQ-RECORD.
+           WRITE SEQ-RECORD.
+           CLOSE SEQ-FILE.
+           IF WS-FS-SEQ = "00"
+               DISPLAY "SQ126A-TEST-1 PASS"
+           ELSE
+               DISPLAY "SQ126A-TEST-1 FAIL " WS-FS-SEQ
+           END-IF.
+      * Test 2: read the file back, dispatching on the record-type
+      * code, and confirm each record type was read the right number
+      * of times with the right data.
+           OPEN INPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ126A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
+           PERFORM UNTIL WS-EOF = 1
+               READ SEQ-FILE INTO WS-RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       EVALUATE WS-H-TYPE
+                           WHEN "H"
+                               ADD 1 TO WS-HEADER-COUNT
+                           WHEN "D"
+                               ADD 1 TO WS-DETAIL-COUNT
+                               ADD WS-D-AMOUNT TO WS-DETAIL-TOTAL
+                           WHEN "T"
+                               ADD 1 TO WS-TRAILER-COUNT
+                               MOVE WS-T-TOTAL TO WS-TRAILER-TOTAL
+                       END-EVALUATE
+               END-READ
+           END-PERFORM.
+           CLOSE SEQ-FILE.
+           IF WS-HEADER-COUNT = 1 AND WS-DETAIL-COUNT = 3
+               AND WS-DETAIL-TOTAL = 725 AND WS-TRAILER-COUNT = 1
+               DISPLAY "SQ126A-TEST-2 PASS"
+           ELSE
+               DISPLAY "SQ126A-TEST-2 FAIL " WS-HEADER-COUNT " "
+                   WS-DETAIL-COUNT " " WS-DETAIL-TOTAL " "
+                   WS-TRAILER-COUNT
+           END-IF.
+      * Test 3: the trailer record's own counts/total agree with
+      * what was actually accumulated while reading the detail
+      * records, cross-checking the file's internal consistency.
+           IF WS-TRAILER-TOTAL = WS-DETAIL-TOTAL
+               DISPLAY "SQ126A-TEST-3 PASS"
+           ELSE
+               DISPLAY "SQ126A-TEST-3 FAIL " WS-TRAILER-TOTAL " "
+                   WS-DETAIL-TOTAL
+           END-IF.
+           STOP RUN.
