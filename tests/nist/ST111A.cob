@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ST111A.
+      *
+      * NIST CCVS-style test: Numeric-key SORT stability
+      * Extends ST105A's single-ascending-numeric-key coverage with
+      * duplicate-key input rows. A stable SORT must preserve the
+      * original relative input order of records that share the same
+      * key; this test writes two pairs of equal-key records, each
+      * pair tagged with a distinct sequence marker, and verifies the
+      * marker order survives the SORT.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN DYNAMIC WS-INPUT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-INPUT.
+           SELECT OUTPUT-FILE ASSIGN DYNAMIC WS-OUTPUT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-OUTPUT.
+           SELECT SORT-FILE ASSIGN DYNAMIC WS-SORT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-SORT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE.
+       01 IN-REC PIC X(15).
+       FD OUTPUT-FILE.
+       01 OUT-REC PIC X(15).
+       SD SORT-FILE.
+       01 SORT-REC.
+          05 SORT-KEY  PIC X(05).
+          05 SORT-SEQ  PIC X(10).
+       WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-INPUT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-OUTPUT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-SORT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-INPUT PIC XX VALUE SPACES.
+       01 WS-FS-OUTPUT PIC XX VALUE SPACES.
+       01 WS-FS-SORT PIC XX VALUE SPACES.
+       01 WS-RECORD PIC X(15).
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-READ-COUNT PIC 9 VALUE 0.
+       01 WS-REC1 PIC X(15) VALUE SPACES.
+       01 WS-REC2 PIC X(15) VALUE SPACES.
+       01 WS-REC3 PIC X(15) VALUE SPACES.
+       01 WS-REC4 PIC X(15) VALUE SPACES.
+       01 WS-REC5 PIC X(15) VALUE SPACES.
+       PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST111A-IN.dat" DELIMITED BY SIZE
+               INTO WS-INPUT-FILE-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST111A-OUT.dat" DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILE-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST111A-WRK.dat" DELIMITED BY SIZE
+               INTO WS-SORT-FILE-PATH
+           END-STRING
+      * Write 5 records: keys 00050 and 00010 each appear twice, in a
+      * known input order, tagged SEQ-1 through SEQ-5 by that order.
+           OPEN OUTPUT INPUT-FILE.
+           IF WS-FS-INPUT NOT = "00"
+               DISPLAY "ST111A-FS-OPEN-INPUT-FILE FAIL " WS-FS-INPUT
+           END-IF.
+           MOVE "00050SEQ-1    " TO IN-REC.
+           WRITE IN-REC.
+           MOVE "00010SEQ-2    " TO IN-REC.
+           WRITE IN-REC.
+           MOVE "00050SEQ-3    " TO IN-REC.
+           WRITE IN-REC.
+           MOVE "00010SEQ-4    " TO IN-REC.
+           WRITE IN-REC.
+           MOVE "00050SEQ-5    " TO IN-REC.
+           WRITE IN-REC.
+           CLOSE INPUT-FILE.
+      * Sort ascending by numeric key only - SEQ is not part of the
+      * key, so any reordering among equal keys is purely a function
+      * of SORT's stability, not the key comparison itself.
+           SORT SORT-FILE
+             ON ASCENDING KEY SORT-KEY
+             USING INPUT-FILE
+             GIVING OUTPUT-FILE.
+      * Expected stable order: 00010/SEQ-2, 00010/SEQ-4,
+      *                        00050/SEQ-1, 00050/SEQ-3, 00050/SEQ-5
+           OPEN INPUT OUTPUT-FILE.
+           IF WS-FS-OUTPUT NOT = "00"
+               DISPLAY "ST111A-FS-OPEN-OUTPUT-FILE FAIL " WS-FS-OUTPUT
+           END-IF.
+           MOVE 0 TO WS-EOF.
+           MOVE 0 TO WS-READ-COUNT.
+           PERFORM UNTIL WS-EOF = 1
+               READ OUTPUT-FILE INTO WS-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0
+                   ADD 1 TO WS-READ-COUNT
+                   IF WS-READ-COUNT = 1
+                       MOVE WS-RECORD TO WS-REC1
+                   END-IF
+                   IF WS-READ-COUNT = 2
+                       MOVE WS-RECORD TO WS-REC2
+                   END-IF
+                   IF WS-READ-COUNT = 3
+                       MOVE WS-RECORD TO WS-REC3
+                   END-IF
+                   IF WS-READ-COUNT = 4
+                       MOVE WS-RECORD TO WS-REC4
+                   END-IF
+                   IF WS-READ-COUNT = 5
+                       MOVE WS-RECORD TO WS-REC5
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CLOSE OUTPUT-FILE.
+      * Test 1: the two equal-key (00010) records keep SEQ-2 before
+      * SEQ-4, their original relative input order.
+           IF WS-REC1(1:5) = "00010" AND WS-REC1(6:5) = "SEQ-2"
+               AND WS-REC2(1:5) = "00010" AND WS-REC2(6:5) = "SEQ-4"
+               DISPLAY "ST111A-TEST-1 PASS"
+           ELSE
+               DISPLAY "ST111A-TEST-1 FAIL " WS-REC1 " / " WS-REC2
+           END-IF.
+      * Test 2: the three equal-key (00050) records keep SEQ-1, SEQ-3,
+      * SEQ-5 in that original relative order.
+           IF WS-REC3(1:5) = "00050" AND WS-REC3(6:5) = "SEQ-1"
+               AND WS-REC4(1:5) = "00050" AND WS-REC4(6:5) = "SEQ-3"
+               AND WS-REC5(1:5) = "00050" AND WS-REC5(6:5) = "SEQ-5"
+               DISPLAY "ST111A-TEST-2 PASS"
+           ELSE
+               DISPLAY "ST111A-TEST-2 FAIL " WS-REC3 " / " WS-REC4
+                   " / " WS-REC5
+           END-IF.
+      * Test 3: the 00010 key group still sorts ahead of the 00050
+      * key group overall (key ordering itself is unaffected by the
+      * duplicate-key stability check above).
+           IF WS-REC1(1:5) = "00010" AND WS-REC5(1:5) = "00050"
+               DISPLAY "ST111A-TEST-3 PASS"
+           ELSE
+               DISPLAY "ST111A-TEST-3 FAIL"
+           END-IF.
+           STOP RUN.
