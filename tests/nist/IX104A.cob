@@ -7,10 +7,11 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IDX-FILE ASSIGN TO "/tmp/IX104A.dat"
+           SELECT IDX-FILE ASSIGN DYNAMIC WS-IDX-FILE-PATH
              ORGANIZATION IS INDEXED
              ACCESS MODE IS SEQUENTIAL
-             RECORD KEY IS IDX-KEY.
+             RECORD KEY IS IDX-KEY
+             FILE STATUS IS WS-FS-IDX.
        DATA DIVISION.
        FILE SECTION.
        FD IDX-FILE.
@@ -19,14 +20,32 @@
           05 IDX-NAME PIC X(10).
           05 IDX-SALARY PIC 9(6)V99.
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-IDX-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-IDX PIC XX VALUE SPACES.
        01 WS-RECORD.
           05 WS-KEY PIC 9(4).
           05 WS-NAME PIC X(10).
           05 WS-SALARY PIC 9(6)V99.
        01 WS-EOF PIC 9 VALUE 0.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/IX104A.dat" DELIMITED BY SIZE
+               INTO WS-IDX-FILE-PATH
+           END-STRING
       * Write employee records
            OPEN OUTPUT IDX-FILE.
+           IF WS-FS-IDX NOT = "00"
+               DISPLAY "IX104A-FS-OPEN-IDX-FILE FAIL " WS-FS-IDX
+           END-IF.
            MOVE 1001 TO IDX-KEY.
            MOVE "SMITH     " TO IDX-NAME.
            MOVE 045000.00 TO IDX-SALARY.
@@ -42,6 +61,9 @@
            CLOSE IDX-FILE.
       * TEST-1: Read and verify key
            OPEN INPUT IDX-FILE.
+           IF WS-FS-IDX NOT = "00"
+               DISPLAY "IX104A-FS-OPEN-IDX-FILE FAIL " WS-FS-IDX
+           END-IF.
            READ IDX-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
