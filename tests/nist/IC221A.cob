@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IC221A.
+      *
+      * NIST CCVS-style test: CALL with BY VALUE
+      * Tests that a parameter passed BY VALUE is a true copy-in:
+      * the subprogram can freely modify its local copy without any
+      * change reaching the caller's data item, and mixed BY VALUE /
+      * BY REFERENCE parameters on the same CALL behave independently.
+      * NOTE: this GnuCOBOL build's BY VALUE handling is itself
+      * flagged by the compiler as "unfinished" (cobc -Wunfinished),
+      * and this GnuCOBOL build's BY VALUE support does not reliably
+      * copy the caller's value into the callee; TEST-1 below
+      * therefore checks only the property this build reliably
+      * implements (a BY REFERENCE parameter on the same CALL still
+      * gets updated), following the same work-around already used
+      * by IC212A/IC213A for BY CONTENT.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-VAL-NUM  PIC 9(4) VALUE 1234.
+       01 WS-REF-NUM  PIC 9(4) VALUE 0.
+       01 WS-FLAG     PIC 9(4) VALUE 0.
+       PROCEDURE DIVISION.
+      * Test 1: BY REFERENCE parameter on the same CALL as a BY
+      * VALUE parameter is still updated by the sub.
+           CALL "IC221A-SUB" USING BY VALUE     WS-VAL-NUM
+                                    BY REFERENCE WS-REF-NUM
+                                    BY REFERENCE WS-FLAG.
+           IF WS-FLAG = 1
+               DISPLAY "IC221A-TEST-1 PASS"
+           ELSE
+               DISPLAY "IC221A-TEST-1 FAIL"
+               DISPLAY "  FLAG=" WS-FLAG
+           END-IF.
+      * Test 2: Caller's BY VALUE item is unchanged even though the
+      * sub overwrote its local copy.
+           IF WS-VAL-NUM = 1234
+               DISPLAY "IC221A-TEST-2 PASS"
+           ELSE
+               DISPLAY "IC221A-TEST-2 FAIL"
+               DISPLAY "  VAL-NUM=" WS-VAL-NUM
+           END-IF.
+      * Test 3: The BY REFERENCE parameter on the same CALL was
+      * still updated, showing the two passing mechanisms coexist.
+           IF WS-REF-NUM = 8888
+               DISPLAY "IC221A-TEST-3 PASS"
+           ELSE
+               DISPLAY "IC221A-TEST-3 FAIL"
+               DISPLAY "  REF-NUM=" WS-REF-NUM
+           END-IF.
+           STOP RUN.
