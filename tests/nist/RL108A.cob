@@ -7,20 +7,39 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT REL-FILE ASSIGN TO "/tmp/RL108A.dat"
+           SELECT REL-FILE ASSIGN DYNAMIC WS-REL-FILE-PATH
              ORGANIZATION IS RELATIVE
-             ACCESS MODE IS SEQUENTIAL.
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-FS-REL.
        DATA DIVISION.
        FILE SECTION.
        FD REL-FILE.
        01 REL-RECORD PIC X(20).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-REL-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-REL PIC XX VALUE SPACES.
        01 WS-RECORD PIC X(20).
        01 WS-EOF PIC 9 VALUE 0.
        01 WS-COUNT PIC 99 VALUE 0.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/RL108A.dat" DELIMITED BY SIZE
+               INTO WS-REL-FILE-PATH
+           END-STRING
       * Write 2 initial records
            OPEN OUTPUT REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL108A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
            MOVE "INITIAL-REC-1       " TO REL-RECORD.
            WRITE REL-RECORD.
            MOVE "INITIAL-REC-2       " TO REL-RECORD.
@@ -28,6 +47,9 @@
            CLOSE REL-FILE.
       * Append 2 more records with EXTEND
            OPEN EXTEND REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL108A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
            MOVE "EXTENDED-REC-3      " TO REL-RECORD.
            WRITE REL-RECORD.
            MOVE "EXTENDED-REC-4      " TO REL-RECORD.
@@ -37,6 +59,9 @@
            MOVE 0 TO WS-EOF.
            MOVE 0 TO WS-COUNT.
            OPEN INPUT REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL108A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
            PERFORM UNTIL WS-EOF = 1
                READ REL-FILE INTO WS-RECORD
                  AT END MOVE 1 TO WS-EOF
@@ -54,6 +79,9 @@
       * TEST-2: Re-read and verify first record
            MOVE 0 TO WS-EOF.
            OPEN INPUT REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL108A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
            READ REL-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
