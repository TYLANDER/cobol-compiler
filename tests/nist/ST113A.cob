@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ST113A.
+      *
+      * NIST CCVS-style test: default collating-sequence certification
+      * for special characters, mixed-case strings, and an embedded
+      * LOW-VALUE byte. SMOKE-CLASS already certifies IS NUMERIC and
+      * IS ALPHABETIC classification, and ST101A already certifies a
+      * plain ascending SORT, but neither one pins down WHERE special
+      * characters, case, and a low-value byte fall relative to each
+      * other in the compiler's default (native) collating sequence.
+      * Our customer-name file mixes case and occasionally carries an
+      * embedded low-value padding byte from an old data-entry system,
+      * so a silent collating-sequence change would reorder that file
+      * unpredictably, and this program exists to catch that.
+      *
+      * The SORT here uses an INPUT PROCEDURE / OUTPUT PROCEDURE pair
+      * instead of ST101A's USING/GIVING file form, deliberately: a
+      * LINE SEQUENTIAL WRITE silently truncates/drops a record
+      * containing an embedded LOW-VALUE byte in this runtime, so
+      * routing the sort's input/output through a LINE SEQUENTIAL file
+      * (as USING/GIVING would require) would make the low-value case
+      * impossible to certify honestly. Feeding and capturing the
+      * sort entirely through WORKING-STORAGE tables avoids that and
+      * lets the low-value record survive to be checked.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SORT-FILE ASSIGN DYNAMIC WS-SORT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-SORT.
+       DATA DIVISION.
+       FILE SECTION.
+       SD SORT-FILE.
+       01 SORT-REC.
+          05 SORT-KEY  PIC X(12).
+          05 SORT-DATA PIC X(08).
+       WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-SORT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-SORT PIC XX VALUE SPACES.
+       01 WS-IDX PIC 9 VALUE 0.
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-OUT-COUNT PIC 9 VALUE 0.
+      *    The unsorted fixture: mixed case, special characters, a
+      *    leading-digit key, and (entry 5) an embedded LOW-VALUE byte
+      *    in place of the space a normal padding byte would occupy.
+       01 WS-IN-TABLE.
+          05 WS-IN-ENTRY OCCURS 7 TIMES.
+             10 WS-IN-KEY  PIC X(12).
+             10 WS-IN-DATA PIC X(08).
+       01 WS-OUT-TABLE.
+          05 WS-OUT-ENTRY OCCURS 7 TIMES.
+             10 WS-OUT-KEY  PIC X(12).
+             10 WS-OUT-DATA PIC X(08).
+       PROCEDURE DIVISION.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST113A-WRK.dat" DELIMITED BY SIZE
+               INTO WS-SORT-FILE-PATH
+           END-STRING
+           MOVE "zebra       " TO WS-IN-KEY(1).
+           MOVE "DATA1   " TO WS-IN-DATA(1).
+           MOVE "Zebra       " TO WS-IN-KEY(2).
+           MOVE "DATA2   " TO WS-IN-DATA(2).
+           MOVE "apple#1     " TO WS-IN-KEY(3).
+           MOVE "DATA3   " TO WS-IN-DATA(3).
+           MOVE "apple!1     " TO WS-IN-KEY(4).
+           MOVE "DATA4   " TO WS-IN-DATA(4).
+           MOVE "apple 1     " TO WS-IN-KEY(5).
+           MOVE "DATA5   " TO WS-IN-DATA(5).
+           MOVE "APPLE       " TO WS-IN-KEY(6).
+           MOVE "DATA6   " TO WS-IN-DATA(6).
+           MOVE "123apple    " TO WS-IN-KEY(7).
+           MOVE "DATA7   " TO WS-IN-DATA(7).
+      *    Entry 5's 6th byte becomes LOW-VALUE instead of a space,
+      *    simulating the old data-entry system's padding byte.
+           MOVE LOW-VALUE TO WS-IN-KEY(5)(6:1).
+           SORT SORT-FILE ON ASCENDING KEY SORT-KEY
+               INPUT PROCEDURE IS 1000-FEED
+               OUTPUT PROCEDURE IS 2000-CAPTURE.
+      *    Test 1: a low-value byte collates below every printable
+      *    character, so among the three apple-prefixed records (which
+      *    all share the same leading "a" and only differ starting at
+      *    the 6th byte), the embedded-low-value record (entry 5, key
+      *    "apple<00>1  ") must sort ahead of "apple!1" and "apple#1".
+           IF WS-OUT-KEY(4) (1:5) = "apple"
+             AND WS-OUT-KEY(4) (6:1) = LOW-VALUE
+               DISPLAY "ST113A-TEST-1 PASS"
+           ELSE
+               DISPLAY "ST113A-TEST-1 FAIL"
+               DISPLAY "  Expected low-value apple record at "
+                   "position 4, got " WS-OUT-DATA(4)
+           END-IF.
+      *    Test 2: among those same three apple-prefixed records, the
+      *    low-value byte (X"00") sorts before "!" (X"21") which sorts
+      *    before "#" (X"23") - plain ordinal order.
+           IF WS-OUT-DATA(4) = "DATA5   "
+             AND WS-OUT-DATA(5) = "DATA4   "
+             AND WS-OUT-DATA(6) = "DATA3   "
+               DISPLAY "ST113A-TEST-2 PASS"
+           ELSE
+               DISPLAY "ST113A-TEST-2 FAIL"
+               DISPLAY "  Expected DATA5,DATA4,DATA3 got "
+                   WS-OUT-DATA(4) " " WS-OUT-DATA(5) " " WS-OUT-DATA(6)
+           END-IF.
+      *    Test 3: mixed-case collating - in the default native
+      *    (ASCII-based) sequence, digits sort below uppercase letters,
+      *    which sort below lowercase letters, so the leading-digit key
+      *    comes first, then "APPLE", then the two "*ebra" keys with
+      *    "Zebra" (leading Z, X"5A") ahead of "zebra" (leading z,
+      *    X"7A", which also sorts after every lowercase "apple*" key
+      *    since "a" < "z").
+           IF WS-OUT-DATA(1) = "DATA7   "
+             AND WS-OUT-DATA(2) = "DATA6   "
+             AND WS-OUT-DATA(3) = "DATA2   "
+             AND WS-OUT-DATA(7) = "DATA1   "
+               DISPLAY "ST113A-TEST-3 PASS"
+           ELSE
+               DISPLAY "ST113A-TEST-3 FAIL"
+               DISPLAY "  Expected DATA7,DATA6,DATA2,...,DATA1 got "
+                   WS-OUT-DATA(1) " " WS-OUT-DATA(2) " "
+                   WS-OUT-DATA(3) " ... " WS-OUT-DATA(7)
+           END-IF.
+      *    Test 4: the full combined ascending order, all 7 records,
+      *    checked in one pass against the documented expectation.
+           IF WS-OUT-DATA(1) = "DATA7   "
+             AND WS-OUT-DATA(2) = "DATA6   "
+             AND WS-OUT-DATA(3) = "DATA2   "
+             AND WS-OUT-DATA(4) = "DATA5   "
+             AND WS-OUT-DATA(5) = "DATA4   "
+             AND WS-OUT-DATA(6) = "DATA3   "
+             AND WS-OUT-DATA(7) = "DATA1   "
+               DISPLAY "ST113A-TEST-4 PASS"
+           ELSE
+               DISPLAY "ST113A-TEST-4 FAIL"
+               DISPLAY "  Combined order did not match expectation"
+           END-IF.
+           STOP RUN.
+      *
+       1000-FEED.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 7
+               MOVE WS-IN-KEY(WS-IDX) TO SORT-KEY
+               MOVE WS-IN-DATA(WS-IDX) TO SORT-DATA
+               RELEASE SORT-REC
+           END-PERFORM.
+      *
+       2000-CAPTURE.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               RETURN SORT-FILE INTO SORT-REC
+                 AT END MOVE 1 TO WS-EOF
+               END-RETURN
+               IF WS-EOF = 0
+                   ADD 1 TO WS-OUT-COUNT
+                   MOVE SORT-KEY TO WS-OUT-KEY(WS-OUT-COUNT)
+                   MOVE SORT-DATA TO WS-OUT-DATA(WS-OUT-COUNT)
+               END-IF
+           END-PERFORM.
