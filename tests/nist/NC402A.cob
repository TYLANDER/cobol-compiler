@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NC402A.
+      *
+      * NIST CCVS-style test: Y2K-SAFE DATE WINDOW / CENTURY HANDLING
+      * Several older feeder files still arrive with PIC 9(6) MMDDYY
+      * dates, and our windowing logic (any two-digit year YY < 50
+      * means 20YY, else 19YY) depends entirely on correct compiler
+      * numeric comparison and MOVE behavior around that boundary. This
+      * program MOVEs a set of boundary-case two-digit years through
+      * the windowing COMPUTE and confirms the resulting four-digit
+      * year is correct at each edge: 00, 49, 50, and 99.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FEEDER-DATE      PIC 9(6).
+       01 WS-FEEDER-YY        PIC 9(2).
+       01 WS-WINDOW-CENTURY   PIC 9(2).
+       01 WS-WINDOW-YEAR      PIC 9(4).
+       PROCEDURE DIVISION.
+      *    TEST 1: YY = 00, low end of the "future" half of the window,
+      *    must land in 20YY (2000), not 1900.
+           MOVE 010100 TO WS-FEEDER-DATE.
+           MOVE WS-FEEDER-DATE(5:2) TO WS-FEEDER-YY.
+           IF WS-FEEDER-YY < 50
+               MOVE 20 TO WS-WINDOW-CENTURY
+           ELSE
+               MOVE 19 TO WS-WINDOW-CENTURY
+           END-IF.
+           COMPUTE WS-WINDOW-YEAR = WS-WINDOW-CENTURY * 100
+               + WS-FEEDER-YY.
+           IF WS-WINDOW-YEAR = 2000
+               DISPLAY "NC402A-TEST-1 PASS"
+           ELSE
+               DISPLAY "NC402A-TEST-1 FAIL " WS-WINDOW-YEAR
+           END-IF.
+      *    TEST 2: YY = 49, the highest year still windowed to 20YY
+      *    (2049) - one below the pivot.
+           MOVE 123149 TO WS-FEEDER-DATE.
+           MOVE WS-FEEDER-DATE(5:2) TO WS-FEEDER-YY.
+           IF WS-FEEDER-YY < 50
+               MOVE 20 TO WS-WINDOW-CENTURY
+           ELSE
+               MOVE 19 TO WS-WINDOW-CENTURY
+           END-IF.
+           COMPUTE WS-WINDOW-YEAR = WS-WINDOW-CENTURY * 100
+               + WS-FEEDER-YY.
+           IF WS-WINDOW-YEAR = 2049
+               DISPLAY "NC402A-TEST-2 PASS"
+           ELSE
+               DISPLAY "NC402A-TEST-2 FAIL " WS-WINDOW-YEAR
+           END-IF.
+      *    TEST 3: YY = 50, the pivot itself - must flip to 19YY
+      *    (1950), proving the boundary compare is not off by one.
+           MOVE 010150 TO WS-FEEDER-DATE.
+           MOVE WS-FEEDER-DATE(5:2) TO WS-FEEDER-YY.
+           IF WS-FEEDER-YY < 50
+               MOVE 20 TO WS-WINDOW-CENTURY
+           ELSE
+               MOVE 19 TO WS-WINDOW-CENTURY
+           END-IF.
+           COMPUTE WS-WINDOW-YEAR = WS-WINDOW-CENTURY * 100
+               + WS-FEEDER-YY.
+           IF WS-WINDOW-YEAR = 1950
+               DISPLAY "NC402A-TEST-3 PASS"
+           ELSE
+               DISPLAY "NC402A-TEST-3 FAIL " WS-WINDOW-YEAR
+           END-IF.
+      *    TEST 4: YY = 99, top of the window range, lands in 1999.
+           MOVE 123199 TO WS-FEEDER-DATE.
+           MOVE WS-FEEDER-DATE(5:2) TO WS-FEEDER-YY.
+           IF WS-FEEDER-YY < 50
+               MOVE 20 TO WS-WINDOW-CENTURY
+           ELSE
+               MOVE 19 TO WS-WINDOW-CENTURY
+           END-IF.
+           COMPUTE WS-WINDOW-YEAR = WS-WINDOW-CENTURY * 100
+               + WS-FEEDER-YY.
+           IF WS-WINDOW-YEAR = 1999
+               DISPLAY "NC402A-TEST-4 PASS"
+           ELSE
+               DISPLAY "NC402A-TEST-4 FAIL " WS-WINDOW-YEAR
+           END-IF.
+           STOP RUN.
