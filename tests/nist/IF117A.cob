@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IF117A.
+      *
+      * NIST CCVS-style test: FUNCTION LENGTH on an OCCURS DEPENDING ON
+      * group, combined with reference modification.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TABLE-SIZE       PIC 9(2) VALUE 5.
+       01  WS-TABLE-GROUP.
+           05  WS-ITEM         PIC X(4)
+               OCCURS 1 TO 10 TIMES
+               DEPENDING ON WS-TABLE-SIZE.
+       01  WS-LEN              PIC 9(4).
+       01  WS-STR              PIC X(10) VALUE "ABCDEFGHIJ".
+       01  WS-SUBSTR           PIC X(5).
+       PROCEDURE DIVISION.
+      *    TEST 1: FUNCTION LENGTH on a group item whose size is
+      *    governed by OCCURS DEPENDING ON reflects the CURRENT
+      *    number of occurrences, not the maximum.
+           MOVE 5 TO WS-TABLE-SIZE.
+           COMPUTE WS-LEN = FUNCTION LENGTH(WS-TABLE-GROUP)
+           IF WS-LEN = 20
+               DISPLAY "IF117A-TEST-1 PASS"
+           ELSE
+               DISPLAY "IF117A-TEST-1 FAIL " WS-LEN
+           END-IF.
+      *    TEST 2: shrinking WS-TABLE-SIZE shrinks the length FUNCTION
+      *    LENGTH reports for the same group item.
+           MOVE 3 TO WS-TABLE-SIZE.
+           COMPUTE WS-LEN = FUNCTION LENGTH(WS-TABLE-GROUP)
+           IF WS-LEN = 12
+               DISPLAY "IF117A-TEST-2 PASS"
+           ELSE
+               DISPLAY "IF117A-TEST-2 FAIL " WS-LEN
+           END-IF.
+      *    TEST 3: reference modification extracts a substring of the
+      *    requested length, confirmed against FUNCTION LENGTH of the
+      *    resulting field.
+           MOVE WS-STR(3:5) TO WS-SUBSTR.
+           COMPUTE WS-LEN = FUNCTION LENGTH(WS-SUBSTR)
+           IF WS-SUBSTR = "CDEFG" AND WS-LEN = 5
+               DISPLAY "IF117A-TEST-3 PASS"
+           ELSE
+               DISPLAY "IF117A-TEST-3 FAIL " WS-SUBSTR " " WS-LEN
+           END-IF.
+      *    TEST 4: reference modification with an omitted length
+      *    runs to the end of the field, agreeing with FUNCTION
+      *    LENGTH computed from the starting position.
+           MOVE SPACES TO WS-SUBSTR.
+           MOVE WS-STR(7:) TO WS-SUBSTR
+           COMPUTE WS-LEN = FUNCTION LENGTH(WS-STR) - 7 + 1
+           IF WS-SUBSTR(1:4) = "GHIJ" AND WS-LEN = 4
+               DISPLAY "IF117A-TEST-4 PASS"
+           ELSE
+               DISPLAY "IF117A-TEST-4 FAIL " WS-SUBSTR " " WS-LEN
+           END-IF.
+           STOP RUN.
