@@ -7,13 +7,17 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SEQ-FILE ASSIGN TO "/tmp/SQ123A.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SEQ-FILE ASSIGN DYNAMIC WS-SEQ-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-SEQ.
        DATA DIVISION.
        FILE SECTION.
        FD SEQ-FILE.
        01 SEQ-RECORD PIC X(20).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-SEQ-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-SEQ PIC XX VALUE SPACES.
        01 WS-RECORD PIC X(20).
        01 WS-EOF PIC 9 VALUE 0.
        01 WS-ORDERED PIC 9 VALUE 1.
@@ -24,8 +28,23 @@
        01 WS-REC3 PIC X(20) VALUE SPACES.
        01 WS-REC4 PIC X(20) VALUE SPACES.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SQ123A.dat" DELIMITED BY SIZE
+               INTO WS-SEQ-FILE-PATH
+           END-STRING
       * Write 4 records in alphabetical order
            OPEN OUTPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ123A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
            MOVE "AAAA DATA" TO SEQ-RECORD.
            WRITE SEQ-RECORD.
            MOVE "BBBB DATA" TO SEQ-RECORD.
@@ -37,6 +56,9 @@
            CLOSE SEQ-FILE.
       * Read all records back
            OPEN INPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ123A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
            MOVE 0 TO WS-EOF.
            MOVE 0 TO WS-READ-COUNT.
            READ SEQ-FILE INTO WS-REC1
