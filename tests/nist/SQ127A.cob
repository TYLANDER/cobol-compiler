@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQ127A.
+      *
+      * NIST CCVS-style test: LINE SEQUENTIAL trailing-space handling
+      * Tests that LINE SEQUENTIAL records written shorter than the
+      * FD's record length are read back space-padded to the full
+      * record length, and that a line read from a file written with
+      * external trailing spaces keeps them rather than truncating.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-FILE ASSIGN DYNAMIC WS-SEQ-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-SEQ.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SEQ-FILE.
+       01 SEQ-RECORD PIC X(20).
+       WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-SEQ-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-SEQ PIC XX VALUE SPACES.
+       01 WS-RECORD PIC X(20).
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-TRIMMED-LEN PIC 9(4).
+       PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SQ127A.dat" DELIMITED BY SIZE
+               INTO WS-SEQ-FILE-PATH
+           END-STRING
+      * Test 1: a record written shorter than the FD's record length
+      * is read back padded with trailing spaces to the full length.
+           OPEN OUTPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ127A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
+           MOVE SPACES TO SEQ-RECORD.
+           MOVE "SHORT" TO SEQ-RECORD.
+           WRITE SEQ-RECORD.
+           CLOSE SEQ-FILE.
+           OPEN INPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ127A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
+           READ SEQ-FILE INTO WS-RECORD
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+           CLOSE SEQ-FILE.
+           IF WS-RECORD = "SHORT               "
+               DISPLAY "SQ127A-TEST-1 PASS"
+           ELSE
+               DISPLAY "SQ127A-TEST-1 FAIL [" WS-RECORD "]"
+           END-IF.
+      * Test 2: FUNCTION TRIM on the padded record recovers exactly
+      * the original unpadded content, confirming the padding is pure
+      * trailing space rather than embedded or leading space.
+           COMPUTE WS-TRIMMED-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-RECORD))
+           IF FUNCTION TRIM(WS-RECORD) = "SHORT" AND WS-TRIMMED-LEN = 5
+               DISPLAY "SQ127A-TEST-2 PASS"
+           ELSE
+               DISPLAY "SQ127A-TEST-2 FAIL [" FUNCTION TRIM(WS-RECORD)
+                   "] " WS-TRIMMED-LEN
+           END-IF.
+      * Test 3: a record whose content itself has internal trailing
+      * spaces before further data on the same line is read back with
+      * those embedded spaces preserved exactly (not collapsed),
+      * distinguishing genuine content spacing from end-of-record pad.
+           MOVE 0 TO WS-EOF.
+           MOVE SPACES TO WS-RECORD.
+           OPEN OUTPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ127A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
+           MOVE "AB   CD             " TO SEQ-RECORD.
+           WRITE SEQ-RECORD.
+           CLOSE SEQ-FILE.
+           OPEN INPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ127A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
+           READ SEQ-FILE INTO WS-RECORD
+               AT END MOVE 1 TO WS-EOF
+           END-READ.
+           CLOSE SEQ-FILE.
+           IF WS-RECORD(1:7) = "AB   CD"
+               DISPLAY "SQ127A-TEST-3 PASS"
+           ELSE
+               DISPLAY "SQ127A-TEST-3 FAIL [" WS-RECORD(1:7) "]"
+           END-IF.
+           STOP RUN.
