@@ -0,0 +1,2 @@
+       01  SM-FIELD-A           PIC X(10)  VALUE "COPY-WORKS".
+       01  SM-FIELD-B           PIC 9(4)   VALUE 1234.
