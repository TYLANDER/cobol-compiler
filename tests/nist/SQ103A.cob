@@ -7,13 +7,17 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SEQ-FILE ASSIGN TO "/tmp/SQ103A.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SEQ-FILE ASSIGN DYNAMIC WS-SEQ-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-SEQ.
        DATA DIVISION.
        FILE SECTION.
        FD SEQ-FILE.
        01 SEQ-RECORD PIC X(40).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-SEQ-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-SEQ PIC XX VALUE SPACES.
        01 WS-REC-1 PIC X(40) VALUE "RECORD-ONE".
        01 WS-REC-2 PIC X(40) VALUE "RECORD-TWO".
        01 WS-REC-3 PIC X(40) VALUE "RECORD-THREE".
@@ -21,14 +25,32 @@
        01 WS-EOF PIC 9 VALUE 0.
        01 WS-PASS-COUNT PIC 9 VALUE 0.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SQ103A.dat" DELIMITED BY SIZE
+               INTO WS-SEQ-FILE-PATH
+           END-STRING
       * Test 1: WRITE FROM copies data into the record area
            OPEN OUTPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ103A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
            WRITE SEQ-RECORD FROM WS-REC-1.
            WRITE SEQ-RECORD FROM WS-REC-2.
            WRITE SEQ-RECORD FROM WS-REC-3.
            CLOSE SEQ-FILE.
       * Read back and verify FROM clause copied correctly
            OPEN INPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ103A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
            READ SEQ-FILE INTO WS-RESULT
              AT END MOVE 1 TO WS-EOF.
            IF WS-RESULT(1:10) = "RECORD-ONE"
@@ -47,6 +69,9 @@
            CLOSE SEQ-FILE.
       * Test 2: WRITE with ADVANCING (just verify no crash)
            OPEN OUTPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ103A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
            WRITE SEQ-RECORD FROM WS-REC-1
              AFTER ADVANCING 2 LINES.
            WRITE SEQ-RECORD FROM WS-REC-2
