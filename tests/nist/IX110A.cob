@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IX110A.
+      *
+      * NIST CCVS-style: Indexed File - START Positioning (relational)
+      * Builds on IX108A's exact-match START coverage by exercising
+      * the full set of START relational operators: EQUAL, GREATER
+      * THAN OR EQUAL, LESS THAN, and LESS THAN OR EQUAL, including
+      * positioning between existing keys and a not-found case.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE ASSIGN DYNAMIC WS-IDX-FILE-PATH
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS IDX-KEY
+             FILE STATUS IS WS-FS-IDX.
+       DATA DIVISION.
+       FILE SECTION.
+       FD IDX-FILE.
+       01 IDX-RECORD.
+          05 IDX-KEY PIC X(4).
+          05 IDX-DATA PIC X(16).
+       WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-IDX-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-IDX PIC XX VALUE SPACES.
+       01 WS-RECORD.
+          05 WS-KEY PIC X(4).
+          05 WS-DATA PIC X(16).
+       01 WS-EOF PIC 9 VALUE 0.
+       PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/IX110A.dat" DELIMITED BY SIZE
+               INTO WS-IDX-FILE-PATH
+           END-STRING
+      * Write 5 records with keys spaced 10 apart, leaving gaps
+      * (K010, K020, K030, K040, K050) so relational START can be
+      * tested both on and between existing keys.
+           OPEN OUTPUT IDX-FILE.
+           IF WS-FS-IDX NOT = "00"
+               DISPLAY "IX110A-FS-OPEN-OUTPUT FAIL " WS-FS-IDX
+           END-IF.
+           MOVE "K010" TO IDX-KEY.
+           MOVE "FIRST-DATA      " TO IDX-DATA.
+           WRITE IDX-RECORD.
+           MOVE "K020" TO IDX-KEY.
+           MOVE "SECOND-DATA     " TO IDX-DATA.
+           WRITE IDX-RECORD.
+           MOVE "K030" TO IDX-KEY.
+           MOVE "THIRD-DATA      " TO IDX-DATA.
+           WRITE IDX-RECORD.
+           MOVE "K040" TO IDX-KEY.
+           MOVE "FOURTH-DATA     " TO IDX-DATA.
+           WRITE IDX-RECORD.
+           MOVE "K050" TO IDX-KEY.
+           MOVE "FIFTH-DATA      " TO IDX-DATA.
+           WRITE IDX-RECORD.
+           CLOSE IDX-FILE.
+           OPEN INPUT IDX-FILE.
+           IF WS-FS-IDX NOT = "00"
+               DISPLAY "IX110A-FS-OPEN-INPUT FAIL " WS-FS-IDX
+           END-IF.
+      * TEST-1: START KEY IS = on an existing key lands exactly on it
+           MOVE "K030" TO IDX-KEY.
+           START IDX-FILE KEY IS = IDX-KEY.
+           IF WS-FS-IDX = "00"
+               READ IDX-FILE INTO WS-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-KEY = "K030"
+                   DISPLAY "IX110A-TEST-1 PASS"
+               ELSE
+                   DISPLAY "IX110A-TEST-1 FAIL"
+               END-IF
+           ELSE
+               DISPLAY "IX110A-TEST-1 FAIL"
+               DISPLAY "  FS=" WS-FS-IDX
+           END-IF.
+      * TEST-2: START KEY IS >= on a key that falls between two
+      * existing keys positions at the next higher key (K030, since
+      * K025 does not exist).
+           MOVE "K025" TO IDX-KEY.
+           START IDX-FILE KEY IS NOT LESS THAN IDX-KEY.
+           IF WS-FS-IDX = "00"
+               READ IDX-FILE INTO WS-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-KEY = "K030"
+                   DISPLAY "IX110A-TEST-2 PASS"
+               ELSE
+                   DISPLAY "IX110A-TEST-2 FAIL"
+                   DISPLAY "  KEY=" WS-KEY
+               END-IF
+           ELSE
+               DISPLAY "IX110A-TEST-2 FAIL"
+               DISPLAY "  FS=" WS-FS-IDX
+           END-IF.
+      * TEST-3: START KEY IS < positions before an existing key, so
+      * the next sequential read lands on the nearest lower key.
+           MOVE "K030" TO IDX-KEY.
+           START IDX-FILE KEY IS LESS THAN IDX-KEY.
+           IF WS-FS-IDX = "00"
+               READ IDX-FILE INTO WS-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-KEY = "K020"
+                   DISPLAY "IX110A-TEST-3 PASS"
+               ELSE
+                   DISPLAY "IX110A-TEST-3 FAIL"
+                   DISPLAY "  KEY=" WS-KEY
+               END-IF
+           ELSE
+               DISPLAY "IX110A-TEST-3 FAIL"
+               DISPLAY "  FS=" WS-FS-IDX
+           END-IF.
+      * TEST-4: START KEY IS <= on an existing key lands exactly on
+      * that key (the boundary is included).
+           MOVE "K030" TO IDX-KEY.
+           START IDX-FILE KEY IS NOT GREATER THAN IDX-KEY.
+           IF WS-FS-IDX = "00"
+               READ IDX-FILE INTO WS-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-KEY = "K030"
+                   DISPLAY "IX110A-TEST-4 PASS"
+               ELSE
+                   DISPLAY "IX110A-TEST-4 FAIL"
+                   DISPLAY "  KEY=" WS-KEY
+               END-IF
+           ELSE
+               DISPLAY "IX110A-TEST-4 FAIL"
+               DISPLAY "  FS=" WS-FS-IDX
+           END-IF.
+      * TEST-5: START past the highest key fails with FILE STATUS 23
+           MOVE "K999" TO IDX-KEY.
+           START IDX-FILE KEY IS NOT LESS THAN IDX-KEY.
+           IF WS-FS-IDX = "23"
+               DISPLAY "IX110A-TEST-5 PASS"
+           ELSE
+               DISPLAY "IX110A-TEST-5 FAIL"
+               DISPLAY "  FS=" WS-FS-IDX
+           END-IF.
+           CLOSE IDX-FILE.
+           STOP RUN.
