@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EF101A.
+      *
+      * NIST CCVS-style test: Expected-Failure / Invalid-Data Coverage
+      * Unlike the rest of this suite's categories, which only ever
+      * feed the compiler well-formed data and valid operations, this
+      * "EF" category intentionally drives overflow and invalid-key
+      * conditions and asserts the compiler's error handling fires
+      * correctly (ON SIZE ERROR, INVALID KEY), per the standard,
+      * rather than only certifying the happy path.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REL-FILE ASSIGN DYNAMIC WS-REL-FILE-PATH
+             ORGANIZATION IS RELATIVE
+             ACCESS MODE IS RANDOM
+             RELATIVE KEY IS WS-REL-KEY
+             FILE STATUS IS WS-FS-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD REL-FILE.
+       01 REL-RECORD PIC X(20).
+       WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-REL-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-REL PIC XX VALUE SPACES.
+       01 WS-REL-KEY PIC 9(4) VALUE 0.
+       01 WS-SMALL-RESULT PIC 9(3) VALUE 0.
+       01 WS-BIG-FACTOR-1 PIC 9(4) VALUE 9999.
+       01 WS-BIG-FACTOR-2 PIC 9(4) VALUE 9999.
+       01 WS-OK-RESULT PIC 9(3) VALUE 0.
+       01 WS-OK-FACTOR-1 PIC 9(2) VALUE 12.
+       01 WS-OK-FACTOR-2 PIC 9(2) VALUE 11.
+       01 WS-SIZE-ERROR-FLAG PIC 9 VALUE 0.
+       PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/EF101A.dat" DELIMITED BY SIZE
+               INTO WS-REL-FILE-PATH
+           END-STRING
+      *    TEST 1: COMPUTE ON SIZE ERROR fires when the arithmetic
+      *    result does not fit the receiving field (9999 * 9999 is
+      *    far larger than PIC 9(3) can hold).
+           MOVE 0 TO WS-SIZE-ERROR-FLAG.
+           COMPUTE WS-SMALL-RESULT =
+                   WS-BIG-FACTOR-1 * WS-BIG-FACTOR-2
+               ON SIZE ERROR
+                   MOVE 1 TO WS-SIZE-ERROR-FLAG
+           END-COMPUTE.
+           IF WS-SIZE-ERROR-FLAG = 1
+               DISPLAY "EF101A-TEST-1 PASS"
+           ELSE
+               DISPLAY "EF101A-TEST-1 FAIL"
+           END-IF.
+      *    TEST 2: COMPUTE ON SIZE ERROR does NOT fire when the
+      *    result fits comfortably within the receiving field.
+           MOVE 0 TO WS-SIZE-ERROR-FLAG.
+           COMPUTE WS-OK-RESULT = WS-OK-FACTOR-1 * WS-OK-FACTOR-2
+               ON SIZE ERROR
+                   MOVE 1 TO WS-SIZE-ERROR-FLAG
+           END-COMPUTE.
+           IF WS-SIZE-ERROR-FLAG = 0 AND WS-OK-RESULT = 132
+               DISPLAY "EF101A-TEST-2 PASS"
+           ELSE
+               DISPLAY "EF101A-TEST-2 FAIL " WS-SIZE-ERROR-FLAG " "
+                   WS-OK-RESULT
+           END-IF.
+      *    TEST 3: ADD ... ON SIZE ERROR fires on overflow the same
+      *    way COMPUTE's does.
+           MOVE 0 TO WS-SIZE-ERROR-FLAG.
+           MOVE 999 TO WS-SMALL-RESULT.
+           ADD 1 TO WS-SMALL-RESULT
+               ON SIZE ERROR
+                   MOVE 1 TO WS-SIZE-ERROR-FLAG
+           END-ADD.
+           IF WS-SIZE-ERROR-FLAG = 1
+               DISPLAY "EF101A-TEST-3 PASS"
+           ELSE
+               DISPLAY "EF101A-TEST-3 FAIL"
+           END-IF.
+      *    TEST 4: READ of a relative-file key that was never written
+      *    raises INVALID KEY and sets FILE STATUS 23 (record not
+      *    found), instead of silently returning stale data.
+           OPEN OUTPUT REL-FILE.
+           MOVE 1 TO WS-REL-KEY.
+           MOVE "ONLY-RECORD-WRITTEN " TO REL-RECORD.
+           WRITE REL-RECORD.
+           CLOSE REL-FILE.
+           OPEN INPUT REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "EF101A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
+           MOVE 99 TO WS-REL-KEY.
+           READ REL-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "EF101A-TEST-4 FAIL: READ UNEXPECTEDLY OK"
+           END-READ.
+           IF WS-FS-REL = "23"
+               DISPLAY "EF101A-TEST-4 PASS"
+           ELSE
+               DISPLAY "EF101A-TEST-4 FAIL " WS-FS-REL
+           END-IF.
+           CLOSE REL-FILE.
+           STOP RUN.
