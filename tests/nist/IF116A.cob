@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IF116A.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DATE-1           PIC 9(8) VALUE 20260101.
+       01  WS-DATE-2           PIC 9(8) VALUE 20260110.
+       01  WS-DATE-3           PIC 9(8) VALUE 20251231.
+       01  WS-INT-1            PIC 9(9).
+       01  WS-INT-2            PIC 9(9).
+       01  WS-INT-3            PIC 9(9).
+       01  WS-DAYS-BETWEEN     PIC S9(9).
+       PROCEDURE DIVISION.
+      *    TEST 1: INTEGER-OF-DATE converts a YYYYMMDD date into an
+      *    integer day count usable in date arithmetic.
+           COMPUTE WS-INT-1 = FUNCTION INTEGER-OF-DATE(WS-DATE-1)
+           IF WS-INT-1 NOT = 0
+               DISPLAY "IF116A-TEST-1 PASS"
+           ELSE
+               DISPLAY "IF116A-TEST-1 FAIL"
+           END-IF.
+      *    TEST 2: A later date yields a larger integer than an
+      *    earlier date.
+           COMPUTE WS-INT-2 = FUNCTION INTEGER-OF-DATE(WS-DATE-2)
+           IF WS-INT-2 > WS-INT-1
+               DISPLAY "IF116A-TEST-2 PASS"
+           ELSE
+               DISPLAY "IF116A-TEST-2 FAIL"
+           END-IF.
+      *    TEST 3: the difference between two INTEGER-OF-DATE results
+      *    gives the number of days between the two dates.
+           COMPUTE WS-DAYS-BETWEEN = WS-INT-2 - WS-INT-1
+           IF WS-DAYS-BETWEEN = 9
+               DISPLAY "IF116A-TEST-3 PASS"
+           ELSE
+               DISPLAY "IF116A-TEST-3 FAIL"
+           END-IF.
+      *    TEST 4: INTEGER-OF-DATE correctly crosses a year boundary
+      *    (2025-12-31 to 2026-01-01 is 1 day).
+           COMPUTE WS-INT-3 = FUNCTION INTEGER-OF-DATE(WS-DATE-3)
+           COMPUTE WS-DAYS-BETWEEN = WS-INT-1 - WS-INT-3
+           IF WS-DAYS-BETWEEN = 1
+               DISPLAY "IF116A-TEST-4 PASS"
+           ELSE
+               DISPLAY "IF116A-TEST-4 FAIL"
+           END-IF.
+           STOP RUN.
