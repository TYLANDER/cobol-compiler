@@ -1,45 +1,113 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RL101A.
       *
-      * NIST CCVS-style: Relative File â€” Sequential Write & Read
-      * Write 5 records sequentially, read them back, verify content.
+      * NIST CCVS-style: Relative File - Sequential Write & Read
+      * Write records sequentially, read them back, verify content.
+      *
+      * The record values, the TEST-1/TEST-2 expected spot-check
+      * strings, and the TEST-4 reconciliation count/checksum used to
+      * be inline MOVE literals here. They now live in an external
+      * control file (tests/testdata/RL101A-DATA.ctl) read at runtime,
+      * so a new boundary-value record can be added by operations
+      * staff editing that flat file, with no COBOL recompile needed.
       *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT REL-FILE ASSIGN TO "/tmp/RL101A.dat"
+           SELECT REL-FILE ASSIGN DYNAMIC WS-REL-FILE-PATH
              ORGANIZATION IS RELATIVE
-             ACCESS MODE IS SEQUENTIAL.
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS IS WS-FS-REL.
+           SELECT CTL-FILE ASSIGN DYNAMIC WS-CTL-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-CTL.
        DATA DIVISION.
        FILE SECTION.
        FD REL-FILE.
        01 REL-RECORD PIC X(30).
+       FD CTL-FILE.
+       01 CTL-RECORD PIC X(80).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-REL-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-REL PIC XX VALUE SPACES.
+       01 WS-TESTDATA-DIR PIC X(100) VALUE SPACES.
+       01 WS-CTL-FILE-PATH PIC X(150) VALUE SPACES.
+       01 WS-FS-CTL PIC XX VALUE SPACES.
+       01 WS-EOF-CTL PIC 9 VALUE 0.
+       01 WS-CTL-TAG PIC X(10) VALUE SPACES.
+       01 WS-CTL-VALUE PIC X(70) VALUE SPACES.
+       01 WS-CTL-PTR PIC 9(3) VALUE 1.
        01 WS-RECORD PIC X(30).
        01 WS-EOF PIC 9 VALUE 0.
        01 WS-COUNT PIC 99 VALUE 0.
+       01 WS-IDX PIC 99 VALUE 0.
+      *    The externalized record table (one row per "REC" control
+      *    line) and the two spot-check expectations ("EXP1"/"EXP2").
+       01 WS-REC-COUNT PIC 99 VALUE 0.
+       01 WS-REC-TABLE.
+          05 WS-REC-ENTRY OCCURS 20 TIMES PIC X(30).
+       01 WS-EXP1 PIC X(30) VALUE SPACES.
+       01 WS-EXP2 PIC X(30) VALUE SPACES.
+      * Reconciliation fields: after the write phase, re-read the file
+      * from the top and tally a record count and a hash total (the
+      * sum of each record's embedded sequence number) against the
+      * expected values (the "COUNT"/"CHECKSUM" control lines), the
+      * way a batch file-transfer job reconciles its trailer record
+      * against the lines actually written.
+       01 WS-RECON-COUNT PIC 9(4) VALUE 0.
+       01 WS-RECON-CHECKSUM PIC 9(6) VALUE 0.
+       01 WS-RECON-SEQ PIC 9(3) VALUE 0.
+       01 WS-EXPECTED-COUNT PIC 9(4) VALUE 0.
+       01 WS-EXPECTED-CHECKSUM PIC 9(6) VALUE 0.
        PROCEDURE DIVISION.
-      * TEST-1: Write 5 records
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/RL101A.dat" DELIMITED BY SIZE
+               INTO WS-REL-FILE-PATH
+           END-STRING
+      * Resolve the test-data control-file directory the same way:
+      * CERT_TESTDATA_DIR if the job stream set it, else a path
+      * relative to the current directory (the repo root, for anyone
+      * running this program by hand from a checkout).
+           ACCEPT WS-TESTDATA-DIR FROM ENVIRONMENT "CERT_TESTDATA_DIR"
+           IF WS-TESTDATA-DIR = SPACES
+               MOVE "tests/testdata" TO WS-TESTDATA-DIR
+           END-IF
+           STRING FUNCTION TRIM(WS-TESTDATA-DIR) DELIMITED BY SIZE
+                  "/RL101A-DATA.ctl" DELIMITED BY SIZE
+               INTO WS-CTL-FILE-PATH
+           END-STRING
+           PERFORM 1000-READ-CONTROL-FILE THRU 1000-EXIT
+      * TEST-1/setup: write the externalized records
            OPEN OUTPUT REL-FILE.
-           MOVE "RECORD-001 ALPHA DATA       " TO REL-RECORD.
-           WRITE REL-RECORD.
-           MOVE "RECORD-002 BETA DATA        " TO REL-RECORD.
-           WRITE REL-RECORD.
-           MOVE "RECORD-003 GAMMA DATA       " TO REL-RECORD.
-           WRITE REL-RECORD.
-           MOVE "RECORD-004 DELTA DATA       " TO REL-RECORD.
-           WRITE REL-RECORD.
-           MOVE "RECORD-005 EPSILON DATA     " TO REL-RECORD.
-           WRITE REL-RECORD.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL101A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-REC-COUNT
+               MOVE WS-REC-ENTRY(WS-IDX) TO REL-RECORD
+               WRITE REL-RECORD
+           END-PERFORM.
            CLOSE REL-FILE.
       * Read all records back
            MOVE 0 TO WS-EOF.
            MOVE 0 TO WS-COUNT.
            OPEN INPUT REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL101A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
            READ REL-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
-           IF WS-RECORD(1:10) = "RECORD-001"
+           IF WS-RECORD(1:10) = WS-EXP1(1:10)
                DISPLAY "RL101A-TEST-1 PASS"
            ELSE
                DISPLAY "RL101A-TEST-1 FAIL"
@@ -48,12 +116,13 @@
            READ REL-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
-           IF WS-RECORD(1:10) = "RECORD-002"
+           IF WS-RECORD(1:10) = WS-EXP2(1:10)
                DISPLAY "RL101A-TEST-2 PASS"
            ELSE
                DISPLAY "RL101A-TEST-2 FAIL"
            END-IF.
-      * TEST-3: Read remaining and count
+      * TEST-3: Read remaining and count - should be the externalized
+      * record count less the two already read above.
            PERFORM UNTIL WS-EOF = 1
                READ REL-FILE INTO WS-RECORD
                  AT END MOVE 1 TO WS-EOF
@@ -63,9 +132,86 @@
                END-IF
            END-PERFORM.
            CLOSE REL-FILE.
-           IF WS-COUNT = 3
+           IF WS-COUNT = WS-REC-COUNT - 2
                DISPLAY "RL101A-TEST-3 PASS"
            ELSE
                DISPLAY "RL101A-TEST-3 FAIL"
            END-IF.
+      * TEST-4: Reconciliation - re-read the file from the top and
+      * confirm the record count and sequence-number hash total match
+      * what was actually written, not just the individually sampled
+      * records the earlier tests happened to check.
+           MOVE 0 TO WS-EOF.
+           MOVE 0 TO WS-RECON-COUNT.
+           MOVE 0 TO WS-RECON-CHECKSUM.
+           OPEN INPUT REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL101A-FS-OPEN-REL-FILE FAIL " WS-FS-REL
+           END-IF.
+           PERFORM UNTIL WS-EOF = 1
+               READ REL-FILE INTO WS-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0
+                   ADD 1 TO WS-RECON-COUNT
+                   COMPUTE WS-RECON-SEQ = FUNCTION NUMVAL(
+                       WS-RECORD(8:3))
+                   ADD WS-RECON-SEQ TO WS-RECON-CHECKSUM
+               END-IF
+           END-PERFORM.
+           CLOSE REL-FILE.
+           IF WS-RECON-COUNT = WS-EXPECTED-COUNT
+               AND WS-RECON-CHECKSUM = WS-EXPECTED-CHECKSUM
+               DISPLAY "RL101A-TEST-4 PASS"
+           ELSE
+               DISPLAY "RL101A-TEST-4 FAIL COUNT=" WS-RECON-COUNT
+                   " CHECKSUM=" WS-RECON-CHECKSUM
+           END-IF.
            STOP RUN.
+      *
+       1000-READ-CONTROL-FILE.
+           MOVE 0 TO WS-REC-COUNT
+           MOVE 0 TO WS-EOF-CTL
+           OPEN INPUT CTL-FILE
+           IF WS-FS-CTL NOT = "00"
+               DISPLAY "RL101A-FS-OPEN-CTL-FILE FAIL " WS-FS-CTL
+               GO TO 1000-EXIT
+           END-IF
+           PERFORM UNTIL WS-EOF-CTL = 1
+               READ CTL-FILE INTO CTL-RECORD
+                 AT END MOVE 1 TO WS-EOF-CTL
+               END-READ
+               IF WS-EOF-CTL = 0 AND CTL-RECORD NOT = SPACES
+                   PERFORM 1100-DISPATCH-ONE-LINE THRU 1100-EXIT
+               END-IF
+           END-PERFORM
+           CLOSE CTL-FILE.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-DISPATCH-ONE-LINE.
+           MOVE 1 TO WS-CTL-PTR
+           UNSTRING CTL-RECORD DELIMITED BY SPACE
+               INTO WS-CTL-TAG
+               WITH POINTER WS-CTL-PTR
+           END-UNSTRING
+           MOVE CTL-RECORD(WS-CTL-PTR:) TO WS-CTL-VALUE
+           EVALUATE FUNCTION TRIM(WS-CTL-TAG)
+               WHEN "REC"
+                   ADD 1 TO WS-REC-COUNT
+                   MOVE WS-CTL-VALUE TO WS-REC-ENTRY(WS-REC-COUNT)
+               WHEN "EXP1"
+                   MOVE WS-CTL-VALUE TO WS-EXP1
+               WHEN "EXP2"
+                   MOVE WS-CTL-VALUE TO WS-EXP2
+               WHEN "COUNT"
+                   COMPUTE WS-EXPECTED-COUNT =
+                       FUNCTION NUMVAL(FUNCTION TRIM(WS-CTL-VALUE))
+               WHEN "CHECKSUM"
+                   COMPUTE WS-EXPECTED-CHECKSUM =
+                       FUNCTION NUMVAL(FUNCTION TRIM(WS-CTL-VALUE))
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       1100-EXIT.
+           EXIT.
