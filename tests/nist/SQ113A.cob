@@ -9,10 +9,12 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FILE-ALPHA ASSIGN TO "/tmp/SQ113A-A.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT FILE-BETA ASSIGN TO "/tmp/SQ113A-B.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FILE-ALPHA ASSIGN DYNAMIC WS-FILE-ALPHA-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-FILEALPH.
+           SELECT FILE-BETA ASSIGN DYNAMIC WS-FILE-BETA-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-FILEBETA.
        DATA DIVISION.
        FILE SECTION.
        FD FILE-ALPHA.
@@ -20,14 +22,41 @@
        FD FILE-BETA.
        01 REC-BETA PIC X(30).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-FILE-ALPHA-PATH PIC X(100) VALUE SPACES.
+       01 WS-FILE-BETA-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-FILEALPH PIC XX VALUE SPACES.
+       01 WS-FS-FILEBETA PIC XX VALUE SPACES.
        01 WS-REC-A PIC X(30) VALUE SPACES.
        01 WS-REC-B PIC X(30) VALUE SPACES.
        01 WS-EOF-A PIC 9 VALUE 0.
        01 WS-EOF-B PIC 9 VALUE 0.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SQ113A-A.dat" DELIMITED BY SIZE
+               INTO WS-FILE-ALPHA-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SQ113A-B.dat" DELIMITED BY SIZE
+               INTO WS-FILE-BETA-PATH
+           END-STRING
       * Write to both files
            OPEN OUTPUT FILE-ALPHA.
+           IF WS-FS-FILEALPH NOT = "00"
+               DISPLAY "SQ113A-FS-OPEN-FILE-ALPHA FAIL " WS-FS-FILEALPH
+           END-IF.
            OPEN OUTPUT FILE-BETA.
+           IF WS-FS-FILEBETA NOT = "00"
+               DISPLAY "SQ113A-FS-OPEN-FILE-BETA FAIL " WS-FS-FILEBETA
+           END-IF.
            MOVE "ALPHA FILE RECORD ONE" TO REC-ALPHA.
            WRITE REC-ALPHA.
            MOVE "ALPHA FILE RECORD TWO" TO REC-ALPHA.
@@ -40,6 +69,9 @@
            CLOSE FILE-BETA.
       * Test 1: Read from file ALPHA and verify content
            OPEN INPUT FILE-ALPHA.
+           IF WS-FS-FILEALPH NOT = "00"
+               DISPLAY "SQ113A-FS-OPEN-FILE-ALPHA FAIL " WS-FS-FILEALPH
+           END-IF.
            READ FILE-ALPHA INTO WS-REC-A
              AT END MOVE 1 TO WS-EOF-A
            END-READ.
@@ -50,6 +82,9 @@
            END-IF.
       * Test 2: Read from file BETA and verify content
            OPEN INPUT FILE-BETA.
+           IF WS-FS-FILEBETA NOT = "00"
+               DISPLAY "SQ113A-FS-OPEN-FILE-BETA FAIL " WS-FS-FILEBETA
+           END-IF.
            READ FILE-BETA INTO WS-REC-B
              AT END MOVE 1 TO WS-EOF-B
            END-READ.
