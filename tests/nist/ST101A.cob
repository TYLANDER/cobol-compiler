@@ -4,16 +4,29 @@
       * NIST CCVS-style test: Basic ascending SORT
       * Write 5 records with alphabetic keys in random order,
       * SORT ASCENDING, verify correct order.
+      *
+      * The 5 unsorted input records and the TEST-1/TEST-2 expected
+      * post-sort keys used to be inline MOVE literals here. They now
+      * live in an external control file (tests/testdata/ST101A-DATA.
+      * ctl) read at runtime, so a new boundary-value record can be
+      * added by operations staff editing that flat file, with no
+      * COBOL recompile needed.
       *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO "/tmp/ST101A-IN.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE ASSIGN TO "/tmp/ST101A-OUT.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT SORT-FILE ASSIGN TO "/tmp/ST101A-WRK.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INPUT-FILE ASSIGN DYNAMIC WS-INPUT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-INPUT.
+           SELECT OUTPUT-FILE ASSIGN DYNAMIC WS-OUTPUT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-OUTPUT.
+           SELECT SORT-FILE ASSIGN DYNAMIC WS-SORT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-SORT.
+           SELECT CTL-FILE ASSIGN DYNAMIC WS-CTL-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-CTL.
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
@@ -24,26 +37,81 @@
        01 SORT-REC.
           05 SORT-KEY PIC X(10).
           05 SORT-DATA PIC X(10).
+       FD CTL-FILE.
+       01 CTL-RECORD PIC X(80).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-INPUT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-OUTPUT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-SORT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-INPUT PIC XX VALUE SPACES.
+       01 WS-FS-OUTPUT PIC XX VALUE SPACES.
+       01 WS-FS-SORT PIC XX VALUE SPACES.
+       01 WS-TESTDATA-DIR PIC X(100) VALUE SPACES.
+       01 WS-CTL-FILE-PATH PIC X(150) VALUE SPACES.
+       01 WS-FS-CTL PIC XX VALUE SPACES.
+       01 WS-EOF-CTL PIC 9 VALUE 0.
+       01 WS-CTL-TAG PIC X(10) VALUE SPACES.
+       01 WS-CTL-VALUE PIC X(70) VALUE SPACES.
+       01 WS-CTL-PTR PIC 9(3) VALUE 1.
        01 WS-RECORD PIC X(20).
        01 WS-EOF PIC 9 VALUE 0.
        01 WS-READ-COUNT PIC 9 VALUE 0.
+       01 WS-IDX PIC 99 VALUE 0.
        01 WS-REC1 PIC X(20) VALUE SPACES.
        01 WS-REC3 PIC X(20) VALUE SPACES.
        01 WS-REC5 PIC X(20) VALUE SPACES.
+      *    The externalized unsorted record table (one row per "REC"
+      *    control line) and the TEST-1/TEST-2 post-sort expectations.
+       01 WS-REC-COUNT PIC 99 VALUE 0.
+       01 WS-REC-TABLE.
+          05 WS-REC-ENTRY OCCURS 20 TIMES PIC X(20).
+       01 WS-EXP1 PIC X(10) VALUE SPACES.
+       01 WS-EXP2 PIC X(10) VALUE SPACES.
        PROCEDURE DIVISION.
-      * Write 5 unsorted records
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST101A-IN.dat" DELIMITED BY SIZE
+               INTO WS-INPUT-FILE-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST101A-OUT.dat" DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILE-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST101A-WRK.dat" DELIMITED BY SIZE
+               INTO WS-SORT-FILE-PATH
+           END-STRING
+      * Resolve the test-data control-file directory the same way:
+      * CERT_TESTDATA_DIR if the job stream set it, else a path
+      * relative to the current directory (the repo root, for anyone
+      * running this program by hand from a checkout).
+           ACCEPT WS-TESTDATA-DIR FROM ENVIRONMENT "CERT_TESTDATA_DIR"
+           IF WS-TESTDATA-DIR = SPACES
+               MOVE "tests/testdata" TO WS-TESTDATA-DIR
+           END-IF
+           STRING FUNCTION TRIM(WS-TESTDATA-DIR) DELIMITED BY SIZE
+                  "/ST101A-DATA.ctl" DELIMITED BY SIZE
+               INTO WS-CTL-FILE-PATH
+           END-STRING
+           PERFORM 1000-READ-CONTROL-FILE THRU 1000-EXIT
+      * Write the externalized unsorted records
            OPEN OUTPUT INPUT-FILE.
-           MOVE "ECHO      DATA-E    " TO IN-REC.
-           WRITE IN-REC.
-           MOVE "CHARLIE   DATA-C    " TO IN-REC.
-           WRITE IN-REC.
-           MOVE "ALPHA     DATA-A    " TO IN-REC.
-           WRITE IN-REC.
-           MOVE "DELTA     DATA-D    " TO IN-REC.
-           WRITE IN-REC.
-           MOVE "BRAVO     DATA-B    " TO IN-REC.
-           WRITE IN-REC.
+           IF WS-FS-INPUT NOT = "00"
+               DISPLAY "ST101A-FS-OPEN-INPUT-FILE FAIL " WS-FS-INPUT
+           END-IF.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-REC-COUNT
+               MOVE WS-REC-ENTRY(WS-IDX) TO IN-REC
+               WRITE IN-REC
+           END-PERFORM.
            CLOSE INPUT-FILE.
       * Sort ascending by key
            SORT SORT-FILE
@@ -52,6 +120,9 @@
              GIVING OUTPUT-FILE.
       * Read sorted output and capture records 1, 3, 5
            OPEN INPUT OUTPUT-FILE.
+           IF WS-FS-OUTPUT NOT = "00"
+               DISPLAY "ST101A-FS-OPEN-OUTPUT-FILE FAIL " WS-FS-OUTPUT
+           END-IF.
            MOVE 0 TO WS-EOF.
            MOVE 0 TO WS-READ-COUNT.
            PERFORM UNTIL WS-EOF = 1
@@ -72,25 +143,68 @@
                END-IF
            END-PERFORM.
            CLOSE OUTPUT-FILE.
-      * Test 1: First record should be ALPHA
-           IF WS-REC1(1:10) = "ALPHA     "
+      * Test 1: First sorted record should match EXP1
+           IF WS-REC1(1:10) = WS-EXP1
                DISPLAY "ST101A-TEST-1 PASS"
            ELSE
                DISPLAY "ST101A-TEST-1 FAIL"
-               DISPLAY "  Expected ALPHA, got " WS-REC1(1:10)
+               DISPLAY "  Expected " WS-EXP1 ", got " WS-REC1(1:10)
            END-IF.
-      * Test 2: Third record should be CHARLIE
-           IF WS-REC3(1:10) = "CHARLIE   "
+      * Test 2: Third sorted record should match EXP2
+           IF WS-REC3(1:10) = WS-EXP2
                DISPLAY "ST101A-TEST-2 PASS"
            ELSE
                DISPLAY "ST101A-TEST-2 FAIL"
-               DISPLAY "  Expected CHARLIE, got " WS-REC3(1:10)
+               DISPLAY "  Expected " WS-EXP2 ", got " WS-REC3(1:10)
            END-IF.
-      * Test 3: Total record count should be 5
-           IF WS-READ-COUNT = 5
+      * Test 3: Total record count should match the externalized
+      * record count
+           IF WS-READ-COUNT = WS-REC-COUNT
                DISPLAY "ST101A-TEST-3 PASS"
            ELSE
                DISPLAY "ST101A-TEST-3 FAIL"
-               DISPLAY "  Expected 5 records, got " WS-READ-COUNT
+               DISPLAY "  Expected " WS-REC-COUNT
+                   " records, got " WS-READ-COUNT
            END-IF.
            STOP RUN.
+      *
+       1000-READ-CONTROL-FILE.
+           MOVE 0 TO WS-REC-COUNT
+           MOVE 0 TO WS-EOF-CTL
+           OPEN INPUT CTL-FILE
+           IF WS-FS-CTL NOT = "00"
+               DISPLAY "ST101A-FS-OPEN-CTL-FILE FAIL " WS-FS-CTL
+               GO TO 1000-EXIT
+           END-IF
+           PERFORM UNTIL WS-EOF-CTL = 1
+               READ CTL-FILE INTO CTL-RECORD
+                 AT END MOVE 1 TO WS-EOF-CTL
+               END-READ
+               IF WS-EOF-CTL = 0 AND CTL-RECORD NOT = SPACES
+                   PERFORM 1100-DISPATCH-ONE-LINE THRU 1100-EXIT
+               END-IF
+           END-PERFORM
+           CLOSE CTL-FILE.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-DISPATCH-ONE-LINE.
+           MOVE 1 TO WS-CTL-PTR
+           UNSTRING CTL-RECORD DELIMITED BY SPACE
+               INTO WS-CTL-TAG
+               WITH POINTER WS-CTL-PTR
+           END-UNSTRING
+           MOVE CTL-RECORD(WS-CTL-PTR:) TO WS-CTL-VALUE
+           EVALUATE FUNCTION TRIM(WS-CTL-TAG)
+               WHEN "REC"
+                   ADD 1 TO WS-REC-COUNT
+                   MOVE WS-CTL-VALUE TO WS-REC-ENTRY(WS-REC-COUNT)
+               WHEN "EXP1"
+                   MOVE WS-CTL-VALUE TO WS-EXP1
+               WHEN "EXP2"
+                   MOVE WS-CTL-VALUE TO WS-EXP2
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       1100-EXIT.
+           EXIT.
