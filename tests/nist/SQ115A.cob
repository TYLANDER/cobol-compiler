@@ -8,13 +8,17 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SEQ-FILE ASSIGN TO "/tmp/SQ115A.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SEQ-FILE ASSIGN DYNAMIC WS-SEQ-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-SEQ.
        DATA DIVISION.
        FILE SECTION.
        FD SEQ-FILE.
        01 SEQ-RECORD PIC X(30).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-SEQ-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-SEQ PIC XX VALUE SPACES.
        01 WS-RECORD PIC X(30) VALUE SPACES.
        01 WS-EOF PIC 9 VALUE 0.
        01 WS-WRITE-IX PIC 9(3) VALUE 0.
@@ -23,8 +27,23 @@
        01 WS-FIRST-REC PIC X(30) VALUE SPACES.
        01 WS-LAST-REC  PIC X(30) VALUE SPACES.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SQ115A.dat" DELIMITED BY SIZE
+               INTO WS-SEQ-FILE-PATH
+           END-STRING
       * Write 100 numbered records
            OPEN OUTPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ115A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
            PERFORM VARYING WS-WRITE-IX FROM 1 BY 1
              UNTIL WS-WRITE-IX > 100
                MOVE SPACES TO SEQ-RECORD
@@ -36,6 +55,9 @@
            CLOSE SEQ-FILE.
       * Read all records and count them
            OPEN INPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ115A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
            MOVE 0 TO WS-EOF.
            MOVE 0 TO WS-READ-COUNT.
            PERFORM UNTIL WS-EOF = 1
