@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RL109A.
+      *
+      * NIST CCVS-style: Relative File - Random Access, REWRITE, DELETE
+      * Writes 5 records keyed by relative record number, then exercises
+      * random READ, REWRITE, and DELETE against individual records.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REL-FILE ASSIGN DYNAMIC WS-REL-FILE-PATH
+             ORGANIZATION IS RELATIVE
+             ACCESS MODE IS DYNAMIC
+             RELATIVE KEY IS WS-REL-KEY
+             FILE STATUS IS WS-FS-REL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD REL-FILE.
+       01 REL-RECORD PIC X(30).
+       WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-REL-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-REL PIC XX VALUE SPACES.
+       01 WS-REL-KEY PIC 9(4) VALUE 0.
+       01 WS-RECORD PIC X(30).
+       PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/RL109A.dat" DELIMITED BY SIZE
+               INTO WS-REL-FILE-PATH
+           END-STRING
+      * Build the file: 5 records keyed 1 through 5
+           OPEN OUTPUT REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL109A-FS-OPEN-OUTPUT FAIL " WS-FS-REL
+           END-IF.
+           MOVE 1 TO WS-REL-KEY.
+           MOVE "RECORD-001 ALPHA DATA       " TO REL-RECORD.
+           WRITE REL-RECORD.
+           MOVE 2 TO WS-REL-KEY.
+           MOVE "RECORD-002 BETA DATA        " TO REL-RECORD.
+           WRITE REL-RECORD.
+           MOVE 3 TO WS-REL-KEY.
+           MOVE "RECORD-003 GAMMA DATA       " TO REL-RECORD.
+           WRITE REL-RECORD.
+           MOVE 4 TO WS-REL-KEY.
+           MOVE "RECORD-004 DELTA DATA       " TO REL-RECORD.
+           WRITE REL-RECORD.
+           MOVE 5 TO WS-REL-KEY.
+           MOVE "RECORD-005 EPSILON DATA     " TO REL-RECORD.
+           WRITE REL-RECORD.
+           CLOSE REL-FILE.
+      * TEST-1: Random READ of record 4 without visiting 1-3 first
+           OPEN I-O REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL109A-FS-OPEN-IO FAIL " WS-FS-REL
+           END-IF.
+           MOVE 4 TO WS-REL-KEY.
+           READ REL-FILE INTO WS-RECORD.
+           IF WS-FS-REL = "00" AND WS-RECORD(1:10) = "RECORD-004"
+               DISPLAY "RL109A-TEST-1 PASS"
+           ELSE
+               DISPLAY "RL109A-TEST-1 FAIL"
+           END-IF.
+      * TEST-2: REWRITE record 2, then random-read it back
+           MOVE 2 TO WS-REL-KEY.
+           READ REL-FILE INTO WS-RECORD.
+           MOVE "RECORD-002 REWRITTEN DATA   " TO REL-RECORD.
+           REWRITE REL-RECORD.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL109A-FS-REWRITE FAIL " WS-FS-REL
+           END-IF.
+           MOVE 2 TO WS-REL-KEY.
+           READ REL-FILE INTO WS-RECORD.
+           IF WS-RECORD(1:20) = "RECORD-002 REWRITTEN"
+               DISPLAY "RL109A-TEST-2 PASS"
+           ELSE
+               DISPLAY "RL109A-TEST-2 FAIL"
+               DISPLAY "  GOT=" WS-RECORD
+           END-IF.
+      * TEST-3: DELETE record 5, confirm its slot becomes unreadable
+           MOVE 5 TO WS-REL-KEY.
+           DELETE REL-FILE.
+           IF WS-FS-REL NOT = "00"
+               DISPLAY "RL109A-FS-DELETE FAIL " WS-FS-REL
+           END-IF.
+           MOVE 5 TO WS-REL-KEY.
+           READ REL-FILE INTO WS-RECORD.
+           IF WS-FS-REL = "23"
+               DISPLAY "RL109A-TEST-3 PASS"
+           ELSE
+               DISPLAY "RL109A-TEST-3 FAIL"
+               DISPLAY "  FS=" WS-FS-REL
+           END-IF.
+      * TEST-4: Surviving records (1 and 3) are still intact after the
+      * REWRITE/DELETE activity above.
+           MOVE 1 TO WS-REL-KEY.
+           READ REL-FILE INTO WS-RECORD.
+           IF WS-FS-REL = "00" AND WS-RECORD(1:10) = "RECORD-001"
+               MOVE 3 TO WS-REL-KEY
+               READ REL-FILE INTO WS-RECORD
+               IF WS-FS-REL = "00" AND WS-RECORD(1:10) = "RECORD-003"
+                   DISPLAY "RL109A-TEST-4 PASS"
+               ELSE
+                   DISPLAY "RL109A-TEST-4 FAIL"
+               END-IF
+           ELSE
+               DISPLAY "RL109A-TEST-4 FAIL"
+           END-IF.
+           CLOSE REL-FILE.
+           STOP RUN.
