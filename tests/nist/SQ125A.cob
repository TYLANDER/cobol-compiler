@@ -7,13 +7,17 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SEQ-FILE ASSIGN TO "/tmp/SQ125A.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SEQ-FILE ASSIGN DYNAMIC WS-SEQ-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-SEQ.
        DATA DIVISION.
        FILE SECTION.
        FD SEQ-FILE.
        01 SEQ-RECORD PIC X(20).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-SEQ-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-SEQ PIC XX VALUE SPACES.
        01 WS-RECORD PIC X(20).
        01 WS-EOF PIC 9 VALUE 0.
        01 WS-NUM-OUT PIC 9(5).
@@ -24,8 +28,23 @@
        01 WS-THIRD-NUM PIC 9(5) VALUE 0.
        01 WS-PRODUCT PIC 9(6) VALUE 0.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/SQ125A.dat" DELIMITED BY SIZE
+               INTO WS-SEQ-FILE-PATH
+           END-STRING
       * Write 3 records with numeric content
            OPEN OUTPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ125A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
            MOVE 00100 TO WS-NUM-OUT.
            MOVE WS-NUM-OUT TO SEQ-RECORD.
            WRITE SEQ-RECORD.
@@ -38,6 +57,9 @@
            CLOSE SEQ-FILE.
       * Read back numeric data
            OPEN INPUT SEQ-FILE.
+           IF WS-FS-SEQ NOT = "00"
+               DISPLAY "SQ125A-FS-OPEN-SEQ-FILE FAIL " WS-FS-SEQ
+           END-IF.
            READ SEQ-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
