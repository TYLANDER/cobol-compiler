@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IC222A.
+      *
+      * NIST CCVS-style test: RECURSIVE AND MUTUALLY-RECURSIVE CALL
+      * IC219A proves the same subprogram can be called repeatedly in
+      * sequence with different arguments and no cross-contamination;
+      * this program goes further and proves a subprogram can call
+      * ITSELF (direct recursion, IC222A-SUB computing a factorial by
+      * calling itself with a decremented argument down to a depth-1
+      * base case) and that two subprograms can call each other back
+      * and forth (mutual recursion, IC222A-SUB1/IC222A-SUB2), with
+      * each nested stack frame's WORKING-STORAGE staying independent
+      * of the frame that called it.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-N                  PIC 9(4)  VALUE 0.
+       01  WS-RESULT             PIC 9(8)  VALUE 0.
+       PROCEDURE DIVISION.
+      * Test 1: Direct recursion - factorial(5) = 120
+           MOVE 5 TO WS-N.
+           MOVE 0 TO WS-RESULT.
+           CALL "IC222A-SUB" USING WS-N
+                                    WS-RESULT.
+           IF WS-RESULT = 120
+               DISPLAY "IC222A-TEST-1 PASS"
+           ELSE
+               DISPLAY "IC222A-TEST-1 FAIL"
+               DISPLAY "  Expected 120, got " WS-RESULT
+           END-IF.
+      * Test 2: Direct recursion, deeper - factorial(8) = 40320
+      * A different top-level argument proves each nested invocation's
+      * WS-N-MINUS-1/WS-SUB-RESULT frame is independent of the other
+      * frames still on the call stack below it, not a single shared
+      * copy getting overwritten on the way back down.
+           MOVE 8 TO WS-N.
+           MOVE 0 TO WS-RESULT.
+           CALL "IC222A-SUB" USING WS-N
+                                    WS-RESULT.
+           IF WS-RESULT = 40320
+               DISPLAY "IC222A-TEST-2 PASS"
+           ELSE
+               DISPLAY "IC222A-TEST-2 FAIL"
+               DISPLAY "  Expected 40320, got " WS-RESULT
+           END-IF.
+      * Test 3: Mutual recursion - SUB1(5) calls SUB2(4) calls SUB1(3)
+      * calls SUB2(2) calls SUB1(1) calls SUB2(0), summing 5+4+3+2+1+0
+      * = 15 on the way back out.
+           MOVE 5 TO WS-N.
+           MOVE 0 TO WS-RESULT.
+           CALL "IC222A-SUB1" USING WS-N
+                                     WS-RESULT.
+           IF WS-RESULT = 15
+               DISPLAY "IC222A-TEST-3 PASS"
+           ELSE
+               DISPLAY "IC222A-TEST-3 FAIL"
+               DISPLAY "  Expected 15, got " WS-RESULT
+           END-IF.
+      * Test 4: Mutual recursion, deeper - SUB1(9) sums 9+8+...+0 = 45.
+           MOVE 9 TO WS-N.
+           MOVE 0 TO WS-RESULT.
+           CALL "IC222A-SUB1" USING WS-N
+                                     WS-RESULT.
+           IF WS-RESULT = 45
+               DISPLAY "IC222A-TEST-4 PASS"
+           ELSE
+               DISPLAY "IC222A-TEST-4 FAIL"
+               DISPLAY "  Expected 45, got " WS-RESULT
+           END-IF.
+           STOP RUN.
