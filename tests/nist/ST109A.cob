@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ST109A.
+      *
+      * NIST CCVS-style test: Multi-key SORT (ascending + descending)
+      * Records carry a primary key and a secondary key. SORT on the
+      * primary key ASCENDING and the secondary key DESCENDING,
+      * verify both keys drove the final ordering.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN DYNAMIC WS-INPUT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-INPUT.
+           SELECT OUTPUT-FILE ASSIGN DYNAMIC WS-OUTPUT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-OUTPUT.
+           SELECT SORT-FILE ASSIGN DYNAMIC WS-SORT-FILE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-SORT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE.
+       01 IN-REC PIC X(10).
+       FD OUTPUT-FILE.
+       01 OUT-REC PIC X(10).
+       SD SORT-FILE.
+       01 SORT-REC.
+          05 SORT-KEY-1  PIC X(03).
+          05 SORT-KEY-2  PIC X(03).
+          05 SORT-DATA   PIC X(04).
+       WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-INPUT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-OUTPUT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-SORT-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-INPUT PIC XX VALUE SPACES.
+       01 WS-FS-OUTPUT PIC XX VALUE SPACES.
+       01 WS-FS-SORT PIC XX VALUE SPACES.
+       01 WS-RECORD PIC X(10).
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-READ-COUNT PIC 9 VALUE 0.
+       01 WS-REC1 PIC X(10) VALUE SPACES.
+       01 WS-REC2 PIC X(10) VALUE SPACES.
+       01 WS-REC3 PIC X(10) VALUE SPACES.
+       01 WS-REC4 PIC X(10) VALUE SPACES.
+       01 WS-REC5 PIC X(10) VALUE SPACES.
+       PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST109A-IN.dat" DELIMITED BY SIZE
+               INTO WS-INPUT-FILE-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST109A-OUT.dat" DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILE-PATH
+           END-STRING
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/ST109A-WRK.dat" DELIMITED BY SIZE
+               INTO WS-SORT-FILE-PATH
+           END-STRING
+      * Write 5 records: primary key (dept) + secondary key (seq),
+      * deliberately out of order on both keys.
+           OPEN OUTPUT INPUT-FILE.
+           IF WS-FS-INPUT NOT = "00"
+               DISPLAY "ST109A-FS-OPEN-INPUT-FILE FAIL " WS-FS-INPUT
+           END-IF.
+           MOVE "AAA003D003" TO IN-REC.
+           WRITE IN-REC.
+           MOVE "AAA001D001" TO IN-REC.
+           WRITE IN-REC.
+           MOVE "BBB002D502" TO IN-REC.
+           WRITE IN-REC.
+           MOVE "AAA002D002" TO IN-REC.
+           WRITE IN-REC.
+           MOVE "BBB001D501" TO IN-REC.
+           WRITE IN-REC.
+           CLOSE INPUT-FILE.
+      * Sort ascending by primary key, descending by secondary key
+           SORT SORT-FILE
+             ON ASCENDING KEY SORT-KEY-1
+             ON DESCENDING KEY SORT-KEY-2
+             USING INPUT-FILE
+             GIVING OUTPUT-FILE.
+      * Expected order: AAA003, AAA002, AAA001, BBB002, BBB001
+           OPEN INPUT OUTPUT-FILE.
+           IF WS-FS-OUTPUT NOT = "00"
+               DISPLAY "ST109A-FS-OPEN-OUTPUT-FILE FAIL " WS-FS-OUTPUT
+           END-IF.
+           MOVE 0 TO WS-EOF.
+           MOVE 0 TO WS-READ-COUNT.
+           PERFORM UNTIL WS-EOF = 1
+               READ OUTPUT-FILE INTO WS-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0
+                   ADD 1 TO WS-READ-COUNT
+                   IF WS-READ-COUNT = 1
+                       MOVE WS-RECORD TO WS-REC1
+                   END-IF
+                   IF WS-READ-COUNT = 2
+                       MOVE WS-RECORD TO WS-REC2
+                   END-IF
+                   IF WS-READ-COUNT = 3
+                       MOVE WS-RECORD TO WS-REC3
+                   END-IF
+                   IF WS-READ-COUNT = 4
+                       MOVE WS-RECORD TO WS-REC4
+                   END-IF
+                   IF WS-READ-COUNT = 5
+                       MOVE WS-RECORD TO WS-REC5
+                   END-IF
+               END-IF
+           END-PERFORM.
+           CLOSE OUTPUT-FILE.
+      * Test 1: Primary key groups come out ascending (AAA before BBB)
+           IF WS-REC1(1:3) = "AAA" AND WS-REC5(1:3) = "BBB"
+               DISPLAY "ST109A-TEST-1 PASS"
+           ELSE
+               DISPLAY "ST109A-TEST-1 FAIL"
+           END-IF.
+      * Test 2: Within the AAA group, secondary key descends 003,002,001
+           IF WS-REC1 = "AAA003D003" AND WS-REC2 = "AAA002D002"
+              AND WS-REC3 = "AAA001D001"
+               DISPLAY "ST109A-TEST-2 PASS"
+           ELSE
+               DISPLAY "ST109A-TEST-2 FAIL"
+               DISPLAY "  GOT " WS-REC1 " / " WS-REC2 " / " WS-REC3
+           END-IF.
+      * Test 3: Within the BBB group, secondary key descends 002,001
+           IF WS-REC4 = "BBB002D502" AND WS-REC5 = "BBB001D501"
+               DISPLAY "ST109A-TEST-3 PASS"
+           ELSE
+               DISPLAY "ST109A-TEST-3 FAIL"
+               DISPLAY "  GOT " WS-REC4 " / " WS-REC5
+           END-IF.
+           STOP RUN.
