@@ -0,0 +1,12 @@
+      *IC223A-SUB2 - DYNAMIC-CALL TARGET, DOUBLE OPERATION
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IC223A-SUB2.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-DISP-NUM           PIC 9(6).
+       01  LS-DISP-RESULT        PIC 9(8).
+       PROCEDURE DIVISION USING LS-DISP-NUM
+                                 LS-DISP-RESULT.
+       IC223A-SUB2-MAIN.
+           COMPUTE LS-DISP-RESULT = LS-DISP-NUM * 2
+           GOBACK.
