@@ -0,0 +1,26 @@
+      *IC222A-SUB1 - MUTUAL-RECURSION SUB-PROGRAM, A SIDE
+      *CALLS IC222A-SUB2, WHICH CALLS BACK INTO IC222A-SUB1.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IC222A-SUB1 IS RECURSIVE.
+       DATA DIVISION.
+      * LOCAL-STORAGE, not WORKING-STORAGE: each recursive invocation
+      * needs its own WS-N-MINUS-1/WS-SUB-RESULT frame, not one copy
+      * shared (and overwritten) by every nested call on the stack.
+       LOCAL-STORAGE SECTION.
+       01  WS-N-MINUS-1          PIC 9(4)  VALUE 0.
+       01  WS-SUB-RESULT         PIC 9(8)  VALUE 0.
+       LINKAGE SECTION.
+       01  LS-N                  PIC 9(4).
+       01  LS-RESULT             PIC 9(8).
+       PROCEDURE DIVISION USING LS-N
+                                 LS-RESULT.
+       IC222A-SUB1-MAIN.
+           IF LS-N = 0
+               MOVE 0 TO LS-RESULT
+           ELSE
+               COMPUTE WS-N-MINUS-1 = LS-N - 1
+               CALL "IC222A-SUB2" USING WS-N-MINUS-1
+                                        WS-SUB-RESULT
+               COMPUTE LS-RESULT = LS-N + WS-SUB-RESULT
+           END-IF
+           GOBACK.
