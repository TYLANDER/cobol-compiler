@@ -7,10 +7,11 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IDX-FILE ASSIGN TO "/tmp/IX106A.dat"
+           SELECT IDX-FILE ASSIGN DYNAMIC WS-IDX-FILE-PATH
              ORGANIZATION IS INDEXED
              ACCESS MODE IS SEQUENTIAL
-             RECORD KEY IS IDX-KEY.
+             RECORD KEY IS IDX-KEY
+             FILE STATUS IS WS-FS-IDX.
        DATA DIVISION.
        FILE SECTION.
        FD IDX-FILE.
@@ -18,13 +19,31 @@
           05 IDX-KEY PIC X(4).
           05 IDX-DATA PIC X(16).
        WORKING-STORAGE SECTION.
+       01 WS-TMP-PREFIX PIC X(80) VALUE SPACES.
+       01 WS-IDX-FILE-PATH PIC X(100) VALUE SPACES.
+       01 WS-FS-IDX PIC XX VALUE SPACES.
        01 WS-RECORD.
           05 WS-KEY PIC X(4).
           05 WS-DATA PIC X(16).
        01 WS-EOF PIC 9 VALUE 0.
        PROCEDURE DIVISION.
+      * Resolve this run's working-directory prefix once, up front,
+      * so two certification runs on the same build box (e.g. two
+      * compiler branches) can each point their scratch files at a
+      * private directory instead of colliding in /tmp.
+           ACCEPT WS-TMP-PREFIX FROM ENVIRONMENT "CERT_TMP_PREFIX"
+           IF WS-TMP-PREFIX = SPACES
+               MOVE "/tmp" TO WS-TMP-PREFIX
+           END-IF
+           STRING FUNCTION TRIM(WS-TMP-PREFIX) DELIMITED BY SIZE
+                  "/IX106A.dat" DELIMITED BY SIZE
+               INTO WS-IDX-FILE-PATH
+           END-STRING
       * Write 4 records
            OPEN OUTPUT IDX-FILE.
+           IF WS-FS-IDX NOT = "00"
+               DISPLAY "IX106A-FS-OPEN-IDX-FILE FAIL " WS-FS-IDX
+           END-IF.
            MOVE "K001" TO IDX-KEY.
            MOVE "ALPHA-ORIGINAL  " TO IDX-DATA.
            WRITE IDX-RECORD.
@@ -40,6 +59,9 @@
            CLOSE IDX-FILE.
       * Rewrite records 1 and 3
            OPEN I-O IDX-FILE.
+           IF WS-FS-IDX NOT = "00"
+               DISPLAY "IX106A-FS-OPEN-IDX-FILE FAIL " WS-FS-IDX
+           END-IF.
            READ IDX-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
            END-READ.
@@ -59,6 +81,9 @@
       * Verify all records
            MOVE 0 TO WS-EOF.
            OPEN INPUT IDX-FILE.
+           IF WS-FS-IDX NOT = "00"
+               DISPLAY "IX106A-FS-OPEN-IDX-FILE FAIL " WS-FS-IDX
+           END-IF.
       * TEST-1: Record 1 updated
            READ IDX-FILE INTO WS-RECORD
              AT END MOVE 1 TO WS-EOF
