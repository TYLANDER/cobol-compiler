@@ -1,22 +1,189 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BENCH-ARITH.
       *> Benchmark: integer arithmetic loop (ADD, SUBTRACT, MULTIPLY).
-      *> Loops 10 million times performing basic arithmetic.
+      *> Loops WS-LIMIT times performing basic arithmetic. WS-LIMIT
+      *> defaults to 10 million but can be dialed down (quick laptop
+      *> smoke runs) or up (nightly capacity-planning runs) without
+      *> editing this source, via the BENCH_ITERATIONS environment
+      *> variable or the /tmp/bench-iterations.dat control file.
+      *> Start/elapsed timing for each run is appended to a shared
+      *> trend log (BENCH_TREND_PATH, default /tmp/bench-trend.log)
+      *> keyed by benchmark name and run date, so successive compiler
+      *> builds can be charted against each other over time.
+      *> Checkpoint/restart: progress is saved to a checkpoint file
+      *> (BENCH_CHECKPOINT_PATH, default /tmp/bench-arith-ckpt.dat)
+      *> every BENCH_CKPT_INTERVAL iterations (default 1,000,000). A
+      *> run that finds a non-zero checkpoint resumes the loop and the
+      *> running totals from there instead of starting over; a run
+      *> that completes normally resets the checkpoint to zero.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-FILE ASSIGN DYNAMIC WS-CTL-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-CTL.
+           SELECT TREND-FILE ASSIGN DYNAMIC WS-TREND-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-TREND.
+           SELECT CKPT-FILE ASSIGN DYNAMIC WS-CKPT-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-CKPT.
        DATA DIVISION.
+       FILE SECTION.
+       FD CTL-FILE.
+       01  CTL-RECORD PIC 9(8).
+       FD TREND-FILE.
+       01  TREND-RECORD PIC X(80).
+       FD CKPT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-COUNTER    PIC 9(8).
+           05  CKPT-ACCUM      PIC 9(10).
+           05  CKPT-RESULT     PIC 9(10).
        WORKING-STORAGE SECTION.
        01  WS-COUNTER         PIC 9(8) VALUE 0.
        01  WS-LIMIT           PIC 9(8) VALUE 10000000.
        01  WS-ACCUM           PIC 9(10) VALUE 0.
        01  WS-TEMP            PIC 9(10) VALUE 0.
        01  WS-RESULT          PIC 9(10) VALUE 0.
+       01  WS-ENV-LIMIT       PIC X(8) VALUE SPACES.
+       01  WS-CTL-LIMIT       PIC 9(8) VALUE 0.
+       01  WS-FS-CTL          PIC XX VALUE SPACES.
+       01  WS-CTL-PATH        PIC X(100)
+           VALUE "/tmp/bench-iterations.dat".
+      *> Trend-log timing fields.
+       01  WS-FS-TREND        PIC XX VALUE SPACES.
+       01  WS-TREND-PATH      PIC X(100) VALUE "/tmp/bench-trend.log".
+       01  WS-BENCH-NAME      PIC X(16) VALUE "BENCH-ARITH".
+       01  WS-RUN-DATE        PIC 9(8) VALUE 0.
+       01  WS-START-TIME      PIC 9(8) VALUE 0.
+       01  WS-START-TIME-X REDEFINES WS-START-TIME.
+           05  WS-START-HH    PIC 9(2).
+           05  WS-START-MM    PIC 9(2).
+           05  WS-START-SS    PIC 9(2).
+           05  WS-START-HS    PIC 9(2).
+       01  WS-END-TIME        PIC 9(8) VALUE 0.
+       01  WS-END-TIME-X REDEFINES WS-END-TIME.
+           05  WS-END-HH      PIC 9(2).
+           05  WS-END-MM      PIC 9(2).
+           05  WS-END-SS      PIC 9(2).
+           05  WS-END-HS      PIC 9(2).
+       01  WS-START-CS        PIC 9(9) VALUE 0.
+       01  WS-END-CS          PIC 9(9) VALUE 0.
+       01  WS-ELAPSED-CS      PIC 9(9) VALUE 0.
+       01  WS-ELAPSED-DISP    PIC Z(8)9.
+      *> Checkpoint/restart fields.
+       01  WS-FS-CKPT         PIC XX VALUE SPACES.
+       01  WS-CKPT-PATH       PIC X(100)
+           VALUE "/tmp/bench-arith-ckpt.dat".
+       01  WS-ENV-CKPT-INT    PIC X(8) VALUE SPACES.
+       01  WS-CKPT-INTERVAL   PIC 9(8) VALUE 1000000.
        PROCEDURE DIVISION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-START-TIME FROM TIME
+      *> Loop bound precedence: BENCH_ITERATIONS env var, else the
+      *> control file, else the 10-million compiled-in default.
+           ACCEPT WS-ENV-LIMIT FROM ENVIRONMENT "BENCH_ITERATIONS"
+           IF WS-ENV-LIMIT NOT = SPACES
+             AND FUNCTION TRIM(WS-ENV-LIMIT) IS NUMERIC
+               COMPUTE WS-LIMIT =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-ENV-LIMIT))
+           ELSE
+               OPEN INPUT CTL-FILE
+               IF WS-FS-CTL = "00"
+                   READ CTL-FILE INTO WS-CTL-LIMIT
+                   IF WS-CTL-LIMIT > 0
+                       MOVE WS-CTL-LIMIT TO WS-LIMIT
+                   END-IF
+                   CLOSE CTL-FILE
+               END-IF
+           END-IF
+           ACCEPT WS-CKPT-PATH FROM ENVIRONMENT "BENCH_CHECKPOINT_PATH"
+           IF WS-CKPT-PATH = SPACES
+               MOVE "/tmp/bench-arith-ckpt.dat" TO WS-CKPT-PATH
+           END-IF
+           ACCEPT WS-ENV-CKPT-INT FROM ENVIRONMENT "BENCH_CKPT_INTERVAL"
+           IF WS-ENV-CKPT-INT NOT = SPACES
+             AND FUNCTION TRIM(WS-ENV-CKPT-INT) IS NUMERIC
+               COMPUTE WS-CKPT-INTERVAL =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-ENV-CKPT-INT))
+           END-IF
+           PERFORM 7000-LOAD-CHECKPOINT
            PERFORM UNTIL WS-COUNTER >= WS-LIMIT
                ADD 7 TO WS-ACCUM
                SUBTRACT 3 FROM WS-ACCUM
                MULTIPLY WS-COUNTER BY 2 GIVING WS-TEMP
                ADD WS-TEMP TO WS-RESULT
                ADD 1 TO WS-COUNTER
+               IF FUNCTION MOD(WS-COUNTER, WS-CKPT-INTERVAL) = 0
+                   PERFORM 7500-SAVE-CHECKPOINT
+               END-IF
            END-PERFORM
            DISPLAY "ACCUM=" WS-ACCUM
            DISPLAY "RESULT=" WS-RESULT
+           MOVE 0 TO WS-COUNTER
+           PERFORM 7500-SAVE-CHECKPOINT
+           PERFORM 8000-WRITE-TREND-RECORD
            STOP RUN.
+      *
+       7000-LOAD-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF WS-FS-CKPT = "00"
+               READ CKPT-FILE INTO CKPT-RECORD
+               IF WS-FS-CKPT = "00" AND CKPT-COUNTER > 0
+                   MOVE CKPT-COUNTER TO WS-COUNTER
+                   MOVE CKPT-ACCUM   TO WS-ACCUM
+                   MOVE CKPT-RESULT  TO WS-RESULT
+                   DISPLAY "BENCH-ARITH-RESTART FROM " WS-COUNTER
+               END-IF
+               CLOSE CKPT-FILE
+           END-IF.
+      *
+       7500-SAVE-CHECKPOINT.
+           MOVE WS-COUNTER TO CKPT-COUNTER
+           MOVE WS-ACCUM   TO CKPT-ACCUM
+           MOVE WS-RESULT  TO CKPT-RESULT
+           OPEN OUTPUT CKPT-FILE
+           IF WS-FS-CKPT NOT = "00"
+               DISPLAY "BENCH-ARITH-CKPT-OPEN FAIL " WS-FS-CKPT
+           ELSE
+               WRITE CKPT-RECORD
+               CLOSE CKPT-FILE
+           END-IF.
+      *
+       8000-WRITE-TREND-RECORD.
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-START-CS =
+               ((WS-START-HH * 60 + WS-START-MM) * 60 + WS-START-SS)
+                   * 100 + WS-START-HS
+           COMPUTE WS-END-CS =
+               ((WS-END-HH * 60 + WS-END-MM) * 60 + WS-END-SS)
+                   * 100 + WS-END-HS
+           IF WS-END-CS < WS-START-CS
+               COMPUTE WS-ELAPSED-CS =
+                   WS-END-CS - WS-START-CS + 8640000
+           ELSE
+               COMPUTE WS-ELAPSED-CS = WS-END-CS - WS-START-CS
+           END-IF
+           MOVE WS-ELAPSED-CS TO WS-ELAPSED-DISP
+           ACCEPT WS-TREND-PATH FROM ENVIRONMENT "BENCH_TREND_PATH"
+           IF WS-TREND-PATH = SPACES
+               MOVE "/tmp/bench-trend.log" TO WS-TREND-PATH
+           END-IF
+           OPEN EXTEND TREND-FILE
+           IF WS-FS-TREND = "35"
+               OPEN OUTPUT TREND-FILE
+           END-IF
+           IF WS-FS-TREND NOT = "00"
+               DISPLAY "BENCH-ARITH-TREND-OPEN FAIL " WS-FS-TREND
+           ELSE
+               MOVE SPACES TO TREND-RECORD
+               STRING WS-BENCH-NAME   DELIMITED SIZE
+                      " "             DELIMITED SIZE
+                      WS-RUN-DATE     DELIMITED SIZE
+                      " "             DELIMITED SIZE
+                      WS-ELAPSED-DISP DELIMITED SIZE
+                   INTO TREND-RECORD
+               END-STRING
+               WRITE TREND-RECORD
+               CLOSE TREND-FILE
+           END-IF.
