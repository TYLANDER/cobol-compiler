@@ -2,7 +2,20 @@
        PROGRAM-ID. BENCH-INTRINSIC.
       *> Benchmark: intrinsic function calls.
       *> Exercises LENGTH, REVERSE, UPPER-CASE, MOD, MAX, MIN.
+      *> Start/elapsed timing for each run is appended to a shared
+      *> trend log (BENCH_TREND_PATH, default /tmp/bench-trend.log)
+      *> keyed by benchmark name and run date, so successive compiler
+      *> builds can be charted against each other over time.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TREND-FILE ASSIGN DYNAMIC WS-TREND-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-TREND.
        DATA DIVISION.
+       FILE SECTION.
+       FD TREND-FILE.
+       01  TREND-RECORD PIC X(80).
        WORKING-STORAGE SECTION.
        01  WS-COUNTER         PIC 9(7) VALUE 0.
        01  WS-LIMIT           PIC 9(7) VALUE 2000000.
@@ -12,7 +25,30 @@
        01  WS-A               PIC 9(5) VALUE 0.
        01  WS-B               PIC 9(5) VALUE 0.
        01  WS-MAX-VAL         PIC 9(5) VALUE 0.
+      *> Trend-log timing fields.
+       01  WS-FS-TREND        PIC XX VALUE SPACES.
+       01  WS-TREND-PATH      PIC X(100) VALUE "/tmp/bench-trend.log".
+       01  WS-BENCH-NAME      PIC X(16) VALUE "BENCH-INTRINSIC".
+       01  WS-RUN-DATE        PIC 9(8) VALUE 0.
+       01  WS-START-TIME      PIC 9(8) VALUE 0.
+       01  WS-START-TIME-X REDEFINES WS-START-TIME.
+           05  WS-START-HH    PIC 9(2).
+           05  WS-START-MM    PIC 9(2).
+           05  WS-START-SS    PIC 9(2).
+           05  WS-START-HS    PIC 9(2).
+       01  WS-END-TIME        PIC 9(8) VALUE 0.
+       01  WS-END-TIME-X REDEFINES WS-END-TIME.
+           05  WS-END-HH      PIC 9(2).
+           05  WS-END-MM      PIC 9(2).
+           05  WS-END-SS      PIC 9(2).
+           05  WS-END-HS      PIC 9(2).
+       01  WS-START-CS        PIC 9(9) VALUE 0.
+       01  WS-END-CS          PIC 9(9) VALUE 0.
+       01  WS-ELAPSED-CS      PIC 9(9) VALUE 0.
+       01  WS-ELAPSED-DISP    PIC Z(8)9.
        PROCEDURE DIVISION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-START-TIME FROM TIME
            PERFORM UNTIL WS-COUNTER >= WS-LIMIT
                COMPUTE WS-LEN = FUNCTION LENGTH(WS-STR)
                ADD WS-LEN TO WS-ACCUM
@@ -23,4 +59,43 @@
                ADD 1 TO WS-COUNTER
            END-PERFORM
            DISPLAY "ACCUM=" WS-ACCUM
+           PERFORM 8000-WRITE-TREND-RECORD
            STOP RUN.
+      *
+       8000-WRITE-TREND-RECORD.
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-START-CS =
+               ((WS-START-HH * 60 + WS-START-MM) * 60 + WS-START-SS)
+                   * 100 + WS-START-HS
+           COMPUTE WS-END-CS =
+               ((WS-END-HH * 60 + WS-END-MM) * 60 + WS-END-SS)
+                   * 100 + WS-END-HS
+           IF WS-END-CS < WS-START-CS
+               COMPUTE WS-ELAPSED-CS =
+                   WS-END-CS - WS-START-CS + 8640000
+           ELSE
+               COMPUTE WS-ELAPSED-CS = WS-END-CS - WS-START-CS
+           END-IF
+           MOVE WS-ELAPSED-CS TO WS-ELAPSED-DISP
+           ACCEPT WS-TREND-PATH FROM ENVIRONMENT "BENCH_TREND_PATH"
+           IF WS-TREND-PATH = SPACES
+               MOVE "/tmp/bench-trend.log" TO WS-TREND-PATH
+           END-IF
+           OPEN EXTEND TREND-FILE
+           IF WS-FS-TREND = "35"
+               OPEN OUTPUT TREND-FILE
+           END-IF
+           IF WS-FS-TREND NOT = "00"
+               DISPLAY "BENCH-INTRINSIC-TREND-OPEN FAIL " WS-FS-TREND
+           ELSE
+               MOVE SPACES TO TREND-RECORD
+               STRING WS-BENCH-NAME   DELIMITED SIZE
+                      " "             DELIMITED SIZE
+                      WS-RUN-DATE     DELIMITED SIZE
+                      " "             DELIMITED SIZE
+                      WS-ELAPSED-DISP DELIMITED SIZE
+                   INTO TREND-RECORD
+               END-STRING
+               WRITE TREND-RECORD
+               CLOSE TREND-FILE
+           END-IF.
