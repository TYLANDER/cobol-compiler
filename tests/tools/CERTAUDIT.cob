@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CERTAUDIT.
+      *
+      * Audit trail / run history log for every certification
+      * execution.  Reads the same console-capture log CERTSUMM.cob
+      * and CERTBASE.cob read (one "PROGRAM-ID-TEST-n PASS/FAIL"
+      * DISPLAY line per assertion) and appends one durable record per
+      * run to a permanent audit file: compiler version, run
+      * timestamp, host, total PASS count, total FAIL count, and the
+      * list of distinct failing PROGRAM-IDs.  Unlike the run log
+      * itself (which a fresh job stream truncates every time), this
+      * audit file is opened EXTEND so every run's history accumulates
+      * indefinitely, answering "when did IX104A last pass" months
+      * later during an incident review.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN DYNAMIC WS-LOG-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-LOG.
+           SELECT AUDIT-FILE ASSIGN DYNAMIC WS-AUDIT-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOG-FILE.
+       01 LOG-RECORD PIC X(80).
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD PIC X(240).
+       WORKING-STORAGE SECTION.
+       01 WS-FS-LOG PIC XX VALUE SPACES.
+       01 WS-FS-AUDIT PIC XX VALUE SPACES.
+       01 WS-LOG-PATH PIC X(100) VALUE "/tmp/cert-run.log".
+       01 WS-AUDIT-PATH PIC X(100) VALUE "/tmp/cert-audit.log".
+       01 WS-COMPILER-VER PIC X(20) VALUE SPACES.
+       01 WS-HOST PIC X(20) VALUE SPACES.
+       01 WS-TIMESTAMP PIC X(15) VALUE SPACES.
+       01 WS-CURRENT-DATE-TIME.
+          05 WS-CDT-DATE.
+             10 WS-CDT-YEAR  PIC 9(4).
+             10 WS-CDT-MONTH PIC 9(2).
+             10 WS-CDT-DAY   PIC 9(2).
+          05 WS-CDT-TIME.
+             10 WS-CDT-HOUR  PIC 9(2).
+             10 WS-CDT-MIN   PIC 9(2).
+             10 WS-CDT-SEC   PIC 9(2).
+          05 FILLER          PIC X(11).
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-OPEN-OK PIC 9 VALUE 0.
+       01 WS-KEY PIC X(20).
+       01 WS-REMAINDER PIC X(60).
+       01 WS-PASS-COUNT-LINE PIC 99 VALUE 0.
+       01 WS-TOTAL-PASS PIC 9(6) VALUE 0.
+       01 WS-TOTAL-FAIL PIC 9(6) VALUE 0.
+      *
+       01 WS-FAIL-TABLE.
+          05 WS-FAIL-ENTRY OCCURS 200 TIMES INDEXED BY WS-FAIL-IDX.
+             10 WS-FAIL-PROGRAM-ID PIC X(20).
+       01 WS-FAIL-COUNT PIC 9(5) VALUE 0.
+       01 WS-FOUND-IDX PIC 9(5) VALUE 0.
+       01 WS-FAIL-LIST PIC X(160) VALUE SPACES.
+       01 WS-FAIL-LIST-PTR PIC 9(4) VALUE 1.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LOG
+           PERFORM 3000-WRITE-AUDIT-RECORD
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           MOVE 0 TO WS-OPEN-OK
+           ACCEPT WS-LOG-PATH FROM ENVIRONMENT "CERT_LOG_PATH"
+           IF WS-LOG-PATH = SPACES
+               MOVE "/tmp/cert-run.log" TO WS-LOG-PATH
+           END-IF
+           ACCEPT WS-AUDIT-PATH FROM ENVIRONMENT "CERT_AUDIT_PATH"
+           IF WS-AUDIT-PATH = SPACES
+               MOVE "/tmp/cert-audit.log" TO WS-AUDIT-PATH
+           END-IF
+           ACCEPT WS-COMPILER-VER
+               FROM ENVIRONMENT "CERT_COMPILER_VERSION"
+           IF WS-COMPILER-VER = SPACES
+               MOVE "UNKNOWN" TO WS-COMPILER-VER
+           END-IF
+           ACCEPT WS-HOST FROM ENVIRONMENT "HOSTNAME"
+           IF WS-HOST = SPACES
+               MOVE "UNKNOWN-HOST" TO WS-HOST
+           END-IF
+           ACCEPT WS-CDT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CDT-TIME FROM TIME
+           STRING WS-CDT-YEAR WS-CDT-MONTH WS-CDT-DAY
+               WS-CDT-HOUR WS-CDT-MIN WS-CDT-SEC
+               DELIMITED BY SIZE INTO WS-TIMESTAMP
+           OPEN INPUT LOG-FILE
+           IF WS-FS-LOG NOT = "00"
+               DISPLAY "CERTAUDIT-OPEN FAIL STATUS " WS-FS-LOG
+               MOVE 1 TO WS-EOF
+           ELSE
+               MOVE 1 TO WS-OPEN-OK
+           END-IF.
+      *
+       2000-PROCESS-LOG.
+           PERFORM UNTIL WS-EOF = 1
+               READ LOG-FILE INTO LOG-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0
+                   PERFORM 2100-CLASSIFY-LINE THRU 2100-EXIT
+               END-IF
+           END-PERFORM
+           IF WS-OPEN-OK = 1
+               CLOSE LOG-FILE
+           END-IF.
+      *
+       2100-CLASSIFY-LINE.
+           IF LOG-RECORD(1:1) = " " OR LOG-RECORD = SPACES
+               GO TO 2100-EXIT
+           END-IF
+           MOVE SPACES TO WS-KEY
+           MOVE SPACES TO WS-REMAINDER
+           UNSTRING LOG-RECORD DELIMITED BY " "
+               INTO WS-KEY WS-REMAINDER
+           END-UNSTRING
+           IF WS-KEY = SPACES
+               GO TO 2100-EXIT
+           END-IF
+           MOVE 0 TO WS-PASS-COUNT-LINE
+           INSPECT LOG-RECORD TALLYING WS-PASS-COUNT-LINE
+               FOR ALL "PASS"
+           IF WS-PASS-COUNT-LINE > 0
+               ADD 1 TO WS-TOTAL-PASS
+           ELSE
+               ADD 1 TO WS-TOTAL-FAIL
+               PERFORM 2200-RECORD-FAILING-PROGRAM THRU 2200-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       2200-RECORD-FAILING-PROGRAM.
+      *    WS-KEY may be "PROGRAM-ID-TEST-n" or "PROGRAM-ID-COMPILE";
+      *    either way, only the leading PROGRAM-ID up to the first
+      *    embedded "-TEST-" or trailing "-COMPILE" is kept, so the
+      *    same program failing several assertions is listed once.
+           MOVE SPACES TO WS-REMAINDER
+           UNSTRING WS-KEY DELIMITED BY "-TEST-" OR "-COMPILE"
+               INTO WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER = SPACES
+               MOVE WS-KEY TO WS-REMAINDER
+           END-IF
+           MOVE 0 TO WS-FOUND-IDX
+           SET WS-FAIL-IDX TO 1
+           SEARCH WS-FAIL-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-FAIL-IDX > WS-FAIL-COUNT
+                   CONTINUE
+               WHEN WS-FAIL-PROGRAM-ID(WS-FAIL-IDX) = WS-REMAINDER
+                   MOVE WS-FAIL-IDX TO WS-FOUND-IDX
+           END-SEARCH
+           IF WS-FOUND-IDX = 0 AND WS-FAIL-COUNT < 200
+               ADD 1 TO WS-FAIL-COUNT
+               MOVE WS-REMAINDER TO WS-FAIL-PROGRAM-ID(WS-FAIL-COUNT)
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *
+       3000-WRITE-AUDIT-RECORD.
+           SET WS-FAIL-IDX TO 1
+           PERFORM UNTIL WS-FAIL-IDX > WS-FAIL-COUNT
+               STRING FUNCTION TRIM(WS-FAIL-PROGRAM-ID(WS-FAIL-IDX))
+                   " " DELIMITED BY SIZE
+                   INTO WS-FAIL-LIST
+                   WITH POINTER WS-FAIL-LIST-PTR
+               END-STRING
+               SET WS-FAIL-IDX UP BY 1
+           END-PERFORM
+           MOVE SPACES TO AUDIT-RECORD
+           STRING WS-TIMESTAMP             DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-HOST                 DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-COMPILER-VER         DELIMITED BY SIZE
+                   " PASS=" DELIMITED BY SIZE
+                   WS-TOTAL-PASS           DELIMITED BY SIZE
+                   " FAIL=" DELIMITED BY SIZE
+                   WS-TOTAL-FAIL           DELIMITED BY SIZE
+                   " FAILING=" DELIMITED BY SIZE
+                   WS-FAIL-LIST            DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+           END-STRING
+           OPEN EXTEND AUDIT-FILE
+           IF WS-FS-AUDIT = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-FS-AUDIT NOT = "00"
+               DISPLAY "CERTAUDIT-OPEN-AUDIT-FILE FAIL " WS-FS-AUDIT
+           ELSE
+               WRITE AUDIT-RECORD
+               CLOSE AUDIT-FILE
+               DISPLAY "CERTAUDIT: RUN RECORDED TO " WS-AUDIT-PATH
+           END-IF.
