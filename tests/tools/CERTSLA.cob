@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CERTSLA.
+      *
+      * Elapsed-time / SLA compliance report for the whole nightly
+      * certification run. run_cert_job.sh times each job step (SMOKE,
+      * NIST, BENCH) with the shell's own clock (so a step abending
+      * partway through still has a valid end time) and appends one
+      * "PHASE START-EPOCH END-EPOCH" line per step to a phase-timing
+      * file. This program reads that file, computes each phase's
+      * elapsed seconds and the run's total, compares the total against
+      * the published batch-window SLA (90 minutes = 5400 seconds,
+      * overridable via CERT_SLA_SECONDS), and flags both the SLA
+      * verdict and whichever phase consumed the most time, so a
+      * blown window is caught at run-end instead of when daytime
+      * processing starts late.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PHASE-FILE ASSIGN DYNAMIC WS-PHASE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-PHASE.
+           SELECT PRINT-FILE ASSIGN DYNAMIC WS-PRINT-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-PRINT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PHASE-FILE.
+       01 PHASE-RECORD PIC X(80).
+       FD PRINT-FILE.
+       01 PRINT-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FS-PHASE PIC XX VALUE SPACES.
+       01 WS-PHASE-PATH PIC X(100)
+           VALUE "/tmp/cert-work/phase-times.log".
+       01 WS-FS-PRINT PIC XX VALUE SPACES.
+       01 WS-PRINT-PATH PIC X(100) VALUE "/tmp/cert-sla.prt".
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-OPEN-OK PIC 9 VALUE 0.
+      *
+       01 WS-PHASE-NAME PIC X(10).
+       01 WS-START-EPOCH PIC 9(10).
+       01 WS-END-EPOCH PIC 9(10).
+       01 WS-ELAPSED-SEC PIC 9(8).
+       01 WS-TOTAL-SEC PIC 9(8) VALUE 0.
+       01 WS-MAX-SEC PIC 9(8) VALUE 0.
+       01 WS-MAX-PHASE PIC X(10) VALUE SPACES.
+       01 WS-PHASE-COUNT PIC 9(3) VALUE 0.
+      *
+       01 WS-SLA-ENV PIC X(8) VALUE SPACES.
+       01 WS-SLA-SEC PIC 9(8) VALUE 5400.
+       01 WS-SLA-VERDICT PIC X(4) VALUE SPACES.
+      *
+       01 WS-DISP-TOTAL PIC Z(7)9.
+       01 WS-DISP-SLA PIC Z(7)9.
+       01 WS-DISP-MAX PIC Z(7)9.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PHASES
+           PERFORM 3000-JUDGE-SLA
+           PERFORM 4000-WRITE-REPORT THRU 4000-EXIT
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           MOVE 0 TO WS-OPEN-OK
+           ACCEPT WS-PHASE-PATH FROM ENVIRONMENT "CERT_PHASE_TIMES_PATH"
+           IF WS-PHASE-PATH = SPACES
+               MOVE "/tmp/cert-work/phase-times.log" TO WS-PHASE-PATH
+           END-IF
+           ACCEPT WS-PRINT-PATH FROM ENVIRONMENT "CERT_SLA_PRINT_PATH"
+           IF WS-PRINT-PATH = SPACES
+               MOVE "/tmp/cert-sla.prt" TO WS-PRINT-PATH
+           END-IF
+           ACCEPT WS-SLA-ENV FROM ENVIRONMENT "CERT_SLA_SECONDS"
+           IF WS-SLA-ENV NOT = SPACES
+             AND FUNCTION TRIM(WS-SLA-ENV) IS NUMERIC
+               COMPUTE WS-SLA-SEC =
+                   FUNCTION NUMVAL(FUNCTION TRIM(WS-SLA-ENV))
+           END-IF
+           OPEN INPUT PHASE-FILE
+           IF WS-FS-PHASE NOT = "00"
+               DISPLAY "CERTSLA-OPEN FAIL STATUS " WS-FS-PHASE
+               MOVE 1 TO WS-EOF
+           ELSE
+               MOVE 1 TO WS-OPEN-OK
+           END-IF.
+      *
+       2000-PROCESS-PHASES.
+           PERFORM UNTIL WS-EOF = 1
+               READ PHASE-FILE INTO PHASE-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0 AND PHASE-RECORD NOT = SPACES
+                   PERFORM 2100-PROCESS-ONE-LINE THRU 2100-EXIT
+               END-IF
+           END-PERFORM
+           IF WS-OPEN-OK = 1
+               CLOSE PHASE-FILE
+           END-IF.
+      *
+       2100-PROCESS-ONE-LINE.
+           MOVE SPACES TO WS-PHASE-NAME
+           MOVE 0 TO WS-START-EPOCH
+           MOVE 0 TO WS-END-EPOCH
+           UNSTRING PHASE-RECORD DELIMITED BY ALL " "
+               INTO WS-PHASE-NAME WS-START-EPOCH WS-END-EPOCH
+           END-UNSTRING
+           IF WS-PHASE-NAME = SPACES
+               GO TO 2100-EXIT
+           END-IF
+           ADD 1 TO WS-PHASE-COUNT
+           IF WS-END-EPOCH >= WS-START-EPOCH
+               COMPUTE WS-ELAPSED-SEC = WS-END-EPOCH - WS-START-EPOCH
+           ELSE
+      *        Clock skew/rollover guard - never report a negative
+      *        phase duration, just flag it zero rather than abend.
+               MOVE 0 TO WS-ELAPSED-SEC
+           END-IF
+           ADD WS-ELAPSED-SEC TO WS-TOTAL-SEC
+           DISPLAY "CERTSLA-PHASE " WS-PHASE-NAME
+               " ELAPSED-SEC=" WS-ELAPSED-SEC
+           IF WS-ELAPSED-SEC > WS-MAX-SEC
+               MOVE WS-ELAPSED-SEC TO WS-MAX-SEC
+               MOVE WS-PHASE-NAME TO WS-MAX-PHASE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       3000-JUDGE-SLA.
+           IF WS-PHASE-COUNT = 0
+               MOVE "NONE" TO WS-SLA-VERDICT
+               DISPLAY "CERTSLA-TEST-1 FAIL - NO PHASE TIMING DATA"
+           ELSE
+               IF WS-TOTAL-SEC <= WS-SLA-SEC
+                   MOVE "PASS" TO WS-SLA-VERDICT
+                   DISPLAY "CERTSLA-TEST-1 PASS"
+               ELSE
+                   MOVE "FAIL" TO WS-SLA-VERDICT
+                   DISPLAY "CERTSLA-TEST-1 FAIL - SLA EXCEEDED"
+               END-IF
+           END-IF.
+      *
+       4000-WRITE-REPORT.
+           MOVE WS-TOTAL-SEC TO WS-DISP-TOTAL
+           MOVE WS-SLA-SEC TO WS-DISP-SLA
+           MOVE WS-MAX-SEC TO WS-DISP-MAX
+           DISPLAY "CERTSLA: TOTAL-ELAPSED-SEC=" WS-DISP-TOTAL
+               " SLA-SEC=" WS-DISP-SLA " VERDICT=" WS-SLA-VERDICT
+           DISPLAY "CERTSLA: SLOWEST-PHASE=" WS-MAX-PHASE
+               " ELAPSED-SEC=" WS-DISP-MAX
+           OPEN OUTPUT PRINT-FILE
+           IF WS-FS-PRINT NOT = "00"
+               DISPLAY "CERTSLA-OPEN-PRINT FAIL " WS-FS-PRINT
+               GO TO 4000-EXIT
+           END-IF
+           MOVE SPACES TO PRINT-RECORD
+           STRING "CERT RUN SLA REPORT: TOTAL=" DELIMITED BY SIZE
+                   WS-DISP-TOTAL DELIMITED BY SIZE
+                   " SLA=" DELIMITED BY SIZE
+                   WS-DISP-SLA DELIMITED BY SIZE
+                   " VERDICT=" DELIMITED BY SIZE
+                   WS-SLA-VERDICT DELIMITED BY SIZE
+                   " SLOWEST=" DELIMITED BY SIZE
+                   WS-MAX-PHASE DELIMITED BY SIZE
+               INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD
+           CLOSE PRINT-FILE
+           DISPLAY "CERTSLA: REPORT WRITTEN TO "
+               FUNCTION TRIM(WS-PRINT-PATH).
+       4000-EXIT.
+           EXIT.
