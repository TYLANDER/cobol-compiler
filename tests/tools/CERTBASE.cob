@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CERTBASE.
+      *
+      * Baseline comparison / regression flagging across compiler
+      * versions.  Reads tonight's certification run log (the same
+      * "PROGRAM-ID-TEST-n PASS/FAIL" capture CERTSUMM.cob reads) and
+      * the last certified baseline matrix, and flags any test that
+      * flipped from PASS to FAIL since the baseline was captured.
+      * A flip is a build blocker: RETURN-CODE is set non-zero so the
+      * job stream (see run_certification.sh) can stop the batch
+      * window before a newly-broken build is certified.
+      *
+      * The baseline matrix is a flat file of
+      *   <PROGRAM-ID-TEST-n> <PASS/FAIL>
+      * records.  Run this program with CERT_PROMOTE=Y to additionally
+      * rewrite the baseline from tonight's run once it is accepted as
+      * the new known-good result (the promotion happens after the
+      * comparison, so a promote run still reports any prior-baseline
+      * regressions before replacing it).
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN DYNAMIC WS-LOG-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-LOG.
+           SELECT BASE-FILE ASSIGN DYNAMIC WS-BASE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-BASE.
+           SELECT NEW-BASE-FILE ASSIGN DYNAMIC WS-BASE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-NEWBASE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOG-FILE.
+       01 LOG-RECORD PIC X(80).
+       FD BASE-FILE.
+       01 BASE-RECORD PIC X(40).
+       FD NEW-BASE-FILE.
+       01 NEW-BASE-RECORD PIC X(40).
+       WORKING-STORAGE SECTION.
+       01 WS-FS-LOG PIC XX VALUE SPACES.
+       01 WS-FS-BASE PIC XX VALUE SPACES.
+       01 WS-FS-NEWBASE PIC XX VALUE SPACES.
+       01 WS-LOG-PATH PIC X(100) VALUE "/tmp/cert-run.log".
+       01 WS-BASE-PATH PIC X(100) VALUE "/tmp/cert-baseline.dat".
+       01 WS-PROMOTE PIC X(1) VALUE "N".
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-KEY PIC X(20).
+       01 WS-REMAINDER PIC X(60).
+       01 WS-VERDICT PIC X(4).
+       01 WS-PASS-COUNT PIC 99 VALUE 0.
+       01 WS-REGRESSION-COUNT PIC 9(5) VALUE 0.
+      *
+       01 WS-BASE-TABLE.
+          05 WS-BASE-ENTRY OCCURS 2000 TIMES INDEXED BY WS-BASE-IDX.
+             10 WS-BASE-KEY     PIC X(20).
+             10 WS-BASE-VERDICT PIC X(4).
+       01 WS-BASE-COUNT PIC 9(5) VALUE 0.
+       01 WS-FOUND-IDX PIC 9(5) VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-BASELINE THRU 2000-EXIT
+           PERFORM 3000-COMPARE-CURRENT-RUN THRU 3000-EXIT
+           PERFORM 4000-REPORT
+           IF WS-PROMOTE = "Y"
+               PERFORM 5000-PROMOTE-BASELINE
+           END-IF
+           IF WS-REGRESSION-COUNT > 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           ACCEPT WS-LOG-PATH FROM ENVIRONMENT "CERT_LOG_PATH"
+           IF WS-LOG-PATH = SPACES
+               MOVE "/tmp/cert-run.log" TO WS-LOG-PATH
+           END-IF
+           ACCEPT WS-BASE-PATH FROM ENVIRONMENT "CERT_BASELINE_PATH"
+           IF WS-BASE-PATH = SPACES
+               MOVE "/tmp/cert-baseline.dat" TO WS-BASE-PATH
+           END-IF
+           ACCEPT WS-PROMOTE FROM ENVIRONMENT "CERT_PROMOTE".
+      *
+       2000-LOAD-BASELINE.
+           OPEN INPUT BASE-FILE
+           IF WS-FS-BASE NOT = "00"
+               DISPLAY "CERTBASE: NO PRIOR BASELINE FOUND - "
+                   "FIRST CERTIFIED RUN"
+               GO TO 2000-EXIT
+           END-IF
+           PERFORM UNTIL WS-EOF = 1
+               READ BASE-FILE INTO BASE-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0 AND BASE-RECORD NOT = SPACES
+                   ADD 1 TO WS-BASE-COUNT
+                   MOVE BASE-RECORD(1:20)
+                       TO WS-BASE-KEY(WS-BASE-COUNT)
+                   MOVE BASE-RECORD(22:4)
+                       TO WS-BASE-VERDICT(WS-BASE-COUNT)
+               END-IF
+           END-PERFORM
+           CLOSE BASE-FILE.
+       2000-EXIT.
+           EXIT.
+      *
+       3000-COMPARE-CURRENT-RUN.
+           MOVE 0 TO WS-EOF
+           OPEN INPUT LOG-FILE
+           IF WS-FS-LOG NOT = "00"
+               DISPLAY "CERTBASE-OPEN FAIL STATUS " WS-FS-LOG
+               GO TO 3000-EXIT
+           END-IF
+           PERFORM UNTIL WS-EOF = 1
+               READ LOG-FILE INTO LOG-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0
+                   PERFORM 3100-CHECK-LINE THRU 3100-EXIT
+               END-IF
+           END-PERFORM
+           CLOSE LOG-FILE.
+       3000-EXIT.
+           EXIT.
+      *
+       3100-CHECK-LINE.
+           MOVE SPACES TO WS-KEY
+           MOVE SPACES TO WS-REMAINDER
+           UNSTRING LOG-RECORD DELIMITED BY " "
+               INTO WS-KEY WS-REMAINDER
+           END-UNSTRING
+           IF WS-KEY = SPACES
+               GO TO 3100-EXIT
+           END-IF
+           MOVE 0 TO WS-PASS-COUNT
+           INSPECT LOG-RECORD TALLYING WS-PASS-COUNT FOR ALL "PASS"
+           IF WS-PASS-COUNT > 0
+               MOVE "PASS" TO WS-VERDICT
+           ELSE
+               MOVE "FAIL" TO WS-VERDICT
+           END-IF
+           PERFORM 3200-FIND-BASELINE-ENTRY THRU 3200-EXIT
+           IF WS-FOUND-IDX > 0
+               IF WS-BASE-VERDICT(WS-FOUND-IDX) = "PASS"
+                 AND WS-VERDICT = "FAIL"
+                   ADD 1 TO WS-REGRESSION-COUNT
+                   DISPLAY "REGRESSION: " WS-KEY
+                       " WAS PASS, NOW FAIL"
+               END-IF
+           END-IF.
+       3100-EXIT.
+           EXIT.
+      *
+       3200-FIND-BASELINE-ENTRY.
+           MOVE 0 TO WS-FOUND-IDX
+           SET WS-BASE-IDX TO 1
+           SEARCH WS-BASE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-BASE-IDX > WS-BASE-COUNT
+                   CONTINUE
+               WHEN WS-BASE-KEY(WS-BASE-IDX) = WS-KEY
+                   MOVE WS-BASE-IDX TO WS-FOUND-IDX
+           END-SEARCH.
+       3200-EXIT.
+           EXIT.
+      *
+       4000-REPORT.
+           DISPLAY "============================================".
+           DISPLAY "BASELINE REGRESSION CHECK".
+           DISPLAY "============================================".
+           DISPLAY "FLIPPED PASS-TO-FAIL: " WS-REGRESSION-COUNT.
+           IF WS-REGRESSION-COUNT = 0
+               DISPLAY "NO REGRESSIONS - BUILD MAY PROCEED"
+           ELSE
+               DISPLAY "BUILD BLOCKED - REGRESSIONS DETECTED"
+           END-IF.
+      *
+       5000-PROMOTE-BASELINE.
+           MOVE 0 TO WS-EOF
+           OPEN INPUT LOG-FILE
+           OPEN OUTPUT NEW-BASE-FILE
+           PERFORM UNTIL WS-EOF = 1
+               READ LOG-FILE INTO LOG-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0
+                   PERFORM 5100-WRITE-BASELINE-LINE THRU 5100-EXIT
+               END-IF
+           END-PERFORM
+           CLOSE LOG-FILE
+           CLOSE NEW-BASE-FILE
+           DISPLAY "BASELINE PROMOTED FROM TONIGHT'S RUN".
+      *
+       5100-WRITE-BASELINE-LINE.
+           MOVE SPACES TO WS-KEY
+           MOVE SPACES TO WS-REMAINDER
+           UNSTRING LOG-RECORD DELIMITED BY " "
+               INTO WS-KEY WS-REMAINDER
+           END-UNSTRING
+           IF WS-KEY = SPACES
+               GO TO 5100-EXIT
+           END-IF
+           MOVE 0 TO WS-PASS-COUNT
+           INSPECT LOG-RECORD TALLYING WS-PASS-COUNT FOR ALL "PASS"
+           MOVE SPACES TO NEW-BASE-RECORD
+           MOVE WS-KEY TO NEW-BASE-RECORD(1:20)
+           IF WS-PASS-COUNT > 0
+               MOVE "PASS" TO NEW-BASE-RECORD(22:4)
+           ELSE
+               MOVE "FAIL" TO NEW-BASE-RECORD(22:4)
+           END-IF
+           WRITE NEW-BASE-RECORD.
+       5100-EXIT.
+           EXIT.
