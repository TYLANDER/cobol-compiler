@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CERTPRINT.
+      *
+      * Paginated print-file report subprogram, CALLed from CERTSUMM
+      * (the certification driver) after it finishes its console
+      * summary.  Re-reads the same console-capture log CERTSUMM,
+      * CERTBASE, and CERTAUDIT all read, rolls it up one detail line
+      * per PROGRAM-ID (instead of per-category, as CERTSUMM does),
+      * and writes a headered, page-broken print file - every 60
+      * detail lines starts a new page with a repeated header - plus
+      * a grand-total PASS/FAIL line, so the compiler team can be
+      * handed a real paginated report artifact instead of only a
+      * raw console transcript.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN DYNAMIC LS-LOG-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-LOG.
+           SELECT PRINT-FILE ASSIGN DYNAMIC LS-PRINT-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-PRINT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOG-FILE.
+       01 LOG-RECORD PIC X(80).
+       FD PRINT-FILE.
+       01 PRINT-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FS-LOG PIC XX VALUE SPACES.
+       01 WS-FS-PRINT PIC XX VALUE SPACES.
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-OPEN-OK PIC 9 VALUE 0.
+       01 WS-KEY PIC X(20).
+       01 WS-REMAINDER PIC X(60).
+       01 WS-PROGRAM-ID PIC X(20).
+       01 WS-PASS-COUNT-LINE PIC 99 VALUE 0.
+       01 WS-FOUND-IDX PIC 9(5) VALUE 0.
+      *
+       01 WS-PGM-TABLE.
+          05 WS-PGM-ENTRY OCCURS 500 TIMES INDEXED BY WS-PGM-IDX.
+             10 WS-PGM-PROGRAM-ID PIC X(20).
+             10 WS-PGM-PASS       PIC 9(4) VALUE 0.
+             10 WS-PGM-FAIL       PIC 9(4) VALUE 0.
+       01 WS-PGM-COUNT PIC 9(5) VALUE 0.
+       01 WS-TOTAL-PASS PIC 9(6) VALUE 0.
+       01 WS-TOTAL-FAIL PIC 9(6) VALUE 0.
+      *
+       01 WS-LINE-COUNT PIC 9(3) VALUE 0.
+       01 WS-PAGE-NUMBER PIC 9(3) VALUE 0.
+       01 WS-DETAIL-LINE.
+          05 WS-D-PROGRAM-ID PIC X(20).
+          05 FILLER          PIC X(2) VALUE SPACES.
+          05 WS-D-PASS       PIC ZZZ9.
+          05 FILLER          PIC X(6) VALUE SPACES.
+          05 WS-D-FAIL       PIC ZZZ9.
+          05 FILLER          PIC X(6) VALUE SPACES.
+          05 WS-D-VERDICT    PIC X(4).
+       LINKAGE SECTION.
+       01 LS-LOG-PATH PIC X(100).
+       01 LS-PRINT-PATH PIC X(100).
+       PROCEDURE DIVISION USING LS-LOG-PATH LS-PRINT-PATH.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LOG
+           PERFORM 3000-WRITE-REPORT THRU 3000-EXIT
+           GOBACK.
+      *
+       1000-INITIALIZE.
+           MOVE 0 TO WS-OPEN-OK
+           OPEN INPUT LOG-FILE
+           IF WS-FS-LOG NOT = "00"
+               DISPLAY "CERTPRINT-OPEN-LOG FAIL STATUS " WS-FS-LOG
+               MOVE 1 TO WS-EOF
+           ELSE
+               MOVE 1 TO WS-OPEN-OK
+           END-IF.
+      *
+       2000-PROCESS-LOG.
+           PERFORM UNTIL WS-EOF = 1
+               READ LOG-FILE INTO LOG-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0
+                   PERFORM 2100-CLASSIFY-LINE THRU 2100-EXIT
+               END-IF
+           END-PERFORM
+           IF WS-OPEN-OK = 1
+               CLOSE LOG-FILE
+           END-IF.
+      *
+       2100-CLASSIFY-LINE.
+           IF LOG-RECORD(1:1) = " " OR LOG-RECORD = SPACES
+               GO TO 2100-EXIT
+           END-IF
+           MOVE SPACES TO WS-KEY
+           MOVE SPACES TO WS-REMAINDER
+           UNSTRING LOG-RECORD DELIMITED BY " "
+               INTO WS-KEY WS-REMAINDER
+           END-UNSTRING
+           IF WS-KEY = SPACES
+               GO TO 2100-EXIT
+           END-IF
+           MOVE SPACES TO WS-PROGRAM-ID
+           UNSTRING WS-KEY DELIMITED BY "-TEST-" OR "-COMPILE"
+               INTO WS-PROGRAM-ID
+           END-UNSTRING
+           IF WS-PROGRAM-ID = SPACES
+               MOVE WS-KEY TO WS-PROGRAM-ID
+           END-IF
+           MOVE 0 TO WS-PASS-COUNT-LINE
+           INSPECT LOG-RECORD TALLYING WS-PASS-COUNT-LINE
+               FOR ALL "PASS"
+           PERFORM 2200-FIND-OR-ADD-PROGRAM THRU 2200-EXIT
+           IF WS-PASS-COUNT-LINE > 0
+               ADD 1 TO WS-PGM-PASS(WS-FOUND-IDX)
+               ADD 1 TO WS-TOTAL-PASS
+           ELSE
+               ADD 1 TO WS-PGM-FAIL(WS-FOUND-IDX)
+               ADD 1 TO WS-TOTAL-FAIL
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       2200-FIND-OR-ADD-PROGRAM.
+           MOVE 0 TO WS-FOUND-IDX
+           SET WS-PGM-IDX TO 1
+           SEARCH WS-PGM-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-PGM-IDX > WS-PGM-COUNT
+                   CONTINUE
+               WHEN WS-PGM-PROGRAM-ID(WS-PGM-IDX) = WS-PROGRAM-ID
+                   MOVE WS-PGM-IDX TO WS-FOUND-IDX
+           END-SEARCH
+           IF WS-FOUND-IDX = 0 AND WS-PGM-COUNT < 500
+               ADD 1 TO WS-PGM-COUNT
+               MOVE WS-PGM-COUNT TO WS-FOUND-IDX
+               MOVE WS-PROGRAM-ID TO WS-PGM-PROGRAM-ID(WS-FOUND-IDX)
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *
+       3000-WRITE-REPORT.
+           OPEN OUTPUT PRINT-FILE
+           IF WS-FS-PRINT NOT = "00"
+               DISPLAY "CERTPRINT-OPEN-PRINT FAIL " WS-FS-PRINT
+               GO TO 3000-EXIT
+           END-IF
+           MOVE 0 TO WS-PAGE-NUMBER
+           MOVE 60 TO WS-LINE-COUNT
+           SET WS-PGM-IDX TO 1
+           PERFORM UNTIL WS-PGM-IDX > WS-PGM-COUNT
+               IF WS-LINE-COUNT >= 60
+                   PERFORM 3100-WRITE-HEADER THRU 3100-EXIT
+               END-IF
+               MOVE WS-PGM-PROGRAM-ID(WS-PGM-IDX) TO WS-D-PROGRAM-ID
+               MOVE WS-PGM-PASS(WS-PGM-IDX) TO WS-D-PASS
+               MOVE WS-PGM-FAIL(WS-PGM-IDX) TO WS-D-FAIL
+               IF WS-PGM-FAIL(WS-PGM-IDX) = 0
+                   MOVE "PASS" TO WS-D-VERDICT
+               ELSE
+                   MOVE "FAIL" TO WS-D-VERDICT
+               END-IF
+               MOVE SPACES TO PRINT-RECORD
+               STRING WS-D-PROGRAM-ID DELIMITED BY SIZE
+                   "  " DELIMITED BY SIZE
+                   WS-D-PASS DELIMITED BY SIZE
+                   "      " DELIMITED BY SIZE
+                   WS-D-FAIL DELIMITED BY SIZE
+                   "      " DELIMITED BY SIZE
+                   WS-D-VERDICT DELIMITED BY SIZE
+                   INTO PRINT-RECORD
+               END-STRING
+               WRITE PRINT-RECORD
+               ADD 1 TO WS-LINE-COUNT
+               SET WS-PGM-IDX UP BY 1
+           END-PERFORM
+           PERFORM 3200-WRITE-GRAND-TOTAL THRU 3200-EXIT
+           CLOSE PRINT-FILE
+           DISPLAY "CERTPRINT: REPORT WRITTEN TO "
+               FUNCTION TRIM(LS-PRINT-PATH).
+       3000-EXIT.
+           EXIT.
+      *
+       3100-WRITE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE SPACES TO PRINT-RECORD
+           STRING "CERTIFICATION RUN DETAIL REPORT - PAGE "
+                   DELIMITED BY SIZE
+               WS-PAGE-NUMBER DELIMITED BY SIZE
+               INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD
+           MOVE "PROGRAM-ID            PASS      FAIL      VERDICT"
+               TO PRINT-RECORD
+           WRITE PRINT-RECORD
+           MOVE 0 TO WS-LINE-COUNT.
+       3100-EXIT.
+           EXIT.
+      *
+       3200-WRITE-GRAND-TOTAL.
+           MOVE SPACES TO PRINT-RECORD
+           WRITE PRINT-RECORD
+           MOVE SPACES TO PRINT-RECORD
+           STRING "GRAND TOTAL: PASS=" DELIMITED BY SIZE
+               WS-TOTAL-PASS DELIMITED BY SIZE
+               "  FAIL=" DELIMITED BY SIZE
+               WS-TOTAL-FAIL DELIMITED BY SIZE
+               INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD.
+       3200-EXIT.
+           EXIT.
