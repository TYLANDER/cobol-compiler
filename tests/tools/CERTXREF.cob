@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CERTXREF.
+      *
+      * Shared-copybook cross-reference report.
+      * Reads the flat manifest produced by scan_sm_copybooks.sh (one
+      * fixed-width "<PROGRAM-ID><COPYBOOK>" pair per COPY statement
+      * found across the tests/nist/SM-series sources) and inverts it
+      * into a copybook-member-centric report: every copybook member,
+      * followed by the list of distinct PROGRAM-IDs that COPY it.
+      * A SM-series copybook change's full blast radius is exactly the
+      * PROGRAM-ID list under that member's heading below, so this
+      * report is consulted before any SM-series copybook is edited.
+      *
+      * The manifest is built from source text alone, independent of
+      * whether a given SM program currently compiles (several of the
+      * SM1xxA/SM2xxA copybook members do not yet exist on disk) -
+      * this report's job is to show the dependency, not to certify
+      * the member compiles.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANIFEST-FILE ASSIGN DYNAMIC WS-MANIFEST-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-MANIFEST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MANIFEST-FILE.
+       01 MANIFEST-RECORD.
+          05 MANIFEST-PROGRAM-ID PIC X(20).
+          05 MANIFEST-MEMBER     PIC X(20).
+       WORKING-STORAGE SECTION.
+       01 WS-FS-MANIFEST PIC XX VALUE SPACES.
+       01 WS-MANIFEST-PATH PIC X(100) VALUE "/tmp/sm-copy-xref.dat".
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-OPEN-OK PIC 9 VALUE 0.
+       01 WS-MEMBER-IDX-FOUND PIC 9(3) VALUE 0.
+       01 WS-PGM-IDX-FOUND PIC 9(3) VALUE 0.
+      *
+       01 WS-XREF-TABLE.
+          05 WS-XREF-ENTRY OCCURS 60 TIMES INDEXED BY WS-XREF-IDX.
+             10 WS-XREF-MEMBER PIC X(20).
+             10 WS-XREF-PGM-COUNT PIC 9(3) VALUE 0.
+             10 WS-XREF-PGM-LIST.
+                15 WS-XREF-PGM OCCURS 30 TIMES
+                   INDEXED BY WS-PGM-IDX PIC X(20).
+       01 WS-MEMBER-COUNT PIC 9(3) VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MANIFEST
+           PERFORM 3000-PRINT-REPORT
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           MOVE 0 TO WS-OPEN-OK
+           ACCEPT WS-MANIFEST-PATH FROM ENVIRONMENT "CERT_XREF_MANIFEST"
+           IF WS-MANIFEST-PATH = SPACES
+               MOVE "/tmp/sm-copy-xref.dat" TO WS-MANIFEST-PATH
+           END-IF
+           OPEN INPUT MANIFEST-FILE
+           IF WS-FS-MANIFEST NOT = "00"
+               DISPLAY "CERTXREF-OPEN FAIL STATUS " WS-FS-MANIFEST
+               MOVE 1 TO WS-EOF
+           ELSE
+               MOVE 1 TO WS-OPEN-OK
+           END-IF.
+      *
+       2000-PROCESS-MANIFEST.
+           PERFORM UNTIL WS-EOF = 1
+               READ MANIFEST-FILE
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0 AND MANIFEST-RECORD NOT = SPACES
+                   PERFORM 2100-RECORD-PAIR THRU 2100-EXIT
+               END-IF
+           END-PERFORM
+           IF WS-OPEN-OK = 1
+               CLOSE MANIFEST-FILE
+           END-IF.
+      *
+       2100-RECORD-PAIR.
+           MOVE 0 TO WS-MEMBER-IDX-FOUND
+           SET WS-XREF-IDX TO 1
+           SEARCH WS-XREF-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-XREF-IDX > WS-MEMBER-COUNT
+                   CONTINUE
+               WHEN WS-XREF-MEMBER(WS-XREF-IDX) = MANIFEST-MEMBER
+                   MOVE WS-XREF-IDX TO WS-MEMBER-IDX-FOUND
+           END-SEARCH
+           IF WS-MEMBER-IDX-FOUND = 0
+               IF WS-MEMBER-COUNT < 60
+                   ADD 1 TO WS-MEMBER-COUNT
+                   MOVE WS-MEMBER-COUNT TO WS-MEMBER-IDX-FOUND
+                   MOVE MANIFEST-MEMBER
+                       TO WS-XREF-MEMBER(WS-MEMBER-IDX-FOUND)
+               ELSE
+                   GO TO 2100-EXIT
+               END-IF
+           END-IF
+           MOVE 0 TO WS-PGM-IDX-FOUND
+           SET WS-PGM-IDX TO 1
+           SEARCH WS-XREF-PGM
+               AT END
+                   CONTINUE
+               WHEN WS-PGM-IDX > WS-XREF-PGM-COUNT(WS-MEMBER-IDX-FOUND)
+                   CONTINUE
+               WHEN WS-XREF-PGM(WS-MEMBER-IDX-FOUND, WS-PGM-IDX)
+                       = MANIFEST-PROGRAM-ID
+                   MOVE WS-PGM-IDX TO WS-PGM-IDX-FOUND
+           END-SEARCH
+           IF WS-PGM-IDX-FOUND = 0
+                   AND WS-XREF-PGM-COUNT(WS-MEMBER-IDX-FOUND) < 30
+               ADD 1 TO WS-XREF-PGM-COUNT(WS-MEMBER-IDX-FOUND)
+               MOVE MANIFEST-PROGRAM-ID TO
+                   WS-XREF-PGM(WS-MEMBER-IDX-FOUND,
+                       WS-XREF-PGM-COUNT(WS-MEMBER-IDX-FOUND))
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       3000-PRINT-REPORT.
+           DISPLAY "============================================".
+           DISPLAY "SM-SERIES COPYBOOK CROSS-REFERENCE REPORT".
+           DISPLAY "============================================".
+           SET WS-XREF-IDX TO 1.
+           PERFORM UNTIL WS-XREF-IDX > WS-MEMBER-COUNT
+               DISPLAY FUNCTION TRIM(WS-XREF-MEMBER(WS-XREF-IDX))
+                   " (" WS-XREF-PGM-COUNT(WS-XREF-IDX) " PROGRAM(S))"
+               SET WS-PGM-IDX TO 1
+               PERFORM UNTIL WS-PGM-IDX
+                       > WS-XREF-PGM-COUNT(WS-XREF-IDX)
+                   DISPLAY "    " WS-XREF-PGM(WS-XREF-IDX, WS-PGM-IDX)
+                   SET WS-PGM-IDX UP BY 1
+               END-PERFORM
+               SET WS-XREF-IDX UP BY 1
+           END-PERFORM.
+           DISPLAY "============================================".
+           DISPLAY "TOTAL COPYBOOK MEMBERS: " WS-MEMBER-COUNT.
