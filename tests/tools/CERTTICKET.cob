@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CERTTICKET.
+      *
+      * Ticket-intake extract generator.  CERTBASE.cob already detects
+      * a PROGRAM-ID-TEST-n flipping from PASS in the prior baseline
+      * to FAIL in tonight's run and blocks the build; this program
+      * reads the same two inputs (the baseline matrix and tonight's
+      * console-capture log) and, for every such flip, appends one
+      * flat record - PROGRAM-ID, TEST-n label, and the failing
+      * DISPLAY text - to a batch-friendly extract file our ticket-
+      * intake job already polls, so a regression opens a ticket
+      * automatically instead of waiting for a human to notice the
+      * DISPLAY output and open one by hand.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN DYNAMIC WS-LOG-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-LOG.
+           SELECT BASE-FILE ASSIGN DYNAMIC WS-BASE-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-BASE.
+           SELECT TICKET-FILE ASSIGN DYNAMIC WS-TICKET-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-TICKET.
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOG-FILE.
+       01 LOG-RECORD PIC X(80).
+       FD BASE-FILE.
+       01 BASE-RECORD PIC X(40).
+       FD TICKET-FILE.
+       01 TICKET-RECORD PIC X(100).
+       WORKING-STORAGE SECTION.
+       01 WS-FS-LOG PIC XX VALUE SPACES.
+       01 WS-FS-BASE PIC XX VALUE SPACES.
+       01 WS-FS-TICKET PIC XX VALUE SPACES.
+       01 WS-LOG-PATH PIC X(100) VALUE "/tmp/cert-run.log".
+       01 WS-BASE-PATH PIC X(100) VALUE "/tmp/cert-baseline.dat".
+       01 WS-TICKET-PATH PIC X(100) VALUE "/tmp/cert-tickets.dat".
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-KEY PIC X(20).
+       01 WS-REMAINDER PIC X(60).
+       01 WS-VERDICT PIC X(4).
+       01 WS-PASS-COUNT PIC 99 VALUE 0.
+       01 WS-TICKET-COUNT PIC 9(5) VALUE 0.
+       01 WS-PROGRAM-ID PIC X(20).
+       01 WS-TEST-NUM PIC X(10).
+       01 WS-TEST-LABEL PIC X(14).
+       01 WS-REM-START PIC 9(4) VALUE 0.
+      *
+       01 WS-BASE-TABLE.
+          05 WS-BASE-ENTRY OCCURS 2000 TIMES INDEXED BY WS-BASE-IDX.
+             10 WS-BASE-KEY     PIC X(20).
+             10 WS-BASE-VERDICT PIC X(4).
+       01 WS-BASE-COUNT PIC 9(5) VALUE 0.
+       01 WS-FOUND-IDX PIC 9(5) VALUE 0.
+      *
+       01 WS-TICKET-LINE.
+          05 WS-T-PROGRAM-ID  PIC X(20).
+          05 FILLER           PIC X(2) VALUE SPACES.
+          05 WS-T-TEST-LABEL  PIC X(14).
+          05 FILLER           PIC X(2) VALUE SPACES.
+          05 WS-T-FAIL-TEXT   PIC X(60).
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-BASELINE THRU 2000-EXIT
+           PERFORM 3000-EXTRACT-REGRESSIONS THRU 3000-EXIT
+           PERFORM 4000-REPORT
+           IF WS-TICKET-COUNT > 0
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           ACCEPT WS-LOG-PATH FROM ENVIRONMENT "CERT_LOG_PATH"
+           IF WS-LOG-PATH = SPACES
+               MOVE "/tmp/cert-run.log" TO WS-LOG-PATH
+           END-IF
+           ACCEPT WS-BASE-PATH FROM ENVIRONMENT "CERT_BASELINE_PATH"
+           IF WS-BASE-PATH = SPACES
+               MOVE "/tmp/cert-baseline.dat" TO WS-BASE-PATH
+           END-IF
+           ACCEPT WS-TICKET-PATH FROM ENVIRONMENT "CERT_TICKET_PATH"
+           IF WS-TICKET-PATH = SPACES
+               MOVE "/tmp/cert-tickets.dat" TO WS-TICKET-PATH
+           END-IF.
+      *
+       2000-LOAD-BASELINE.
+           OPEN INPUT BASE-FILE
+           IF WS-FS-BASE NOT = "00"
+               DISPLAY "CERTTICKET: NO PRIOR BASELINE FOUND - "
+                   "NOTHING TO COMPARE"
+               GO TO 2000-EXIT
+           END-IF
+           PERFORM UNTIL WS-EOF = 1
+               READ BASE-FILE INTO BASE-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0 AND BASE-RECORD NOT = SPACES
+                   ADD 1 TO WS-BASE-COUNT
+                   MOVE BASE-RECORD(1:20)
+                       TO WS-BASE-KEY(WS-BASE-COUNT)
+                   MOVE BASE-RECORD(22:4)
+                       TO WS-BASE-VERDICT(WS-BASE-COUNT)
+               END-IF
+           END-PERFORM
+           CLOSE BASE-FILE.
+       2000-EXIT.
+           EXIT.
+      *
+       3000-EXTRACT-REGRESSIONS.
+           MOVE 0 TO WS-EOF
+           OPEN INPUT LOG-FILE
+           IF WS-FS-LOG NOT = "00"
+               DISPLAY "CERTTICKET-OPEN-LOG FAIL STATUS " WS-FS-LOG
+               GO TO 3000-EXIT
+           END-IF
+           OPEN OUTPUT TICKET-FILE
+           IF WS-FS-TICKET NOT = "00"
+               DISPLAY "CERTTICKET-OPEN-TICKET FAIL " WS-FS-TICKET
+               CLOSE LOG-FILE
+               GO TO 3000-EXIT
+           END-IF
+           PERFORM UNTIL WS-EOF = 1
+               READ LOG-FILE INTO LOG-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0
+                   PERFORM 3100-CHECK-LINE THRU 3100-EXIT
+               END-IF
+           END-PERFORM
+           CLOSE LOG-FILE
+           CLOSE TICKET-FILE.
+       3000-EXIT.
+           EXIT.
+      *
+       3100-CHECK-LINE.
+           MOVE SPACES TO WS-KEY
+           MOVE SPACES TO WS-REMAINDER
+           UNSTRING LOG-RECORD DELIMITED BY " "
+               INTO WS-KEY WS-REMAINDER
+           END-UNSTRING
+           IF WS-KEY = SPACES
+               GO TO 3100-EXIT
+           END-IF
+      * The UNSTRING above only carries WS-REMAINDER up to the NEXT
+      * space, not to the end of the line; re-slice LOG-RECORD past
+      * the key so the ticket text keeps the full failing message.
+           COMPUTE WS-REM-START =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-KEY)) + 2
+           MOVE LOG-RECORD(WS-REM-START:) TO WS-REMAINDER
+           MOVE 0 TO WS-PASS-COUNT
+           INSPECT LOG-RECORD TALLYING WS-PASS-COUNT FOR ALL "PASS"
+           IF WS-PASS-COUNT > 0
+               MOVE "PASS" TO WS-VERDICT
+           ELSE
+               MOVE "FAIL" TO WS-VERDICT
+           END-IF
+           PERFORM 3200-FIND-BASELINE-ENTRY THRU 3200-EXIT
+           IF WS-FOUND-IDX > 0
+               IF WS-BASE-VERDICT(WS-FOUND-IDX) = "PASS"
+                 AND WS-VERDICT = "FAIL"
+                   PERFORM 3300-WRITE-TICKET THRU 3300-EXIT
+               END-IF
+           END-IF.
+       3100-EXIT.
+           EXIT.
+      *
+       3200-FIND-BASELINE-ENTRY.
+           MOVE 0 TO WS-FOUND-IDX
+           SET WS-BASE-IDX TO 1
+           SEARCH WS-BASE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-BASE-IDX > WS-BASE-COUNT
+                   CONTINUE
+               WHEN WS-BASE-KEY(WS-BASE-IDX) = WS-KEY
+                   MOVE WS-BASE-IDX TO WS-FOUND-IDX
+           END-SEARCH.
+       3200-EXIT.
+           EXIT.
+      *
+       3300-WRITE-TICKET.
+           MOVE SPACES TO WS-PROGRAM-ID
+           MOVE SPACES TO WS-TEST-NUM
+           UNSTRING WS-KEY DELIMITED BY "-TEST-"
+               INTO WS-PROGRAM-ID WS-TEST-NUM
+           END-UNSTRING
+           IF WS-TEST-NUM = SPACES
+               MOVE WS-KEY TO WS-PROGRAM-ID
+               MOVE "N/A" TO WS-TEST-LABEL
+           ELSE
+               MOVE SPACES TO WS-TEST-LABEL
+               STRING "TEST-" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-TEST-NUM) DELIMITED BY SIZE
+                   INTO WS-TEST-LABEL
+               END-STRING
+           END-IF
+           MOVE SPACES TO WS-TICKET-LINE
+           MOVE WS-PROGRAM-ID TO WS-T-PROGRAM-ID
+           MOVE WS-TEST-LABEL TO WS-T-TEST-LABEL
+           MOVE WS-REMAINDER(1:60) TO WS-T-FAIL-TEXT
+           MOVE SPACES TO TICKET-RECORD
+           MOVE WS-TICKET-LINE TO TICKET-RECORD
+           WRITE TICKET-RECORD
+           ADD 1 TO WS-TICKET-COUNT
+           DISPLAY "TICKET: " FUNCTION TRIM(WS-PROGRAM-ID) " "
+               FUNCTION TRIM(WS-TEST-LABEL)
+               " WAS PASS, NOW FAIL".
+       3300-EXIT.
+           EXIT.
+      *
+       4000-REPORT.
+           DISPLAY "============================================".
+           DISPLAY "TICKET-INTAKE EXTRACT".
+           DISPLAY "============================================".
+           DISPLAY "TICKETS WRITTEN: " WS-TICKET-COUNT.
+           DISPLAY "EXTRACT FILE   : " FUNCTION TRIM(WS-TICKET-PATH).
+           IF WS-TICKET-COUNT = 0
+               DISPLAY "NO PASS-TO-FAIL REGRESSIONS - NO TICKETS"
+           ELSE
+               DISPLAY "REGRESSIONS FOUND - SEE EXTRACT FILE"
+           END-IF.
