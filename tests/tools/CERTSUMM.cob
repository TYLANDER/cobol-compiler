@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CERTSUMM.
+      *
+      * Certification run summary report.
+      * Reads the console-capture log produced by running the
+      * tests/nist suite (one "PROGRAM-ID-TEST-n PASS/FAIL" DISPLAY
+      * line per assertion, redirected to a flat file by the caller's
+      * job stream) and rolls the results up into one pass/fail
+      * summary per NIST category, plus a grand total, so a nightly
+      * compiler certification run can be judged at a glance instead
+      * of by scrolling the raw transcript.
+      *
+      * Categories recognized (by PROGRAM-ID prefix):
+      *   IC = CALL tests        IF = IF-statement tests
+      *   IX = indexed file      NC = numeric/MOVE tests
+      *   RL = relative file      SM = COPY/SORT tests
+      *   SQ = sequential file    ST = STRING/SORT tests
+      *   EF = expected-failure / invalid-data tests
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-FILE ASSIGN DYNAMIC WS-LOG-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOG-FILE.
+       01 LOG-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FS-LOG PIC XX VALUE SPACES.
+       01 WS-LOG-PATH PIC X(100) VALUE "/tmp/cert-run.log".
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-PROGRAM-ID PIC X(20).
+       01 WS-REMAINDER PIC X(60).
+       01 WS-VERDICT PIC X(4).
+       01 WS-CATEGORY PIC X(2).
+       01 WS-PASS-COUNT PIC 99 VALUE 0.
+      *
+       01 WS-CATEGORY-TABLE.
+          05 WS-CAT-ENTRY OCCURS 9 TIMES INDEXED BY WS-CAT-IDX.
+             10 WS-CAT-CODE   PIC X(2).
+             10 WS-CAT-NAME   PIC X(16).
+             10 WS-CAT-PASS   PIC 9(6) VALUE 0.
+             10 WS-CAT-FAIL   PIC 9(6) VALUE 0.
+       01 WS-TOTAL-PASS PIC 9(6) VALUE 0.
+       01 WS-TOTAL-FAIL PIC 9(6) VALUE 0.
+       01 WS-GRAND-TOTAL PIC 9(6) VALUE 0.
+       01 WS-PRINT-PATH PIC X(100) VALUE "/tmp/cert-run.prt".
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LOG
+           PERFORM 3000-PRINT-SUMMARY
+           CLOSE LOG-FILE
+           PERFORM 4000-WRITE-PRINT-REPORT
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           MOVE "IC" TO WS-CAT-CODE(1)
+           MOVE "CALL"             TO WS-CAT-NAME(1)
+           MOVE "IF" TO WS-CAT-CODE(2)
+           MOVE "IF-STATEMENT"     TO WS-CAT-NAME(2)
+           MOVE "IX" TO WS-CAT-CODE(3)
+           MOVE "INDEXED FILE"     TO WS-CAT-NAME(3)
+           MOVE "NC" TO WS-CAT-CODE(4)
+           MOVE "NUMERIC/MOVE"     TO WS-CAT-NAME(4)
+           MOVE "RL" TO WS-CAT-CODE(5)
+           MOVE "RELATIVE FILE"    TO WS-CAT-NAME(5)
+           MOVE "SM" TO WS-CAT-CODE(6)
+           MOVE "COPY/SORT"        TO WS-CAT-NAME(6)
+           MOVE "SQ" TO WS-CAT-CODE(7)
+           MOVE "SEQUENTIAL FILE"  TO WS-CAT-NAME(7)
+           MOVE "ST" TO WS-CAT-CODE(8)
+           MOVE "STRING/SORT"      TO WS-CAT-NAME(8)
+           MOVE "EF" TO WS-CAT-CODE(9)
+           MOVE "EXPECTED-FAIL"    TO WS-CAT-NAME(9)
+           ACCEPT WS-LOG-PATH FROM ENVIRONMENT "CERT_LOG_PATH"
+           IF WS-LOG-PATH = SPACES
+               MOVE "/tmp/cert-run.log" TO WS-LOG-PATH
+           END-IF
+           ACCEPT WS-PRINT-PATH FROM ENVIRONMENT "CERT_PRINT_PATH"
+           IF WS-PRINT-PATH = SPACES
+               MOVE "/tmp/cert-run.prt" TO WS-PRINT-PATH
+           END-IF
+           OPEN INPUT LOG-FILE
+           IF WS-FS-LOG NOT = "00"
+               DISPLAY "CERTSUMM-OPEN FAIL STATUS " WS-FS-LOG
+               MOVE 1 TO WS-EOF
+           END-IF.
+      *
+       2000-PROCESS-LOG.
+           PERFORM UNTIL WS-EOF = 1
+               READ LOG-FILE INTO LOG-RECORD
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0
+                   PERFORM 2100-CLASSIFY-LINE THRU 2100-EXIT
+               END-IF
+           END-PERFORM.
+      *
+       2100-CLASSIFY-LINE.
+           IF LOG-RECORD(1:1) = " " OR LOG-RECORD = SPACES
+               GO TO 2100-EXIT
+           END-IF
+           MOVE SPACES TO WS-PROGRAM-ID
+           MOVE SPACES TO WS-REMAINDER
+           UNSTRING LOG-RECORD DELIMITED BY "-TEST-" OR "-COMPILE"
+               INTO WS-PROGRAM-ID WS-REMAINDER
+           END-UNSTRING
+           IF WS-REMAINDER = SPACES
+               GO TO 2100-EXIT
+           END-IF
+           MOVE WS-PROGRAM-ID(1:2) TO WS-CATEGORY
+           MOVE 0 TO WS-PASS-COUNT
+           INSPECT WS-REMAINDER TALLYING WS-PASS-COUNT
+               FOR ALL "PASS"
+           IF WS-PASS-COUNT > 0
+               MOVE "PASS" TO WS-VERDICT
+           ELSE
+               MOVE "FAIL" TO WS-VERDICT
+           END-IF
+           SET WS-CAT-IDX TO 1
+           SEARCH WS-CAT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-CAT-CODE(WS-CAT-IDX) = WS-CATEGORY
+                   IF WS-VERDICT = "PASS"
+                       ADD 1 TO WS-CAT-PASS(WS-CAT-IDX)
+                       ADD 1 TO WS-TOTAL-PASS
+                   ELSE
+                       ADD 1 TO WS-CAT-FAIL(WS-CAT-IDX)
+                       ADD 1 TO WS-TOTAL-FAIL
+                   END-IF
+           END-SEARCH.
+       2100-EXIT.
+           EXIT.
+      *
+       3000-PRINT-SUMMARY.
+           DISPLAY "============================================".
+           DISPLAY "CERTIFICATION RUN SUMMARY".
+           DISPLAY "============================================".
+           DISPLAY "CAT  NAME              PASS    FAIL".
+           SET WS-CAT-IDX TO 1.
+           PERFORM 9 TIMES
+               DISPLAY WS-CAT-CODE(WS-CAT-IDX) "   "
+                   WS-CAT-NAME(WS-CAT-IDX) "  "
+                   WS-CAT-PASS(WS-CAT-IDX) "  "
+                   WS-CAT-FAIL(WS-CAT-IDX)
+               SET WS-CAT-IDX UP BY 1
+           END-PERFORM.
+           COMPUTE WS-GRAND-TOTAL = WS-TOTAL-PASS + WS-TOTAL-FAIL.
+           DISPLAY "============================================".
+           DISPLAY "TOTAL TESTS  : " WS-GRAND-TOTAL.
+           DISPLAY "TOTAL PASS   : " WS-TOTAL-PASS.
+           DISPLAY "TOTAL FAIL   : " WS-TOTAL-FAIL.
+           IF WS-TOTAL-FAIL = 0
+               DISPLAY "BUILD STATUS : CLEAN"
+           ELSE
+               DISPLAY "BUILD STATUS : REGRESSION DETECTED"
+           END-IF.
+      *
+       4000-WRITE-PRINT-REPORT.
+      *    CERTPRINT re-reads the same log independently and writes a
+      *    paginated, headered print file (one detail line per
+      *    PROGRAM-ID, a page break every 60 lines, and a grand-total
+      *    line) - a durable report artifact alongside this console
+      *    summary, for handing to the compiler team.
+           CALL "CERTPRINT" USING WS-LOG-PATH WS-PRINT-PATH
+           END-CALL.
