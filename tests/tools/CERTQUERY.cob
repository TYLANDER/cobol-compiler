@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CERTQUERY.
+      *
+      * Interactive inquiry program for the certification results
+      * store (the durable audit log CERTAUDIT.cob appends one record
+      * to per run). Prompts the operator for a PROGRAM-ID via plain
+      * ACCEPT/DISPLAY - SCREEN SECTION is unavailable on this
+      * platform, and a full CICS pseudo-conversational transaction is
+      * out of scope for a Linux batch shop anyway - this is the
+      * ACCEPT/DISPLAY alternative to a full screen-based dialog,
+      * reading each audit record's FAILING= list to say whether that
+      * PROGRAM-ID failed in each of the last N recorded runs, instead
+      * of an operator grepping the flat audit file by hand.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN DYNAMIC WS-AUDIT-PATH
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-AUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD PIC X(240).
+       WORKING-STORAGE SECTION.
+       01 WS-FS-AUDIT PIC XX VALUE SPACES.
+       01 WS-AUDIT-PATH PIC X(100) VALUE "/tmp/cert-audit.log".
+       01 WS-EOF PIC 9 VALUE 0.
+       01 WS-OPEN-OK PIC 9 VALUE 0.
+       01 WS-QUERY-PROGRAM-ID PIC X(20) VALUE SPACES.
+       01 WS-MAX-RUNS PIC 9(3) VALUE 10.
+       01 WS-HEAD PIC X(180).
+       01 WS-FAILING-LIST PIC X(160).
+       01 WS-SEARCH-LIST PIC X(162).
+       01 WS-SEARCH-TOKEN PIC X(22).
+       01 WS-SEARCH-TOKEN-LEN PIC 9(4) VALUE 0.
+       01 WS-MATCH-TALLY PIC 9(3) VALUE 0.
+      *
+       01 WS-RUN-TABLE.
+          05 WS-RUN-ENTRY OCCURS 500 TIMES INDEXED BY WS-RUN-IDX.
+             10 WS-RUN-TIMESTAMP PIC X(15).
+             10 WS-RUN-VERDICT   PIC X(4).
+       01 WS-RUN-COUNT PIC 9(5) VALUE 0.
+       01 WS-START-IDX PIC 9(5) VALUE 1.
+       01 WS-SHOWN-FAIL-COUNT PIC 9(5) VALUE 0.
+       01 WS-SHOWN-RUN-COUNT PIC 9(5) VALUE 0.
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-AUDIT-LOG
+           PERFORM 3000-PRINT-HISTORY
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+           DISPLAY "CERTIFICATION RESULTS INQUIRY"
+           DISPLAY "ENTER PROGRAM-ID TO QUERY: " WITH NO ADVANCING
+           ACCEPT WS-QUERY-PROGRAM-ID
+           ACCEPT WS-AUDIT-PATH FROM ENVIRONMENT "CERT_AUDIT_PATH"
+           IF WS-AUDIT-PATH = SPACES
+               MOVE "/tmp/cert-audit.log" TO WS-AUDIT-PATH
+           END-IF
+           ACCEPT WS-MAX-RUNS FROM ENVIRONMENT "CERT_QUERY_MAX_RUNS"
+           IF WS-MAX-RUNS = 0
+               MOVE 10 TO WS-MAX-RUNS
+           END-IF
+           MOVE SPACES TO WS-SEARCH-TOKEN
+           STRING " " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-QUERY-PROGRAM-ID) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               INTO WS-SEARCH-TOKEN
+           END-STRING
+           COMPUTE WS-SEARCH-TOKEN-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-QUERY-PROGRAM-ID)) + 2
+           OPEN INPUT AUDIT-FILE
+           IF WS-FS-AUDIT NOT = "00"
+               DISPLAY "CERTQUERY-OPEN-AUDIT FAIL " WS-FS-AUDIT
+               MOVE 1 TO WS-EOF
+           ELSE
+               MOVE 1 TO WS-OPEN-OK
+           END-IF.
+      *
+       2000-PROCESS-AUDIT-LOG.
+           PERFORM UNTIL WS-EOF = 1
+               READ AUDIT-FILE
+                 AT END MOVE 1 TO WS-EOF
+               END-READ
+               IF WS-EOF = 0 AND AUDIT-RECORD NOT = SPACES
+                   PERFORM 2100-CLASSIFY-RUN THRU 2100-EXIT
+               END-IF
+           END-PERFORM
+           IF WS-OPEN-OK = 1
+               CLOSE AUDIT-FILE
+           END-IF.
+      *
+       2100-CLASSIFY-RUN.
+           IF WS-RUN-COUNT >= 500
+               GO TO 2100-EXIT
+           END-IF
+           MOVE SPACES TO WS-HEAD
+           MOVE SPACES TO WS-FAILING-LIST
+           UNSTRING AUDIT-RECORD DELIMITED BY "FAILING="
+               INTO WS-HEAD WS-FAILING-LIST
+           END-UNSTRING
+           MOVE SPACES TO WS-SEARCH-LIST
+           STRING " " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-FAILING-LIST) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               INTO WS-SEARCH-LIST
+           END-STRING
+           MOVE 0 TO WS-MATCH-TALLY
+           INSPECT WS-SEARCH-LIST TALLYING WS-MATCH-TALLY
+               FOR ALL WS-SEARCH-TOKEN(1:WS-SEARCH-TOKEN-LEN)
+           ADD 1 TO WS-RUN-COUNT
+           MOVE AUDIT-RECORD(1:15) TO WS-RUN-TIMESTAMP(WS-RUN-COUNT)
+           IF WS-MATCH-TALLY > 0
+               MOVE "FAIL" TO WS-RUN-VERDICT(WS-RUN-COUNT)
+           ELSE
+               MOVE "PASS" TO WS-RUN-VERDICT(WS-RUN-COUNT)
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *
+       3000-PRINT-HISTORY.
+           DISPLAY "============================================".
+           DISPLAY "HISTORY FOR " FUNCTION TRIM(WS-QUERY-PROGRAM-ID).
+           DISPLAY "============================================".
+           IF WS-RUN-COUNT = 0
+               DISPLAY "NO AUDIT RUNS ON RECORD"
+           ELSE
+               IF WS-RUN-COUNT > WS-MAX-RUNS
+                   COMPUTE WS-START-IDX =
+                       WS-RUN-COUNT - WS-MAX-RUNS + 1
+               ELSE
+                   MOVE 1 TO WS-START-IDX
+               END-IF
+               MOVE 0 TO WS-SHOWN-FAIL-COUNT
+               MOVE 0 TO WS-SHOWN-RUN-COUNT
+               SET WS-RUN-IDX TO WS-START-IDX
+               PERFORM UNTIL WS-RUN-IDX > WS-RUN-COUNT
+                   DISPLAY WS-RUN-TIMESTAMP(WS-RUN-IDX) "  "
+                       WS-RUN-VERDICT(WS-RUN-IDX)
+                   ADD 1 TO WS-SHOWN-RUN-COUNT
+                   IF WS-RUN-VERDICT(WS-RUN-IDX) = "FAIL"
+                       ADD 1 TO WS-SHOWN-FAIL-COUNT
+                   END-IF
+                   SET WS-RUN-IDX UP BY 1
+               END-PERFORM
+               DISPLAY "============================================"
+               DISPLAY "RUNS SHOWN: " WS-SHOWN-RUN-COUNT
+               DISPLAY "FAILURES IN RUNS SHOWN: " WS-SHOWN-FAIL-COUNT
+           END-IF.
