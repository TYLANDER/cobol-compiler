@@ -0,0 +1,12 @@
+      * Deliberately malformed: IDENTIFICATION DIVISION with no
+      * PROGRAM-ID paragraph at all. Certifies that the compiler
+      * keeps flagging the missing PROGRAM-ID at the line of the next
+      * division header, with wording that still names PROGRAM-ID as
+      * what it expected to see - see DIAG004.expect.
+      *
+       IDENTIFICATION DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FLAG PIC X VALUE "Y".
+       PROCEDURE DIVISION.
+           STOP RUN.
