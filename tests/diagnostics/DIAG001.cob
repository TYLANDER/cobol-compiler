@@ -0,0 +1,19 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIAG001.
+      *
+      * Deliberately malformed: an extra END-IF with no matching IF
+      * left open to close. Certifies that the compiler keeps
+      * reporting a mismatched scope-terminator error at the line of
+      * the orphaned END-IF, not some other line, and keeps using
+      * recognizable wording ("unexpected END-IF") rather than a
+      * vaguer generic parse error - see DIAG001.expect.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FLAG PIC X VALUE "Y".
+       PROCEDURE DIVISION.
+           IF WS-FLAG = "Y"
+               DISPLAY "YES"
+           END-IF
+           END-IF.
+           STOP RUN.
