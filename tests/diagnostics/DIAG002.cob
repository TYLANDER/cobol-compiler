@@ -0,0 +1,15 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIAG002.
+      *
+      * Deliberately malformed: references a data-name that was never
+      * declared anywhere in WORKING-STORAGE. Certifies that the
+      * compiler keeps reporting an undeclared-name error naming the
+      * offending identifier, at the line where it is referenced -
+      * see DIAG002.expect.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FLAG PIC X VALUE "Y".
+       PROCEDURE DIVISION.
+           MOVE "N" TO WS-UNDECLARED-FIELD.
+           STOP RUN.
