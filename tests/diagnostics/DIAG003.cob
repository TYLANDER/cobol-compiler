@@ -0,0 +1,15 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIAG003.
+      *
+      * Deliberately malformed: a PIC clause with an unbalanced
+      * parenthesis and an invalid picture character. Certifies that
+      * the compiler keeps flagging the bad PICTURE string at the
+      * line where it is declared, with wording identifying it as a
+      * picture problem rather than a generic syntax error - see
+      * DIAG003.expect.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-AMOUNT PIC 9(5V99Q.
+       PROCEDURE DIVISION.
+           STOP RUN.
